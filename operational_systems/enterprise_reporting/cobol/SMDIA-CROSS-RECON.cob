@@ -0,0 +1,399 @@
+      *================================================================*
+      * PROGRAM: SMDIA-CROSS-RECON
+      * PURPOSE: DEPOSIT-INSURANCE-CALC and TRUST-INSURANCE-CALC each
+      *          compute coverage in total isolation, but 12 CFR 330
+      *          applies the SMDIA per person per ownership category
+      *          per insured bank regardless of which of our internal
+      *          systems holds the account. This program matches
+      *          depositor/grantor identities by tax id across
+      *          RSLTFILE (DEPOSIT-INSURANCE-CALC) and RESULTOUT
+      *          (TRUST-INSURANCE-CALC) and flags any person whose
+      *          combined same-ORC-category balance across both books
+      *          exceeds the single combined SMDIA limit.
+      * REGULATION: 12 CFR 330
+      *
+      * NOTE: Only persons with records in BOTH books under the same
+      *       ORC type are in scope — a person appearing in only one
+      *       book is already correctly capped by that system's own
+      *       depositor/grantor-level grouping.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMDIA-CROSS-RECON.
+       AUTHOR. REGULATORY-REPORTING-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPOSIT-RESULT-FILE ASSIGN TO 'RSLTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DRSLT-STATUS.
+           SELECT TRUST-RESULT-FILE ASSIGN TO 'RESULTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRSLT-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT TRUST-MASTER-FILE ASSIGN TO 'TRUSTIN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRM-STATUS.
+           SELECT SMDIA-PARM-FILE ASSIGN TO 'SMDIAPRM'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SMDIAP-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO 'SMDIARPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    Mirrors RSLT-RECORD in DEPOSIT-INSURANCE-CALC.cob.
+       FD  DEPOSIT-RESULT-FILE.
+       01  DRSLT-RECORD.
+           05  DRSLT-ACCT-NUMBER     PIC X(20).
+           05  DRSLT-DEPOSITOR-ID    PIC X(15).
+           05  DRSLT-ORC-TYPE        PIC X(4).
+           05  DRSLT-BALANCE         PIC S9(13)V99.
+           05  DRSLT-INSURED-AMT     PIC S9(13)V99.
+           05  DRSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05  DRSLT-CALC-METHOD     PIC X(20).
+           05  DRSLT-ERROR-FLAG      PIC X(1).
+           05  DRSLT-TIMESTAMP       PIC X(26).
+
+      *    Mirrors RESULT-REC in TRUST-INSURANCE-CALC.cob.
+       FD  TRUST-RESULT-FILE.
+       01  TRSLT-RECORD.
+           05  TRSLT-TRUST-ID        PIC X(12).
+           05  TRSLT-TRUST-NAME      PIC X(60).
+           05  TRSLT-TRUST-TYPE      PIC X(3).
+           05  TRSLT-ORC-TYPE        PIC X(5).
+           05  TRSLT-GRANTOR-ID      PIC X(10).
+           05  TRSLT-TOTAL-BALANCE   PIC S9(13)V99.
+           05  TRSLT-BENE-COUNT      PIC 9(3).
+           05  TRSLT-INSURED-AMT     PIC S9(13)V99.
+           05  TRSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05  TRSLT-PENDING-AMT     PIC S9(13)V99.
+           05  TRSLT-CALC-METHOD     PIC X(20).
+           05  TRSLT-STATUS          PIC X(10).
+
+      *    Mirrors CUST-MASTER-REC in CUSTOMER-MASTER.cpy field for
+      *    field — CUSTFILE is a flat sequential dataset, so the FD
+      *    here must match its full 310-byte record length exactly or
+      *    every READ past the first record drifts off the record
+      *    boundary. Only CUSM-DEPOSITOR-ID and CUSM-GOVT-ID are
+      *    actually used below.
+       FD  CUSTOMER-FILE.
+       01  CUSM-RECORD.
+           05  CUSM-DEPOSITOR-ID     PIC X(15).
+           05  CUSM-NAME             PIC X(50).
+           05  CUSM-GOVT-ID          PIC X(15).
+           05  CUSM-NATURAL-PERSON   PIC X(1).
+           05  CUSM-DOB              PIC X(10).
+           05  CUSM-DEATH-FLAG       PIC X(1).
+           05  CUSM-DEATH-DATE       PIC X(10).
+           05  CUSM-ADDR-LINE1       PIC X(50).
+           05  CUSM-ADDR-CITY        PIC X(30).
+           05  CUSM-ADDR-STATE       PIC X(2).
+           05  CUSM-ADDR-ZIP         PIC X(10).
+           05  CUSM-EMAIL            PIC X(40).
+           05  CUSM-PHONE            PIC X(15).
+           05  CUSM-TAX-ID-TYPE      PIC X(4).
+           05  CUSM-SOURCE-SYSTEM    PIC X(15).
+           05  CUSM-LAST-UPDATED     PIC X(26).
+           05  FILLER                PIC X(16).
+
+      *    Mirrors TRUST-ACCOUNT-REC in TRUST-ACCOUNT-MASTER.cpy field
+      *    for field — TRUSTIN is a flat sequential dataset, so the FD
+      *    here must match its full 259-byte record length (including
+      *    the two COMP-3 fields) exactly or every READ past the first
+      *    record drifts off the record boundary. Only TRM-GRANTOR-ID
+      *    and TRM-GRANTOR-SSN are actually used below.
+       FD  TRUST-MASTER-FILE.
+       01  TRM-RECORD.
+           05  TRM-TRUST-ID          PIC X(12).
+           05  TRM-TRUST-NAME        PIC X(60).
+           05  TRM-TRUST-TYPE        PIC X(3).
+           05  TRM-CUSTODIAL-SUBTYPE PIC X(3).
+           05  TRM-GRANTOR-ID        PIC X(10).
+           05  TRM-GRANTOR-NAME      PIC X(40).
+           05  TRM-GRANTOR-SSN       PIC X(11).
+           05  TRM-TRUSTEE-ID        PIC X(10).
+           05  TRM-TRUSTEE-NAME      PIC X(40).
+           05  TRM-BALANCE           PIC S9(13)V99
+                                     USAGE COMP-3.
+           05  TRM-ACCRUED-INT       PIC S9(9)V99
+                                     USAGE COMP-3.
+           05  TRM-BENE-COUNT        PIC 9(3).
+           05  TRM-PARTICIP-COUNT    PIC 9(5).
+           05  TRM-STATUS            PIC X(1).
+           05  TRM-OPEN-DATE         PIC X(10).
+           05  TRM-INSTITUTION-ID    PIC X(5).
+           05  TRM-ORC-ASSIGNED      PIC X(5).
+           05  TRM-FIDUCIARY-CAPACITY PIC X(3).
+           05  TRM-INSTRUMENT-DATE   PIC X(10).
+           05  TRM-LAST-AMENDED      PIC X(10).
+           05  FILLER                PIC X(04).
+
+      *    Mirrors SMDIA-PARM-REC in SMDIA-PARM.cpy.
+       FD  SMDIA-PARM-FILE.
+       01  SMDP-RECORD.
+           05  SMDP-EFFECTIVE-DATE   PIC X(10).
+           05  SMDP-AMOUNT           PIC S9(13)V99.
+           05  FILLER                PIC X(20).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DRSLT-STATUS           PIC XX.
+       01  WS-TRSLT-STATUS           PIC XX.
+       01  WS-CUST-STATUS            PIC XX.
+       01  WS-TRM-STATUS             PIC XX.
+       01  WS-SMDIAP-STATUS          PIC XX.
+       01  WS-RPT-STATUS             PIC XX.
+       01  WS-EOF-DEPOSIT            PIC X VALUE 'N'.
+           88  DEPOSIT-EOF           VALUE 'Y'.
+       01  WS-EOF-TRUST              PIC X VALUE 'N'.
+           88  TRUST-EOF             VALUE 'Y'.
+       01  WS-EOF-CUST               PIC X VALUE 'N'.
+       01  WS-EOF-TRM                PIC X VALUE 'N'.
+
+       01  WS-SMDIA                  PIC S9(13)V99 VALUE 250000.00.
+       01  WS-RUN-DATE                PIC X(10).
+
+       01  WS-LOOKUP-TAX-ID          PIC X(15).
+       01  WS-TAX-ID-FOUND           PIC X VALUE 'N'.
+           88  TAX-ID-WAS-FOUND      VALUE 'Y'.
+
+      *--- Combined-person-by-ORC totals, one entry per tax id / ORC ---
+       01  WS-PERSON-COUNT           PIC 9(4) VALUE 0.
+       01  WS-PERSON-MAX             PIC 9(4) VALUE 1000.
+       01  WS-PERSON-OVERFLOW-COUNT  PIC 9(5) VALUE 0.
+       01  WS-PERSON-IDX-SAVE        PIC 9(4).
+       01  WS-LOOKUP-ORC-TYPE        PIC X(5).
+
+       01  WS-PERSON-TABLE.
+           05  WS-PT-ENTRY OCCURS 1000 TIMES
+                            INDEXED BY WS-PT-IDX.
+               10  WS-PT-TAX-ID         PIC X(15).
+               10  WS-PT-ORC-TYPE       PIC X(5).
+               10  WS-PT-DEPOSIT-BAL    PIC S9(13)V99.
+               10  WS-PT-TRUST-BAL      PIC S9(13)V99.
+               10  WS-PT-FOUND-DEPOSIT  PIC X.
+                   88  PT-FOUND-DEPOSIT VALUE 'Y'.
+               10  WS-PT-FOUND-TRUST    PIC X.
+                   88  PT-FOUND-TRUST   VALUE 'Y'.
+
+       01  WS-COMBINED-BALANCE       PIC S9(13)V99.
+       01  WS-FLAGGED-COUNT          PIC 9(7) VALUE ZEROS.
+
+       01  RECON-LINE-DETAIL.
+           05  RLD-TAX-ID             PIC X(17).
+           05  RLD-ORC                PIC X(7).
+           05  RLD-DEPOSIT-BAL        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(2).
+           05  RLD-TRUST-BAL          PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(2).
+           05  RLD-COMBINED-BAL       PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-DEPOSIT UNTIL DEPOSIT-EOF
+           PERFORM 2500-ACCUMULATE-TRUST UNTIL TRUST-EOF
+           PERFORM 3000-WRITE-RECON-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DEPOSIT-RESULT-FILE
+           OPEN INPUT TRUST-RESULT-FILE
+           OPEN INPUT CUSTOMER-FILE
+           OPEN INPUT TRUST-MASTER-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-RUN-DATE
+           CLOSE CUSTOMER-FILE
+           CLOSE TRUST-MASTER-FILE
+           PERFORM 1060-LOAD-SMDIA-PARM
+           READ DEPOSIT-RESULT-FILE
+               AT END SET DEPOSIT-EOF TO TRUE
+           END-READ
+           READ TRUST-RESULT-FILE
+               AT END SET TRUST-EOF TO TRUE
+           END-READ.
+
+       1060-LOAD-SMDIA-PARM.
+      *    WS-SMDIA keeps its literal fallback value unless the
+      *    parameter file opens and has a record effective on or
+      *    before the run date — the latest such record wins.
+           OPEN INPUT SMDIA-PARM-FILE
+           IF WS-SMDIAP-STATUS = '00'
+               PERFORM UNTIL WS-SMDIAP-STATUS NOT = '00'
+                   READ SMDIA-PARM-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF SMDP-EFFECTIVE-DATE NOT > WS-RUN-DATE
+                               MOVE SMDP-AMOUNT TO WS-SMDIA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SMDIA-PARM-FILE
+           END-IF.
+
+       2000-ACCUMULATE-DEPOSIT.
+           PERFORM 2010-LOOKUP-DEPOSITOR-TAX-ID
+           IF TAX-ID-WAS-FOUND
+               MOVE DRSLT-ORC-TYPE TO WS-LOOKUP-ORC-TYPE
+               PERFORM 2900-FIND-OR-ADD-PERSON
+               ADD DRSLT-BALANCE
+                   TO WS-PT-DEPOSIT-BAL(WS-PERSON-IDX-SAVE)
+               SET PT-FOUND-DEPOSIT(WS-PERSON-IDX-SAVE) TO TRUE
+           END-IF
+           READ DEPOSIT-RESULT-FILE
+               AT END SET DEPOSIT-EOF TO TRUE
+           END-READ.
+
+       2010-LOOKUP-DEPOSITOR-TAX-ID.
+      * BUG: Sequential scan of CUSTOMER-FILE per result record — same
+      * performance tradeoff already flagged against BENE-FILE in
+      * TRUST-INSURANCE-CALC.
+           MOVE 'N' TO WS-TAX-ID-FOUND
+           MOVE 'N' TO WS-EOF-CUST
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-EOF-CUST = 'Y'
+               READ CUSTOMER-FILE
+                   AT END MOVE 'Y' TO WS-EOF-CUST
+               END-READ
+               IF WS-EOF-CUST NOT = 'Y'
+                   AND CUSM-DEPOSITOR-ID = DRSLT-DEPOSITOR-ID
+                   MOVE CUSM-GOVT-ID TO WS-LOOKUP-TAX-ID
+                   SET TAX-ID-WAS-FOUND TO TRUE
+                   MOVE 'Y' TO WS-EOF-CUST
+               END-IF
+           END-PERFORM
+           CLOSE CUSTOMER-FILE.
+
+       2500-ACCUMULATE-TRUST.
+           PERFORM 2510-LOOKUP-GRANTOR-TAX-ID
+           IF TAX-ID-WAS-FOUND
+               MOVE TRSLT-ORC-TYPE TO WS-LOOKUP-ORC-TYPE
+               PERFORM 2900-FIND-OR-ADD-PERSON
+               ADD TRSLT-TOTAL-BALANCE
+                   TO WS-PT-TRUST-BAL(WS-PERSON-IDX-SAVE)
+               SET PT-FOUND-TRUST(WS-PERSON-IDX-SAVE) TO TRUE
+           END-IF
+           READ TRUST-RESULT-FILE
+               AT END SET TRUST-EOF TO TRUE
+           END-READ.
+
+       2510-LOOKUP-GRANTOR-TAX-ID.
+      * BUG: Sequential scan of TRUST-MASTER-FILE per result record —
+      * same performance tradeoff as 2010-LOOKUP-DEPOSITOR-TAX-ID.
+           MOVE 'N' TO WS-TAX-ID-FOUND
+           MOVE 'N' TO WS-EOF-TRM
+           OPEN INPUT TRUST-MASTER-FILE
+           PERFORM UNTIL WS-EOF-TRM = 'Y'
+               READ TRUST-MASTER-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TRM
+               END-READ
+               IF WS-EOF-TRM NOT = 'Y'
+                   AND TRM-GRANTOR-ID = TRSLT-GRANTOR-ID
+                   MOVE SPACES TO WS-LOOKUP-TAX-ID
+                   MOVE TRM-GRANTOR-SSN TO WS-LOOKUP-TAX-ID
+                   SET TAX-ID-WAS-FOUND TO TRUE
+                   MOVE 'Y' TO WS-EOF-TRM
+               END-IF
+           END-PERFORM
+           CLOSE TRUST-MASTER-FILE.
+
+       2900-FIND-OR-ADD-PERSON.
+      *    Linear find-or-insert on the person-totals table, same
+      *    small-table convention used for WS-GROUP-TABLE in
+      *    DEPOSIT-INSURANCE-CALC.cob.
+           MOVE 0 TO WS-PERSON-IDX-SAVE
+           SET WS-PT-IDX TO 1
+           PERFORM UNTIL WS-PT-IDX > WS-PERSON-COUNT
+               IF WS-PT-TAX-ID(WS-PT-IDX) = WS-LOOKUP-TAX-ID
+                   AND WS-PT-ORC-TYPE(WS-PT-IDX) = WS-LOOKUP-ORC-TYPE
+                   SET WS-PERSON-IDX-SAVE TO WS-PT-IDX
+                   SET WS-PT-IDX TO WS-PERSON-COUNT
+               END-IF
+               SET WS-PT-IDX UP BY 1
+           END-PERFORM
+           IF WS-PERSON-IDX-SAVE = 0
+               AND WS-PERSON-COUNT < WS-PERSON-MAX
+               ADD 1 TO WS-PERSON-COUNT
+               SET WS-PT-IDX TO WS-PERSON-COUNT
+               SET WS-PERSON-IDX-SAVE TO WS-PERSON-COUNT
+               MOVE WS-LOOKUP-TAX-ID   TO WS-PT-TAX-ID(WS-PT-IDX)
+               MOVE WS-LOOKUP-ORC-TYPE TO WS-PT-ORC-TYPE(WS-PT-IDX)
+               MOVE 0 TO WS-PT-DEPOSIT-BAL(WS-PT-IDX)
+               MOVE 0 TO WS-PT-TRUST-BAL(WS-PT-IDX)
+               MOVE 'N' TO WS-PT-FOUND-DEPOSIT(WS-PT-IDX)
+               MOVE 'N' TO WS-PT-FOUND-TRUST(WS-PT-IDX)
+           END-IF
+           IF WS-PERSON-IDX-SAVE = 0
+               AND WS-PERSON-COUNT NOT < WS-PERSON-MAX
+               ADD 1 TO WS-PERSON-OVERFLOW-COUNT
+           END-IF.
+
+       3000-WRITE-RECON-REPORT.
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'CROSS-SYSTEM SMDIA RECONCILIATION'
+               DELIMITED SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED SIZE
+               INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           SET WS-PT-IDX TO 1
+           PERFORM UNTIL WS-PT-IDX > WS-PERSON-COUNT
+               IF PT-FOUND-DEPOSIT(WS-PT-IDX)
+                   AND PT-FOUND-TRUST(WS-PT-IDX)
+                   COMPUTE WS-COMBINED-BALANCE =
+                       WS-PT-DEPOSIT-BAL(WS-PT-IDX)
+                       + WS-PT-TRUST-BAL(WS-PT-IDX)
+                   IF WS-COMBINED-BALANCE > WS-SMDIA
+                       PERFORM 3100-WRITE-FLAGGED-LINE
+                   END-IF
+               END-IF
+               SET WS-PT-IDX UP BY 1
+           END-PERFORM.
+
+       3100-WRITE-FLAGGED-LINE.
+           ADD 1 TO WS-FLAGGED-COUNT
+           MOVE SPACES TO RECON-LINE-DETAIL
+           MOVE WS-PT-TAX-ID(WS-PT-IDX)      TO RLD-TAX-ID
+           MOVE WS-PT-ORC-TYPE(WS-PT-IDX)    TO RLD-ORC
+           MOVE WS-PT-DEPOSIT-BAL(WS-PT-IDX) TO RLD-DEPOSIT-BAL
+           MOVE WS-PT-TRUST-BAL(WS-PT-IDX)   TO RLD-TRUST-BAL
+           MOVE WS-COMBINED-BALANCE          TO RLD-COMBINED-BAL
+           MOVE RECON-LINE-DETAIL TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE.
+
+       9000-FINALIZE.
+           CLOSE DEPOSIT-RESULT-FILE
+           CLOSE TRUST-RESULT-FILE
+           CLOSE RECON-REPORT-FILE
+           DISPLAY 'SMDIA CROSS-SYSTEM RECONCILIATION COMPLETE'
+           DISPLAY '  Persons flagged: ' WS-FLAGGED-COUNT
+           IF WS-PERSON-OVERFLOW-COUNT NOT = 0
+               DISPLAY '  PERSON TABLE OVERFLOW, SKIPPED: '
+                   WS-PERSON-OVERFLOW-COUNT
+           END-IF.
