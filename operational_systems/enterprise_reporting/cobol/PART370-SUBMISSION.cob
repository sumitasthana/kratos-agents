@@ -0,0 +1,162 @@
+      *================================================================*
+      * PROGRAM: PART370-SUBMISSION
+      * PURPOSE: Builds the official FDIC Part 370 fixed-width
+      *          submission file, one record per deposit account and
+      *          per trust, from RSLTFILE (DEPOSIT-INSURANCE-CALC) and
+      *          RESULTOUT (TRUST-INSURANCE-CALC). PART370-CERT-RPT
+      *          produces the human-readable certification summary;
+      *          this program produces the record-level extract FDIC
+      *          actually ingests.
+      * REGULATION: FDIC IT Guide v3.0, 12 CFR Part 370
+      *
+      * NOTE: Neither result file carries a true institution code --
+      *       see the NOTE in PART370-CERT-RPT.cob. P370-SOURCE-SYSTEM
+      *       stands in for the institution breakout here as well.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PART370-SUBMISSION.
+       AUTHOR. REGULATORY-REPORTING-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPOSIT-RESULT-FILE ASSIGN TO 'RSLTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DRSLT-STATUS.
+           SELECT TRUST-RESULT-FILE ASSIGN TO 'RESULTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRSLT-STATUS.
+           SELECT PART370-SUBMISSION-FILE ASSIGN TO 'P370SUB'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    Mirrors RSLT-RECORD in DEPOSIT-INSURANCE-CALC.cob.
+       FD  DEPOSIT-RESULT-FILE.
+       01  DRSLT-RECORD.
+           05  DRSLT-ACCT-NUMBER     PIC X(20).
+           05  DRSLT-DEPOSITOR-ID    PIC X(15).
+           05  DRSLT-ORC-TYPE        PIC X(4).
+           05  DRSLT-BALANCE         PIC S9(13)V99.
+           05  DRSLT-INSURED-AMT     PIC S9(13)V99.
+           05  DRSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05  DRSLT-CALC-METHOD     PIC X(20).
+           05  DRSLT-ERROR-FLAG      PIC X(1).
+           05  DRSLT-TIMESTAMP       PIC X(26).
+
+      *    Mirrors RESULT-REC in TRUST-INSURANCE-CALC.cob.
+       FD  TRUST-RESULT-FILE.
+       01  TRSLT-RECORD.
+           05  TRSLT-TRUST-ID        PIC X(12).
+           05  TRSLT-TRUST-NAME      PIC X(60).
+           05  TRSLT-TRUST-TYPE      PIC X(3).
+           05  TRSLT-ORC-TYPE        PIC X(5).
+           05  TRSLT-GRANTOR-ID      PIC X(10).
+           05  TRSLT-TOTAL-BALANCE   PIC S9(13)V99.
+           05  TRSLT-BENE-COUNT      PIC 9(3).
+           05  TRSLT-INSURED-AMT     PIC S9(13)V99.
+           05  TRSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05  TRSLT-PENDING-AMT     PIC S9(13)V99.
+           05  TRSLT-CALC-METHOD     PIC X(20).
+           05  TRSLT-STATUS          PIC X(10).
+
+      *    Fixed-width Part 370 submission layout -- one 114-byte
+      *    record per deposit account or trust.
+       FD  PART370-SUBMISSION-FILE.
+       01  P370-SUBMISSION-RECORD.
+           05  P370-RECORD-TYPE      PIC X(1).
+               88  P370-TYPE-DEPOSIT VALUE 'D'.
+               88  P370-TYPE-TRUST   VALUE 'T'.
+           05  P370-SOURCE-SYSTEM    PIC X(9).
+           05  P370-ACCOUNT-ID       PIC X(20).
+           05  P370-DEPOSITOR-ID     PIC X(15).
+           05  P370-ORC-TYPE         PIC X(5).
+           05  P370-BALANCE          PIC S9(13)V99.
+           05  P370-INSURED-AMT      PIC S9(13)V99.
+           05  P370-UNINSURED-AMT    PIC S9(13)V99.
+           05  P370-AS-OF-DATE       PIC X(8).
+           05  FILLER                PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DRSLT-STATUS           PIC XX.
+       01  WS-TRSLT-STATUS           PIC XX.
+       01  WS-SUB-STATUS             PIC XX.
+       01  WS-EOF-DEPOSIT            PIC X VALUE 'N'.
+           88  DEPOSIT-EOF           VALUE 'Y'.
+       01  WS-EOF-TRUST              PIC X VALUE 'N'.
+           88  TRUST-EOF             VALUE 'Y'.
+
+       01  WS-AS-OF-DATE             PIC X(8).
+       01  WS-DEPOSIT-COUNT          PIC 9(7) VALUE 0.
+       01  WS-TRUST-COUNT            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXPORT-DEPOSIT UNTIL DEPOSIT-EOF
+           PERFORM 2500-EXPORT-TRUST UNTIL TRUST-EOF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DEPOSIT-RESULT-FILE
+           OPEN INPUT TRUST-RESULT-FILE
+           OPEN OUTPUT PART370-SUBMISSION-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AS-OF-DATE
+           READ DEPOSIT-RESULT-FILE
+               AT END SET DEPOSIT-EOF TO TRUE
+           END-READ
+           READ TRUST-RESULT-FILE
+               AT END SET TRUST-EOF TO TRUE
+           END-READ.
+
+       2000-EXPORT-DEPOSIT.
+           MOVE SPACES TO P370-SUBMISSION-RECORD
+           SET P370-TYPE-DEPOSIT TO TRUE
+           MOVE 'DEPOSIT' TO P370-SOURCE-SYSTEM
+           MOVE DRSLT-ACCT-NUMBER  TO P370-ACCOUNT-ID
+           MOVE DRSLT-DEPOSITOR-ID TO P370-DEPOSITOR-ID
+           MOVE DRSLT-ORC-TYPE     TO P370-ORC-TYPE
+           MOVE DRSLT-BALANCE      TO P370-BALANCE
+           MOVE DRSLT-INSURED-AMT  TO P370-INSURED-AMT
+           MOVE DRSLT-UNINSURED-AMT TO P370-UNINSURED-AMT
+           MOVE WS-AS-OF-DATE      TO P370-AS-OF-DATE
+           WRITE P370-SUBMISSION-RECORD
+           ADD 1 TO WS-DEPOSIT-COUNT
+           READ DEPOSIT-RESULT-FILE
+               AT END SET DEPOSIT-EOF TO TRUE
+           END-READ.
+
+       2500-EXPORT-TRUST.
+           MOVE SPACES TO P370-SUBMISSION-RECORD
+           SET P370-TYPE-TRUST TO TRUE
+           MOVE 'TRUST' TO P370-SOURCE-SYSTEM
+           MOVE TRSLT-TRUST-ID    TO P370-ACCOUNT-ID
+           MOVE TRSLT-GRANTOR-ID  TO P370-DEPOSITOR-ID
+           MOVE TRSLT-ORC-TYPE    TO P370-ORC-TYPE
+           MOVE TRSLT-TOTAL-BALANCE TO P370-BALANCE
+           MOVE TRSLT-INSURED-AMT   TO P370-INSURED-AMT
+           MOVE TRSLT-UNINSURED-AMT TO P370-UNINSURED-AMT
+           MOVE WS-AS-OF-DATE       TO P370-AS-OF-DATE
+           WRITE P370-SUBMISSION-RECORD
+           ADD 1 TO WS-TRUST-COUNT
+           READ TRUST-RESULT-FILE
+               AT END SET TRUST-EOF TO TRUE
+           END-READ.
+
+       9000-FINALIZE.
+           CLOSE DEPOSIT-RESULT-FILE
+           CLOSE TRUST-RESULT-FILE
+           CLOSE PART370-SUBMISSION-FILE
+           DISPLAY 'PART 370 SUBMISSION EXPORT COMPLETE'
+           DISPLAY 'DEPOSIT RECORDS WRITTEN: ' WS-DEPOSIT-COUNT
+           DISPLAY 'TRUST RECORDS WRITTEN: ' WS-TRUST-COUNT.
