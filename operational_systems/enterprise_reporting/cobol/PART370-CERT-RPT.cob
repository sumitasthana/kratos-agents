@@ -0,0 +1,240 @@
+      *================================================================*
+      * PROGRAM: PART370-CERT-RPT
+      * PURPOSE: Quarterly covered-institution certification summary
+      *          per FDIC IT Guide v3.0 / 12 CFR Part 370. Rolls up
+      *          RSLTFILE (DEPOSIT-INSURANCE-CALC) and RESULTOUT
+      *          (TRUST-INSURANCE-CALC) into one insured/uninsured
+      *          total by ORC type per source system, replacing the
+      *          hand-built spreadsheet previously used each quarter.
+      * REGULATION: FDIC IT Guide v3.0, 12 CFR Part 370
+      *
+      * NOTE: Neither result file carries a true institution code —
+      *       RSLT-RECORD and RESULT-REC were both built one per
+      *       account/trust, not per covered institution. Until that
+      *       field exists upstream, SOURCE-SYSTEM (DEPOSIT or TRUST)
+      *       stands in for the institution breakout the certification
+      *       package calls for.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PART370-CERT-RPT.
+       AUTHOR. REGULATORY-REPORTING-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPOSIT-RESULT-FILE ASSIGN TO 'RSLTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DRSLT-STATUS.
+           SELECT TRUST-RESULT-FILE ASSIGN TO 'RESULTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRSLT-STATUS.
+           SELECT CERT-REPORT-FILE ASSIGN TO 'CERTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    Mirrors RSLT-RECORD in DEPOSIT-INSURANCE-CALC.cob.
+       FD  DEPOSIT-RESULT-FILE.
+       01  DRSLT-RECORD.
+           05  DRSLT-ACCT-NUMBER     PIC X(20).
+           05  DRSLT-DEPOSITOR-ID    PIC X(15).
+           05  DRSLT-ORC-TYPE        PIC X(4).
+           05  DRSLT-BALANCE         PIC S9(13)V99.
+           05  DRSLT-INSURED-AMT     PIC S9(13)V99.
+           05  DRSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05  DRSLT-CALC-METHOD     PIC X(20).
+           05  DRSLT-ERROR-FLAG      PIC X(1).
+           05  DRSLT-TIMESTAMP       PIC X(26).
+
+      *    Mirrors RESULT-REC in TRUST-INSURANCE-CALC.cob.
+       FD  TRUST-RESULT-FILE.
+       01  TRSLT-RECORD.
+           05  TRSLT-TRUST-ID        PIC X(12).
+           05  TRSLT-TRUST-NAME      PIC X(60).
+           05  TRSLT-TRUST-TYPE      PIC X(3).
+           05  TRSLT-ORC-TYPE        PIC X(5).
+           05  TRSLT-GRANTOR-ID      PIC X(10).
+           05  TRSLT-TOTAL-BALANCE   PIC S9(13)V99.
+           05  TRSLT-BENE-COUNT      PIC 9(3).
+           05  TRSLT-INSURED-AMT     PIC S9(13)V99.
+           05  TRSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05  TRSLT-PENDING-AMT     PIC S9(13)V99.
+           05  TRSLT-CALC-METHOD     PIC X(20).
+           05  TRSLT-STATUS          PIC X(10).
+
+       FD  CERT-REPORT-FILE.
+       01  CERT-REPORT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DRSLT-STATUS           PIC XX.
+       01  WS-TRSLT-STATUS           PIC XX.
+       01  WS-CERT-STATUS            PIC XX.
+       01  WS-EOF-DEPOSIT            PIC X VALUE 'N'.
+           88  DEPOSIT-EOF           VALUE 'Y'.
+       01  WS-EOF-TRUST              PIC X VALUE 'N'.
+           88  TRUST-EOF             VALUE 'Y'.
+
+      *--- ORC-type totals table, one set per source system ---
+       01  WS-ORC-TOTAL-COUNT        PIC 9(3) VALUE 0.
+       01  WS-ORC-TOTAL-MAX          PIC 9(3) VALUE 050.
+       01  WS-ORC-IDX-SAVE           PIC 9(3).
+       01  WS-ORC-LOOKUP-SYSTEM      PIC X(7).
+       01  WS-ORC-LOOKUP-TYPE        PIC X(5).
+
+       01  WS-ORC-TOTAL-TABLE.
+           05  WS-ORC-TOTAL OCCURS 050 TIMES
+                            INDEXED BY WS-ORC-IDX.
+               10  WS-OT-SOURCE-SYSTEM  PIC X(7).
+               10  WS-OT-ORC-TYPE       PIC X(5).
+               10  WS-OT-ACCOUNT-COUNT  PIC 9(7).
+               10  WS-OT-BALANCE        PIC S9(13)V99.
+               10  WS-OT-INSURED        PIC S9(13)V99.
+               10  WS-OT-UNINSURED      PIC S9(13)V99.
+
+       01  WS-GRAND-BALANCE          PIC S9(13)V99 VALUE 0.
+       01  WS-GRAND-INSURED          PIC S9(13)V99 VALUE 0.
+       01  WS-GRAND-UNINSURED        PIC S9(13)V99 VALUE 0.
+
+       01  WS-RUN-DATE                PIC X(10).
+
+       01  CERT-LINE-DETAIL.
+           05  CLD-SYSTEM             PIC X(9).
+           05  CLD-ORC                PIC X(7).
+           05  CLD-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3).
+           05  CLD-BALANCE             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2).
+           05  CLD-INSURED              PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(2).
+           05  CLD-UNINSURED            PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-DEPOSIT UNTIL DEPOSIT-EOF
+           PERFORM 2500-ACCUMULATE-TRUST UNTIL TRUST-EOF
+           PERFORM 3000-WRITE-CERT-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DEPOSIT-RESULT-FILE
+           OPEN INPUT TRUST-RESULT-FILE
+           OPEN OUTPUT CERT-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+           READ DEPOSIT-RESULT-FILE
+               AT END SET DEPOSIT-EOF TO TRUE
+           END-READ
+           READ TRUST-RESULT-FILE
+               AT END SET TRUST-EOF TO TRUE
+           END-READ.
+
+       2000-ACCUMULATE-DEPOSIT.
+           MOVE 'DEPOSIT' TO WS-ORC-LOOKUP-SYSTEM
+           MOVE DRSLT-ORC-TYPE TO WS-ORC-LOOKUP-TYPE
+           PERFORM 2900-FIND-OR-ADD-TOTAL
+           ADD 1 TO WS-OT-ACCOUNT-COUNT(WS-ORC-IDX-SAVE)
+           ADD DRSLT-BALANCE TO WS-OT-BALANCE(WS-ORC-IDX-SAVE)
+           ADD DRSLT-INSURED-AMT TO WS-OT-INSURED(WS-ORC-IDX-SAVE)
+           ADD DRSLT-UNINSURED-AMT TO WS-OT-UNINSURED(WS-ORC-IDX-SAVE)
+           READ DEPOSIT-RESULT-FILE
+               AT END SET DEPOSIT-EOF TO TRUE
+           END-READ.
+
+       2500-ACCUMULATE-TRUST.
+           MOVE 'TRUST' TO WS-ORC-LOOKUP-SYSTEM
+           MOVE TRSLT-ORC-TYPE TO WS-ORC-LOOKUP-TYPE
+           PERFORM 2900-FIND-OR-ADD-TOTAL
+           ADD 1 TO WS-OT-ACCOUNT-COUNT(WS-ORC-IDX-SAVE)
+           ADD TRSLT-TOTAL-BALANCE TO WS-OT-BALANCE(WS-ORC-IDX-SAVE)
+           ADD TRSLT-INSURED-AMT TO WS-OT-INSURED(WS-ORC-IDX-SAVE)
+           ADD TRSLT-UNINSURED-AMT TO WS-OT-UNINSURED(WS-ORC-IDX-SAVE)
+           READ TRUST-RESULT-FILE
+               AT END SET TRUST-EOF TO TRUE
+           END-READ.
+
+       2900-FIND-OR-ADD-TOTAL.
+      *    Linear find-or-insert on the ORC-totals table, same
+      *    small-table convention used for WS-GROUP-TABLE in
+      *    DEPOSIT-INSURANCE-CALC.cob.
+           MOVE 0 TO WS-ORC-IDX-SAVE
+           SET WS-ORC-IDX TO 1
+           PERFORM UNTIL WS-ORC-IDX > WS-ORC-TOTAL-COUNT
+               IF WS-OT-SOURCE-SYSTEM(WS-ORC-IDX) = WS-ORC-LOOKUP-SYSTEM
+                   AND WS-OT-ORC-TYPE(WS-ORC-IDX) = WS-ORC-LOOKUP-TYPE
+                   SET WS-ORC-IDX-SAVE TO WS-ORC-IDX
+                   SET WS-ORC-IDX TO WS-ORC-TOTAL-COUNT
+               END-IF
+               SET WS-ORC-IDX UP BY 1
+           END-PERFORM
+           IF WS-ORC-IDX-SAVE = 0
+               ADD 1 TO WS-ORC-TOTAL-COUNT
+               SET WS-ORC-IDX TO WS-ORC-TOTAL-COUNT
+               SET WS-ORC-IDX-SAVE TO WS-ORC-TOTAL-COUNT
+               MOVE WS-ORC-LOOKUP-SYSTEM TO
+                   WS-OT-SOURCE-SYSTEM(WS-ORC-IDX)
+               MOVE WS-ORC-LOOKUP-TYPE TO WS-OT-ORC-TYPE(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-ACCOUNT-COUNT(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-BALANCE(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-INSURED(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-UNINSURED(WS-ORC-IDX)
+           END-IF.
+
+       3000-WRITE-CERT-REPORT.
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'FDIC PART 370 QUARTERLY CERTIFICATION SUMMARY'
+               DELIMITED SIZE INTO CERT-REPORT-LINE
+           WRITE CERT-REPORT-LINE
+           MOVE SPACES TO CERT-REPORT-LINE
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED SIZE
+               INTO CERT-REPORT-LINE
+           WRITE CERT-REPORT-LINE
+           MOVE SPACES TO CERT-REPORT-LINE
+           WRITE CERT-REPORT-LINE
+
+           MOVE 0 TO WS-GRAND-BALANCE
+           MOVE 0 TO WS-GRAND-INSURED
+           MOVE 0 TO WS-GRAND-UNINSURED
+           SET WS-ORC-IDX TO 1
+           PERFORM UNTIL WS-ORC-IDX > WS-ORC-TOTAL-COUNT
+               MOVE WS-OT-SOURCE-SYSTEM(WS-ORC-IDX) TO CLD-SYSTEM
+               MOVE WS-OT-ORC-TYPE(WS-ORC-IDX)       TO CLD-ORC
+               MOVE WS-OT-ACCOUNT-COUNT(WS-ORC-IDX)  TO CLD-COUNT
+               MOVE WS-OT-BALANCE(WS-ORC-IDX)        TO CLD-BALANCE
+               MOVE WS-OT-INSURED(WS-ORC-IDX)        TO CLD-INSURED
+               MOVE WS-OT-UNINSURED(WS-ORC-IDX)      TO CLD-UNINSURED
+               MOVE CERT-LINE-DETAIL TO CERT-REPORT-LINE
+               WRITE CERT-REPORT-LINE
+               ADD WS-OT-BALANCE(WS-ORC-IDX)   TO WS-GRAND-BALANCE
+               ADD WS-OT-INSURED(WS-ORC-IDX)   TO WS-GRAND-INSURED
+               ADD WS-OT-UNINSURED(WS-ORC-IDX) TO WS-GRAND-UNINSURED
+               SET WS-ORC-IDX UP BY 1
+           END-PERFORM
+
+           MOVE SPACES TO CERT-REPORT-LINE
+           WRITE CERT-REPORT-LINE
+           MOVE SPACES TO CLD-SYSTEM
+           MOVE 'TOTAL' TO CLD-SYSTEM
+           MOVE SPACES TO CLD-ORC
+           MOVE ZEROS TO CLD-COUNT
+           MOVE WS-GRAND-BALANCE   TO CLD-BALANCE
+           MOVE WS-GRAND-INSURED   TO CLD-INSURED
+           MOVE WS-GRAND-UNINSURED TO CLD-UNINSURED
+           MOVE CERT-LINE-DETAIL TO CERT-REPORT-LINE
+           WRITE CERT-REPORT-LINE.
+
+       9000-FINALIZE.
+           CLOSE DEPOSIT-RESULT-FILE
+           CLOSE TRUST-RESULT-FILE
+           CLOSE CERT-REPORT-FILE
+           DISPLAY 'PART 370 CERTIFICATION SUMMARY COMPLETE'
+           DISPLAY 'ORC/SYSTEM TOTALS WRITTEN: ' WS-ORC-TOTAL-COUNT.
