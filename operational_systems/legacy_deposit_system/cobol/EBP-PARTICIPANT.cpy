@@ -0,0 +1,15 @@
+      *================================================================*
+      * COPYBOOK: EBP-PARTICIPANT
+      * PURPOSE: Employee Benefit Plan participant roster, used to
+      *          compute per-participant pass-through coverage for
+      *          EBP deposit accounts per 12 CFR 330.14.
+      * USED BY: DEPOSIT-INSURANCE-CALC.cob
+      *================================================================*
+       01 EBP-PARTICIPANT-REC.
+           05 EBPP-PARTICIPANT-ID  PIC X(15).
+           05 EBPP-PLAN-ACCT-NUMBER PIC X(20).
+           05 EBPP-VESTED-FLAG     PIC X(1).
+              88 EBPP-VESTED       VALUE 'Y'.
+              88 EBPP-NOT-VESTED   VALUE 'N'.
+           05 EBPP-TERM-DATE       PIC X(10).
+           05 FILLER               PIC X(10).
