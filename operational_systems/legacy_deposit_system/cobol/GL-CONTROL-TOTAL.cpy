@@ -0,0 +1,11 @@
+      *================================================================*
+      * COPYBOOK: GL-CONTROL-TOTAL
+      * PURPOSE: General ledger control-total feed, one record per
+      *          source system, against which ACCT-GL-RECON foots
+      *          ACCOUNT-FILE before the insurance calc run proceeds.
+      *================================================================*
+       01 GL-CONTROL-REC.
+           05 GL-SOURCE-SYSTEM     PIC X(15).
+           05 GL-CONTROL-BALANCE   PIC S9(13)V99.
+           05 GL-AS-OF-DATE        PIC X(10).
+           05 FILLER               PIC X(10).
