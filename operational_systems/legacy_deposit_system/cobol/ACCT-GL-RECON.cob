@@ -0,0 +1,216 @@
+      *================================================================*
+      * PROGRAM: ACCT-GL-RECON
+      * PURPOSE: Foots ACCOUNT-FILE balances by source system against
+      *          the general ledger's control-total feed and writes a
+      *          gating status that DEPOSIT-INSURANCE-CALC checks at
+      *          startup -- the insurance calc run must not proceed
+      *          against an extract that doesn't foot to the GL.
+      * REGULATION: FDIC IT Guide v3.0 (data integrity controls)
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-GL-RECON.
+       AUTHOR. LEGACY-SYSTEMS-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT GL-CONTROL-FILE ASSIGN TO 'GLCNTRL'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO 'GLRCNRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT RECON-STATUS-FILE ASSIGN TO 'RECONSTS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+           COPY ACCOUNT-MASTER.
+
+       FD GL-CONTROL-FILE.
+           COPY GL-CONTROL-TOTAL.
+
+       FD RECON-REPORT-FILE.
+       01 RECON-REPORT-LINE        PIC X(100).
+
+       FD RECON-STATUS-FILE.
+           COPY RECON-STATUS.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS          PIC XX.
+       01 WS-GL-STATUS            PIC XX.
+       01 WS-RPT-STATUS           PIC XX.
+       01 WS-STS-STATUS           PIC XX.
+       01 WS-ACCT-EOF             PIC X VALUE 'N'.
+           88 ACCT-END-OF-FILE    VALUE 'Y'.
+       01 WS-GL-EOF               PIC X VALUE 'N'.
+           88 GL-END-OF-FILE      VALUE 'Y'.
+
+       01 WS-RUN-DATE             PIC X(10).
+       01 WS-OUT-OF-BAL-COUNT     PIC 9(5) VALUE 0.
+
+      *--- Account balances accumulated by source system ---
+       01 WS-GL-TOTAL-COUNT       PIC 9(3) VALUE 0.
+       01 WS-GL-TOTAL-TABLE.
+           05 WS-GT-ENTRY OCCURS 050 TIMES
+                 INDEXED BY WS-GT-IDX.
+               10 WS-GT-SOURCE-SYSTEM  PIC X(15).
+               10 WS-GT-ACCT-TOTAL     PIC S9(13)V99.
+               10 WS-GT-GL-TOTAL       PIC S9(13)V99.
+               10 WS-GT-MATCHED        PIC X(1) VALUE 'N'.
+
+       01 WS-GT-IDX-SAVE          PIC 9(3) VALUE 0.
+       01 WS-VARIANCE             PIC S9(13)V99.
+
+       01 RECON-DETAIL-LINE.
+           05 RDL-SOURCE-SYSTEM    PIC X(15).
+           05 FILLER               PIC X(2).
+           05 RDL-ACCT-TOTAL       PIC Z(11)9.99-.
+           05 FILLER               PIC X(2).
+           05 RDL-GL-TOTAL         PIC Z(11)9.99-.
+           05 FILLER               PIC X(2).
+           05 RDL-VARIANCE         PIC Z(11)9.99-.
+           05 FILLER               PIC X(2).
+           05 RDL-STATUS           PIC X(11).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-ACCOUNTS UNTIL ACCT-END-OF-FILE
+           PERFORM 3000-APPLY-GL-CONTROLS UNTIL GL-END-OF-FILE
+           PERFORM 4000-WRITE-RECON-REPORT
+           PERFORM 5000-WRITE-RECON-STATUS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT GL-CONTROL-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           OPEN OUTPUT RECON-STATUS-FILE
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'ACCOUNT-TO-GL BALANCE RECONCILIATION'
+               DELIMITED SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED SIZE
+               INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           READ ACCOUNT-FILE
+               AT END SET ACCT-END-OF-FILE TO TRUE
+           END-READ
+           READ GL-CONTROL-FILE
+               AT END SET GL-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-ACCUMULATE-ACCOUNTS.
+           PERFORM 2100-FIND-OR-ADD-TOTAL
+           ADD ACCT-BALANCE TO WS-GT-ACCT-TOTAL(WS-GT-IDX-SAVE)
+           READ ACCOUNT-FILE
+               AT END SET ACCT-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-FIND-OR-ADD-TOTAL.
+      *    Linear find-or-insert on the GL-totals table, same
+      *    small-table convention used for WS-GROUP-TABLE in
+      *    DEPOSIT-INSURANCE-CALC.cob.
+           MOVE 0 TO WS-GT-IDX-SAVE
+           SET WS-GT-IDX TO 1
+           PERFORM UNTIL WS-GT-IDX > WS-GL-TOTAL-COUNT
+               IF WS-GT-SOURCE-SYSTEM(WS-GT-IDX) = ACCT-SOURCE-SYSTEM
+                   SET WS-GT-IDX-SAVE TO WS-GT-IDX
+                   SET WS-GT-IDX TO WS-GL-TOTAL-COUNT
+               END-IF
+               SET WS-GT-IDX UP BY 1
+           END-PERFORM
+           IF WS-GT-IDX-SAVE = 0
+               ADD 1 TO WS-GL-TOTAL-COUNT
+               SET WS-GT-IDX TO WS-GL-TOTAL-COUNT
+               SET WS-GT-IDX-SAVE TO WS-GL-TOTAL-COUNT
+               MOVE ACCT-SOURCE-SYSTEM TO WS-GT-SOURCE-SYSTEM(WS-GT-IDX)
+               MOVE 0 TO WS-GT-ACCT-TOTAL(WS-GT-IDX)
+               MOVE 0 TO WS-GT-GL-TOTAL(WS-GT-IDX)
+           END-IF.
+
+       3000-APPLY-GL-CONTROLS.
+           MOVE 0 TO WS-GT-IDX-SAVE
+           SET WS-GT-IDX TO 1
+           PERFORM UNTIL WS-GT-IDX > WS-GL-TOTAL-COUNT
+               IF WS-GT-SOURCE-SYSTEM(WS-GT-IDX) = GL-SOURCE-SYSTEM
+                   MOVE GL-CONTROL-BALANCE TO WS-GT-GL-TOTAL(WS-GT-IDX)
+                   MOVE 'Y' TO WS-GT-MATCHED(WS-GT-IDX)
+                   SET WS-GT-IDX-SAVE TO WS-GT-IDX
+                   SET WS-GT-IDX TO WS-GL-TOTAL-COUNT
+               END-IF
+               SET WS-GT-IDX UP BY 1
+           END-PERFORM
+           IF WS-GT-IDX-SAVE = 0
+      *        GL-SOURCE-SYSTEM had no ACCOUNT-FILE records at all
+      *        (a whole source system's extract is missing) -- add a
+      *        row with a zero account total so it reports out of
+      *        balance instead of the control total being dropped.
+               ADD 1 TO WS-GL-TOTAL-COUNT
+               SET WS-GT-IDX TO WS-GL-TOTAL-COUNT
+               MOVE GL-SOURCE-SYSTEM TO WS-GT-SOURCE-SYSTEM(WS-GT-IDX)
+               MOVE 0 TO WS-GT-ACCT-TOTAL(WS-GT-IDX)
+               MOVE GL-CONTROL-BALANCE TO WS-GT-GL-TOTAL(WS-GT-IDX)
+               MOVE 'Y' TO WS-GT-MATCHED(WS-GT-IDX)
+           END-IF
+           READ GL-CONTROL-FILE
+               AT END SET GL-END-OF-FILE TO TRUE
+           END-READ.
+
+       4000-WRITE-RECON-REPORT.
+           SET WS-GT-IDX TO 1
+           PERFORM UNTIL WS-GT-IDX > WS-GL-TOTAL-COUNT
+               COMPUTE WS-VARIANCE =
+                   WS-GT-ACCT-TOTAL(WS-GT-IDX)
+                   - WS-GT-GL-TOTAL(WS-GT-IDX)
+               MOVE WS-GT-SOURCE-SYSTEM(WS-GT-IDX) TO RDL-SOURCE-SYSTEM
+               MOVE WS-GT-ACCT-TOTAL(WS-GT-IDX) TO RDL-ACCT-TOTAL
+               MOVE WS-GT-GL-TOTAL(WS-GT-IDX) TO RDL-GL-TOTAL
+               MOVE WS-VARIANCE TO RDL-VARIANCE
+               IF WS-VARIANCE = 0 AND WS-GT-MATCHED(WS-GT-IDX) = 'Y'
+                   MOVE 'IN BALANCE ' TO RDL-STATUS
+               ELSE
+                   MOVE 'OUT OF BAL ' TO RDL-STATUS
+                   ADD 1 TO WS-OUT-OF-BAL-COUNT
+               END-IF
+               MOVE RECON-DETAIL-LINE TO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+               SET WS-GT-IDX UP BY 1
+           END-PERFORM.
+
+       5000-WRITE-RECON-STATUS.
+           IF WS-OUT-OF-BAL-COUNT = 0
+               SET RECON-IN-BALANCE TO TRUE
+           ELSE
+               SET RECON-OUT-OF-BAL TO TRUE
+           END-IF
+           MOVE WS-RUN-DATE TO RECON-RUN-DATE
+           MOVE WS-OUT-OF-BAL-COUNT TO RECON-OOB-COUNT
+           WRITE RECON-STATUS-REC.
+
+       9000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE GL-CONTROL-FILE
+           CLOSE RECON-REPORT-FILE
+           CLOSE RECON-STATUS-FILE
+           DISPLAY 'SOURCE SYSTEMS RECONCILED: ' WS-GL-TOTAL-COUNT
+           DISPLAY 'OUT OF BALANCE: ' WS-OUT-OF-BAL-COUNT.
