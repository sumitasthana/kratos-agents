@@ -4,14 +4,62 @@
       *          depositor per Ownership Rights Category (ORC)
       * REGULATION: 12 CFR Part 330, FDIC IT Guide v3.0
       *
-      * KNOWN ISSUES:
-      *   - Does NOT aggregate across multiple accounts per
-      *     depositor before applying SMDIA (BUG)
-      *   - EBP pass-through coverage not implemented (BUG)
-      *   - IRR (Irrevocable Trust) falls through to SGL (BUG)
-      *   - No close-of-business balance cutoff (12 CFR 360.8)
-      *   - JNT divides equally instead of checking actual interest
-      *   - No collateral offset for GOV deposits
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Added checkpoint/restart: WS-RECORD-COUNT is
+      *               checkpointed to a new CHECKPOINT-FILE every
+      *               WS-CHECKPOINT-INTERVAL groups, and 1000-INITIALIZE
+      *               repositions SORTED-ACCT-FILE past the last
+      *               checkpointed group on a restart run instead of
+      *               reprocessing a completed ACCTFILE from the top.
+      *   2026-08-08  4050-WRITE-AUDIT appends a row per account
+      *               result to a new AUDIT-TRAIL-FILE shared with
+      *               TRUST-INSURANCE-CALC, recording the entity,
+      *               ORC, calculation methodology, and amounts.
+      *   2026-08-08  GOV4 (tribal government, 12 CFR 330.15) now
+      *               routes to 3700-CALC-GOV alongside GOV1-GOV3.
+      *   2026-08-08  WS-SMDIA is now loaded from a maintained
+      *               SMDIA-PARM-FILE keyed by effective date
+      *               (1060-LOAD-SMDIA-PARM), so a regulatory change
+      *               to the coverage limit no longer requires a
+      *               recompile. The prior literal is kept as the
+      *               emergency fallback if the parameter file can't
+      *               be read.
+      *   2026-08-08  3700-CALC-GOV now nets pledged collateral (new
+      *               COLLATERAL-FILE) from the depositor's aggregate
+      *               government deposit balance before applying the
+      *               SMDIA, per 12 CFR 330.15.
+      *   2026-08-08  Added a close-of-business cutoff (12 CFR 360.8):
+      *               2150-APPLY-COB-CUTOFF nets same-day postings from
+      *               a new TRANSACTION-FEED-FILE against each account's
+      *               as-extracted ACCTFILE balance before it enters the
+      *               depositor+ORC aggregate.
+      *   2026-08-08  Added a SORT/control-break pass ahead of the 3x00
+      *               calculators so SMDIA is applied to the depositor's
+      *               AGGREGATE balance per ORC (12 CFR Part 330), with
+      *               the resulting insured/uninsured amount allocated
+      *               back across the depositor's individual accounts.
+      *   2026-08-08  Added EBP-PARTICIPANT roster lookup so 3500-CALC-EBP
+      *               applies $250K per vested, non-terminated plan
+      *               participant instead of one flat SMDIA per plan.
+      *   2026-08-08  Added 3900-CALC-IRR against a new irrevocable
+      *               trust beneficiary roster (DEPOSIT-TRUST-BENE-FILE)
+      *               instead of falling through to SGL.
+      *   2026-08-08  3200-CALC-JNT now joins DEPOSIT-SIG-CARD-FILE to
+      *               split coverage by each owner's actual interest,
+      *               falling back to the flat single-ownership limit
+      *               when a co-owner lacks signature card evidence or
+      *               fails the natural-person test.
+      *   2026-08-08  1040-CHECK-GL-RECON gates this run on a clean
+      *               RECON-STATUS-FILE from ACCT-GL-RECON -- an
+      *               ACCTFILE that doesn't foot to the GL by source
+      *               system now aborts the calc run instead of
+      *               silently producing coverage results against it.
+      *   2026-08-08  2160-CHECK-DECEASED-GRACE joins CUSTOMER-FILE to
+      *               find the depositor's death flag/date; once the
+      *               six-month grace period (12 CFR 330.3) has run
+      *               out, 3950-CALC-DECEASED-EXPIRED applies single
+      *               ownership coverage against the estate instead of
+      *               the original ORC.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEPOSIT-INSURANCE-CALC.
@@ -27,6 +75,11 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-ACCT-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SRTWK01'.
+           SELECT SORTED-ACCT-FILE ASSIGN TO 'ACCTSRT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SRTD-STATUS.
            SELECT RESULT-FILE ASSIGN TO 'RSLTFILE'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
@@ -34,23 +87,101 @@
            SELECT ERROR-FILE ASSIGN TO 'ERRFILE'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ERR-STATUS.
+           SELECT EBP-PARTICIPANT-FILE ASSIGN TO 'EBPPART'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EBPP-STATUS.
+           SELECT DEPOSIT-TRUST-BENE-FILE ASSIGN TO 'DTBENEF'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DTB-STATUS.
+           SELECT DEPOSIT-SIG-CARD-FILE ASSIGN TO 'SIGCARD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DSC-STATUS.
+           SELECT TRANSACTION-FEED-FILE ASSIGN TO 'TXNFEED'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT COLLATERAL-FILE ASSIGN TO 'COLLFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COLL-STATUS.
+           SELECT SMDIA-PARM-FILE ASSIGN TO 'SMDIAPRM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SMDIAP-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'AUDITTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'RESTARTCKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RECON-STATUS-FILE ASSIGN TO 'RECONSTS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RCST-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+      *    Raw, as-extracted account records — input to the sort only.
+      *    Layout matches ACCOUNT-MASTER.cpy field-for-field (the same
+      *    physical ACCTFILE extract ORC-ASSIGNMENT.cob and
+      *    ACCT-GL-RECON.cob read via that copybook) so the sort pass
+      *    below doesn't misalign bytes against the real record.
        FD ACCOUNT-FILE.
+       01 RAW-ACCT-RECORD.
+           05 RAW-ACCT-NUMBER       PIC X(20).
+           05 RAW-ACCT-DEPOSITOR-ID PIC X(15).
+           05 RAW-ACCT-BALANCE      PIC S9(13)V99.
+           05 RAW-ACCT-ORC-TYPE     PIC X(4).
+           05 RAW-ACCT-TYPE         PIC X(10).
+           05 RAW-ACCT-STATUS       PIC X(8).
+           05 RAW-ACCT-OPEN-DATE    PIC X(10).
+           05 RAW-ACCT-SOURCE-SYS   PIC X(15).
+           05 RAW-ACCT-JNT-COUNT    PIC 9(2).
+           05 RAW-ACCT-BENE-COUNT   PIC 9(3).
+           05 RAW-ACCT-BUS-NAME     PIC X(50).
+           05 RAW-ACCT-GOVT-ENTITY  PIC X(50).
+           05 RAW-ACCT-TAX-ID       PIC X(15).
+           05 FILLER                PIC X(6).
+
+      *    Sort work record — grouped by depositor + ORC ahead of calc.
+      *    Same ACCOUNT-MASTER.cpy layout as RAW-ACCT-RECORD above.
+       SD SORT-WORK-FILE.
+       01 SRT-REC.
+           05 SRT-ACCT-NUMBER       PIC X(20).
+           05 SRT-DEPOSITOR-ID      PIC X(15).
+           05 SRT-BALANCE           PIC S9(13)V99.
+           05 SRT-ORC-TYPE          PIC X(4).
+           05 SRT-TYPE              PIC X(10).
+           05 SRT-STATUS            PIC X(8).
+           05 SRT-OPEN-DATE         PIC X(10).
+           05 SRT-SOURCE-SYS        PIC X(15).
+           05 SRT-JNT-COUNT         PIC 9(2).
+           05 SRT-BENE-COUNT        PIC 9(3).
+           05 SRT-BUS-NAME          PIC X(50).
+           05 SRT-GOVT-ENTITY       PIC X(50).
+           05 SRT-TAX-ID            PIC X(15).
+           05 FILLER                PIC X(6).
+
+      *    Sorted account records — this is what 2000-PROCESS-ACCOUNTS
+      *    actually reads. Same ACCOUNT-MASTER.cpy layout as above;
+      *    field names below are unchanged from before the sort pass
+      *    was added since they already matched the copybook's names.
+       FD SORTED-ACCT-FILE.
        01 ACCT-RECORD.
            05 ACCT-NUMBER          PIC X(20).
            05 ACCT-DEPOSITOR-ID    PIC X(15).
            05 ACCT-BALANCE         PIC S9(13)V99.
            05 ACCT-ORC-TYPE        PIC X(4).
            05 ACCT-TYPE            PIC X(10).
+           05 ACCT-STATUS          PIC X(8).
+           05 ACCT-OPEN-DATE       PIC X(10).
+           05 ACCT-SOURCE-SYSTEM   PIC X(15).
            05 ACCT-JNT-COUNT       PIC 9(2).
            05 ACCT-BENE-COUNT      PIC 9(3).
-           05 ACCT-DEBT-FLAG       PIC X(1).
-           05 ACCT-DEBT-TYPE       PIC X(15).
-           05 ACCT-DEATH-DATE      PIC X(10).
-           05 FILLER               PIC X(20).
+           05 ACCT-BUS-NAME        PIC X(50).
+           05 ACCT-GOVT-ENTITY     PIC X(50).
+           05 ACCT-TAX-ID          PIC X(15).
+           05 FILLER               PIC X(6).
 
        FD RESULT-FILE.
        01 RSLT-RECORD.
@@ -67,25 +198,95 @@
        FD ERROR-FILE.
        01 ERR-RECORD              PIC X(200).
 
+       FD EBP-PARTICIPANT-FILE.
+           COPY EBP-PARTICIPANT.
+
+       FD DEPOSIT-TRUST-BENE-FILE.
+           COPY DEPOSIT-TRUST-BENEFICIARY.
+
+       FD DEPOSIT-SIG-CARD-FILE.
+           COPY DEPOSIT-SIGNATURE-CARD.
+
+       FD TRANSACTION-FEED-FILE.
+           COPY TRANSACTION-FEED.
+
+       FD COLLATERAL-FILE.
+           COPY COLLATERAL-PLEDGE.
+
+       FD SMDIA-PARM-FILE.
+           COPY SMDIA-PARM.
+
+       FD AUDIT-TRAIL-FILE.
+           COPY AUDIT-TRAIL.
+
+      *    Restart checkpoint — one record, rewritten every
+      *    WS-CHECKPOINT-INTERVAL groups, naming the last depositor+ORC
+      *    group fully written to RESULT-FILE.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-DEPOSITOR-ID      PIC X(15).
+           05 CKPT-ORC-TYPE          PIC X(4).
+           05 CKPT-RECORD-COUNT      PIC 9(9).
+           05 CKPT-ERROR-COUNT       PIC 9(9).
+           05 FILLER                 PIC X(01).
+
+      *    Gating status from ACCT-GL-RECON -- this run must not
+      *    proceed against an ACCTFILE that doesn't foot to the GL.
+       FD RECON-STATUS-FILE.
+           COPY RECON-STATUS.
+
+      *    Joined to determine whether a depositor is deceased and,
+      *    if so, whether the six-month grace period (12 CFR 330.3,
+      *    pre-2022 rule retained here as the shop's working
+      *    assumption) has expired.
+       FD CUSTOMER-FILE.
+           COPY CUSTOMER-MASTER.
+
        WORKING-STORAGE SECTION.
 
        01 WS-ACCT-STATUS          PIC XX.
+       01 WS-SRTD-STATUS          PIC XX.
        01 WS-RSLT-STATUS          PIC XX.
        01 WS-ERR-STATUS           PIC XX.
+       01 WS-EBPP-STATUS          PIC XX.
+       01 WS-DTB-STATUS           PIC XX.
+       01 WS-DSC-STATUS           PIC XX.
+       01 WS-TXN-STATUS           PIC XX.
+       01 WS-COLL-STATUS          PIC XX.
+       01 WS-SMDIAP-STATUS        PIC XX.
+       01 WS-AUD-STATUS           PIC XX.
+       01 WS-CKPT-STATUS          PIC XX.
+       01 WS-RCST-STATUS          PIC XX.
+       01 WS-CUST-STATUS          PIC XX.
        01 WS-EOF-FLAG             PIC X VALUE 'N'.
            88 END-OF-FILE         VALUE 'Y'.
 
+      *--- Checkpoint/restart ---
+      *    WS-RECORD-COUNT is checkpointed to CHECKPOINT-FILE every
+      *    WS-CHECKPOINT-INTERVAL groups so a run that abends partway
+      *    through a large ACCTFILE can reposition past completed
+      *    depositor+ORC groups on restart instead of starting over.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 01000.
+       01 WS-GROUPS-SINCE-CKPT    PIC 9(5) VALUE 0.
+       01 WS-RESTART-MODE         PIC X VALUE 'N'.
+           88 IS-RESTART-RUN      VALUE 'Y'.
+       01 WS-RESTART-DEPOSITOR    PIC X(15).
+       01 WS-RESTART-ORC-TYPE     PIC X(4).
+       01 WS-RESTART-RECORD-COUNT PIC 9(9).
+       01 WS-RESTART-ERROR-COUNT  PIC 9(9).
+
       *--- Insurance Constants ---
-      * BUG: SMDIA is hardcoded. Should be configurable and loaded
-      *      from a parameter table for regulatory changes.
+      * WS-SMDIA is loaded from SMDIA-PARM-FILE at 1000-INITIALIZE
+      * (1060-LOAD-SMDIA-PARM). The literal below is retained only
+      * as the emergency fallback if the parameter file can't be
+      * opened or has no record effective on or before the run date.
        01 WS-SMDIA                PIC S9(13)V99 VALUE 250000.00.
+       01 WS-RUN-DATE              PIC X(10).
        01 WS-MAX-COVERAGE        PIC S9(13)V99.
        01 WS-INSURED             PIC S9(13)V99.
        01 WS-UNINSURED           PIC S9(13)V99.
 
       *--- Working fields ---
-       01 WS-PER-OWNER-SHARE     PIC S9(13)V99.
-       01 WS-JNT-OWNERS          PIC 9(2).
        01 WS-BENE-COUNT          PIC 9(3).
        01 WS-CALC-METHOD         PIC X(20).
        01 WS-ERROR-MSG           PIC X(200).
@@ -93,6 +294,88 @@
        01 WS-ERROR-COUNT         PIC 9(9) VALUE 0.
        01 WS-CURRENT-TIMESTAMP   PIC X(26).
 
+      *--- Depositor+ORC aggregation (12 CFR Part 330) ---
+      *    WS-CALC-BALANCE is the aggregate balance the 3x00
+      *    calculators operate on in place of ACCT-BALANCE.
+       01 WS-CALC-BALANCE        PIC S9(13)V99 VALUE 0.
+       01 WS-GROUP-DEPOSITOR     PIC X(15).
+       01 WS-GROUP-ORC-TYPE      PIC X(4).
+       01 WS-GROUP-TYPE          PIC X(10).
+       01 WS-GROUP-JNT-COUNT     PIC 9(2).
+       01 WS-GROUP-BENE-COUNT    PIC 9(3).
+       01 WS-GROUP-COUNT         PIC 9(4) VALUE 0.
+       01 WS-GROUP-MAX           PIC 9(4) VALUE 500.
+       01 WS-REMAINING-INSURED   PIC S9(13)V99.
+       01 WS-MEMBER-INSURED      PIC S9(13)V99.
+       01 WS-MEMBER-UNINSURED    PIC S9(13)V99.
+
+       01 WS-GROUP-TABLE.
+           05 WS-GROUP-MEMBER OCCURS 500 TIMES
+                               INDEXED BY WS-GRP-IDX.
+               10 WS-GM-ACCT-NUMBER PIC X(20).
+               10 WS-GM-BALANCE     PIC S9(13)V99.
+               10 WS-GM-INSURED     PIC S9(13)V99.
+               10 WS-GM-UNINSURED   PIC S9(13)V99.
+
+      *    Set by a 3x00 calculator that computes insured/uninsured
+      *    per member account itself (e.g. JNT actual-interest split)
+      *    instead of letting 2300-ALLOCATE-AND-WRITE spread one
+      *    aggregate amount across the group greedily.
+       01 WS-PER-MEMBER-CALC-DONE PIC X VALUE 'N'.
+           88 PER-MEMBER-DONE     VALUE 'Y'.
+
+      *--- EBP per-participant pass-through (12 CFR 330.14) ---
+       01 WS-EBPP-PLAN-ACCT       PIC X(20).
+       01 WS-ACTIVE-PARTICIPANTS  PIC 9(5) VALUE 0.
+
+      *--- IRR per-non-contingent-interest (12 CFR 330.13) ---
+       01 WS-DTB-ACCT-NUMBER      PIC X(20).
+       01 WS-IRR-BENE-COUNT       PIC 9(5) VALUE 0.
+       01 WS-IRR-CONTINGENT-BAL   PIC S9(13)V99 VALUE 0.
+       01 WS-IRR-INTEREST-AMT     PIC S9(13)V99 VALUE 0.
+       01 WS-IRR-OVERAGE          PIC S9(13)V99 VALUE 0.
+
+      *--- JNT actual-interest split (12 CFR 330.9) ---
+       01 WS-DSC-ACCT-NUMBER      PIC X(20).
+       01 WS-DSC-OWNER-COUNT      PIC 9(3) VALUE 0.
+       01 WS-DSC-ALL-NATURAL      PIC X VALUE 'Y'.
+       01 WS-DSC-INSURED-ACCUM    PIC S9(13)V99 VALUE 0.
+       01 WS-DSC-OWNER-AMT        PIC S9(13)V99.
+       01 WS-DSC-OWNER-INSURED    PIC S9(13)V99.
+
+      *--- Close-of-business balance cutoff (12 CFR 360.8) ---
+      *    ACCTFILE is cut before COB; WS-COB-BALANCE rolls each
+      *    member account's as-extracted balance forward to its
+      *    official 11:59:59 PM snapshot before the group aggregate
+      *    (WS-CALC-BALANCE) is built from it.
+       01 WS-COB-BALANCE          PIC S9(13)V99.
+       01 WS-TXN-LOOKUP-ACCT      PIC X(20).
+
+      *--- Deceased-depositor grace period (12 CFR 330.3) ---
+      *    A depositor's death does not change how the account is
+      *    insured for WS-GRACE-PERIOD-MONTHS after death -- coverage
+      *    continues under the account's existing ORC. Once the grace
+      *    period has passed, 3950-CALC-DECEASED-EXPIRED applies
+      *    single-ownership coverage against the depositor's estate
+      *    instead of the original ORC.
+       01 WS-GROUP-CUST-DEATH-FLAG PIC X(1).
+       01 WS-GROUP-CUST-DEATH-DATE PIC X(10).
+       01 WS-GRACE-PERIOD-MONTHS   PIC 9(2) VALUE 06.
+       01 WS-DEATH-GRACE-EXPIRED   PIC X VALUE 'N'.
+           88 DEATH-GRACE-EXPIRED  VALUE 'Y'.
+       01 WS-DEATH-YEAR            PIC 9(4).
+       01 WS-DEATH-MONTH           PIC 9(2).
+       01 WS-DEATH-TOTAL-MONTHS    PIC 9(6).
+       01 WS-RUN-YEAR              PIC 9(4).
+       01 WS-RUN-MONTH             PIC 9(2).
+       01 WS-RUN-TOTAL-MONTHS      PIC 9(6).
+       01 WS-MONTHS-SINCE-DEATH    PIC S9(6).
+
+      *--- GOV collateral netting (12 CFR 330.15) ---
+       01 WS-COLL-ACCT-NUMBER     PIC X(20).
+       01 WS-COLL-PLEDGED-ACCUM   PIC S9(13)V99 VALUE 0.
+       01 WS-NET-GOV-BALANCE      PIC S9(13)V99.
+
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
@@ -101,24 +384,263 @@
            STOP RUN.
 
        1000-INITIALIZE.
-           OPEN INPUT ACCOUNT-FILE
-           OPEN OUTPUT RESULT-FILE
-           OPEN OUTPUT ERROR-FILE
-           IF WS-ACCT-STATUS NOT = '00'
-               DISPLAY 'ERROR OPENING ACCOUNT FILE: ' WS-ACCT-STATUS
+           PERFORM 1040-CHECK-GL-RECON
+           PERFORM 1050-READ-CHECKPOINT
+           IF IS-RESTART-RUN
+               OPEN EXTEND RESULT-FILE
+               OPEN EXTEND ERROR-FILE
+               MOVE WS-RESTART-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE WS-RESTART-ERROR-COUNT  TO WS-ERROR-COUNT
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+               OPEN OUTPUT ERROR-FILE
+           END-IF
+           OPEN INPUT EBP-PARTICIPANT-FILE
+           OPEN INPUT DEPOSIT-TRUST-BENE-FILE
+           OPEN INPUT DEPOSIT-SIG-CARD-FILE
+           OPEN INPUT TRANSACTION-FEED-FILE
+           OPEN INPUT COLLATERAL-FILE
+           OPEN INPUT CUSTOMER-FILE
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-RUN-DATE
+           PERFORM 1060-LOAD-SMDIA-PARM
+
+      *    Group ACCTFILE by depositor + ORC ahead of any calculation
+      *    so the 3x00 paragraphs see the depositor's true aggregate
+      *    balance per ORC, per 12 CFR Part 330.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DEPOSITOR-ID SRT-ORC-TYPE
+               USING ACCOUNT-FILE
+               GIVING SORTED-ACCT-FILE
+
+           OPEN INPUT SORTED-ACCT-FILE
+           IF WS-SRTD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SORTED ACCOUNT FILE: '
+                        WS-SRTD-STATUS
                STOP RUN
            END-IF
-           READ ACCOUNT-FILE
+           READ SORTED-ACCT-FILE
                AT END SET END-OF-FILE TO TRUE
-           END-READ.
+           END-READ
+
+           IF IS-RESTART-RUN
+               PERFORM 1070-SKIP-TO-RESTART-POINT
+           END-IF.
+
+      *    ACCT-GL-RECON must be run ahead of this program each cycle;
+      *    if it found any source system out of balance against the
+      *    GL control totals, this run is not allowed to proceed
+      *    against the extract until the gap is resolved and rerun.
+       1040-CHECK-GL-RECON.
+           OPEN INPUT RECON-STATUS-FILE
+           IF WS-RCST-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RECON STATUS FILE: '
+                        WS-RCST-STATUS
+               STOP RUN
+           END-IF
+           READ RECON-STATUS-FILE
+               AT END
+                   DISPLAY 'RECON STATUS FILE IS EMPTY -- '
+                            'ACCT-GL-RECON HAS NOT RUN THIS CYCLE. '
+                            'INSURANCE CALC ABORTED.'
+                   CLOSE RECON-STATUS-FILE
+                   STOP RUN
+           END-READ
+           IF RECON-OUT-OF-BAL
+               DISPLAY 'ACCT-GL-RECON REPORTS OUT OF BALANCE -- '
+                        RECON-OOB-COUNT
+                        ' SOURCE SYSTEM(S). INSURANCE CALC ABORTED.'
+               CLOSE RECON-STATUS-FILE
+               STOP RUN
+           END-IF
+           CLOSE RECON-STATUS-FILE.
+
+       1050-READ-CHECKPOINT.
+      *    A prior run's checkpoint, if any, names the last
+      *    depositor+ORC group it fully wrote to RESULT-FILE.
+           MOVE 'N' TO WS-RESTART-MODE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       MOVE CKPT-DEPOSITOR-ID TO WS-RESTART-DEPOSITOR
+                       MOVE CKPT-ORC-TYPE     TO WS-RESTART-ORC-TYPE
+                       MOVE CKPT-RECORD-COUNT
+                           TO WS-RESTART-RECORD-COUNT
+                       MOVE CKPT-ERROR-COUNT
+                           TO WS-RESTART-ERROR-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1070-SKIP-TO-RESTART-POINT.
+      *    SORTED-ACCT-FILE is in ascending depositor+ORC order, so
+      *    skip every record belonging to a group at or before the
+      *    checkpointed group without building it or writing a result
+      *    — that work already made it into RESULT-FILE last run.
+           PERFORM UNTIL END-OF-FILE
+               OR ACCT-DEPOSITOR-ID > WS-RESTART-DEPOSITOR
+               OR (ACCT-DEPOSITOR-ID = WS-RESTART-DEPOSITOR
+                   AND ACCT-ORC-TYPE > WS-RESTART-ORC-TYPE)
+               READ SORTED-ACCT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1060-LOAD-SMDIA-PARM.
+      *    WS-SMDIA keeps its literal fallback value unless the
+      *    parameter file opens and has a record effective on or
+      *    before the run date — the latest such record wins.
+           OPEN INPUT SMDIA-PARM-FILE
+           IF WS-SMDIAP-STATUS = '00'
+               PERFORM UNTIL WS-SMDIAP-STATUS NOT = '00'
+                   READ SMDIA-PARM-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF SMDIA-EFFECTIVE-DATE NOT > WS-RUN-DATE
+                               MOVE SMDIA-AMOUNT TO WS-SMDIA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SMDIA-PARM-FILE
+           END-IF.
 
        2000-PROCESS-ACCOUNTS.
-      *    BUG: Processing account-by-account instead of
-      *    aggregating by depositor+ORC first.
-      *    Per 12 CFR Part 330, insurance must be calculated
-      *    on the AGGREGATE balance per depositor per ORC,
-      *    not per individual account.
-           EVALUATE ACCT-ORC-TYPE
+      *    Build the full depositor+ORC group first (2100), then
+      *    calculate once on the aggregate (2200), then allocate the
+      *    aggregate insured/uninsured amount back across the group's
+      *    member accounts and write a result row per account (2300).
+           PERFORM 2100-BUILD-GROUP
+           PERFORM 2200-CALC-GROUP
+           PERFORM 2300-ALLOCATE-AND-WRITE
+           PERFORM 2400-CHECKPOINT-IF-DUE.
+
+       2100-BUILD-GROUP.
+           MOVE ACCT-DEPOSITOR-ID TO WS-GROUP-DEPOSITOR
+           MOVE ACCT-ORC-TYPE     TO WS-GROUP-ORC-TYPE
+           MOVE ACCT-TYPE         TO WS-GROUP-TYPE
+           MOVE ACCT-JNT-COUNT    TO WS-GROUP-JNT-COUNT
+           MOVE ACCT-BENE-COUNT   TO WS-GROUP-BENE-COUNT
+           MOVE 0 TO WS-CALC-BALANCE
+           MOVE 0 TO WS-GROUP-COUNT
+           PERFORM 2160-CHECK-DECEASED-GRACE
+
+           PERFORM UNTIL END-OF-FILE
+               OR ACCT-DEPOSITOR-ID NOT = WS-GROUP-DEPOSITOR
+               OR ACCT-ORC-TYPE NOT = WS-GROUP-ORC-TYPE
+
+               PERFORM 2150-APPLY-COB-CUTOFF
+
+               IF WS-GROUP-COUNT < WS-GROUP-MAX
+                   ADD 1 TO WS-GROUP-COUNT
+                   SET WS-GRP-IDX TO WS-GROUP-COUNT
+                   MOVE ACCT-NUMBER  TO WS-GM-ACCT-NUMBER(WS-GRP-IDX)
+                   MOVE WS-COB-BALANCE TO WS-GM-BALANCE(WS-GRP-IDX)
+      *            Only a balance that made it into the group table
+      *            is included in the aggregate insured/uninsured
+      *            allocation below -- an overflow account's balance
+      *            must not inflate the split for the accounts that
+      *            did make the table.
+                   ADD WS-COB-BALANCE TO WS-CALC-BALANCE
+               ELSE
+                   MOVE 'GROUP TABLE OVERFLOW FOR DEPOSITOR: '
+                       TO WS-ERROR-MSG
+                   STRING WS-ERROR-MSG DELIMITED SIZE
+                          ACCT-DEPOSITOR-ID DELIMITED SIZE
+                          INTO WS-ERROR-MSG
+                   PERFORM 8000-LOG-ERROR
+               END-IF
+
+               READ SORTED-ACCT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2150-APPLY-COB-CUTOFF.
+      *    Roll this account's as-extracted balance forward to its
+      *    official 11:59:59 PM close-of-business snapshot by netting
+      *    same-day postings from TRANSACTION-FEED-FILE, per 12 CFR
+      *    360.8. BUG: sequential scan per account — see
+      *    3220-SCAN-SIGNATURE-CARDS for the same performance tradeoff.
+           MOVE ACCT-BALANCE  TO WS-COB-BALANCE
+           MOVE ACCT-NUMBER   TO WS-TXN-LOOKUP-ACCT
+           CLOSE TRANSACTION-FEED-FILE
+           OPEN INPUT TRANSACTION-FEED-FILE
+           PERFORM UNTIL WS-TXN-STATUS NOT = '00'
+               READ TRANSACTION-FEED-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF TXN-ACCT-NUMBER = WS-TXN-LOOKUP-ACCT
+                           IF TXN-IS-DEPOSIT
+                               ADD TXN-AMOUNT TO WS-COB-BALANCE
+                           ELSE
+                               SUBTRACT TXN-AMOUNT FROM WS-COB-BALANCE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2160-CHECK-DECEASED-GRACE.
+      *    Look up the depositor's death flag/date on CUSTOMER-FILE
+      *    and determine whether the six-month grace period (12 CFR
+      *    330.3) has expired as of the run date. BUG: Sequential
+      *    scan per depositor — see 3220-SCAN-SIGNATURE-CARDS for the
+      *    same performance tradeoff.
+           MOVE 'N' TO WS-GROUP-CUST-DEATH-FLAG
+           MOVE SPACES TO WS-GROUP-CUST-DEATH-DATE
+           MOVE 'N' TO WS-DEATH-GRACE-EXPIRED
+           CLOSE CUSTOMER-FILE
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-CUST-STATUS NOT = '00'
+               READ CUSTOMER-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF CUST-DEPOSITOR-ID = WS-GROUP-DEPOSITOR
+                           MOVE CUST-DEATH-FLAG TO
+                               WS-GROUP-CUST-DEATH-FLAG
+                           MOVE CUST-DEATH-DATE TO
+                               WS-GROUP-CUST-DEATH-DATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-GROUP-CUST-DEATH-FLAG = 'Y'
+               PERFORM 2170-CALC-MONTHS-SINCE-DEATH
+           END-IF.
+
+       2170-CALC-MONTHS-SINCE-DEATH.
+      *    Dates arrive as YYYY-MM-DD text; months-since-death is a
+      *    plain calendar-month difference, not counting partial days.
+           MOVE WS-GROUP-CUST-DEATH-DATE(1:4) TO WS-DEATH-YEAR
+           MOVE WS-GROUP-CUST-DEATH-DATE(6:2) TO WS-DEATH-MONTH
+           MOVE WS-RUN-DATE(1:4)              TO WS-RUN-YEAR
+           MOVE WS-RUN-DATE(6:2)               TO WS-RUN-MONTH
+           COMPUTE WS-DEATH-TOTAL-MONTHS =
+               (WS-DEATH-YEAR * 12) + WS-DEATH-MONTH
+           COMPUTE WS-RUN-TOTAL-MONTHS =
+               (WS-RUN-YEAR * 12) + WS-RUN-MONTH
+           COMPUTE WS-MONTHS-SINCE-DEATH =
+               WS-RUN-TOTAL-MONTHS - WS-DEATH-TOTAL-MONTHS
+           IF WS-MONTHS-SINCE-DEATH > WS-GRACE-PERIOD-MONTHS
+               MOVE 'Y' TO WS-DEATH-GRACE-EXPIRED
+           END-IF.
+
+       2200-CALC-GROUP.
+           MOVE 'N' TO WS-PER-MEMBER-CALC-DONE
+           IF DEATH-GRACE-EXPIRED
+               PERFORM 3950-CALC-DECEASED-EXPIRED
+           ELSE
+               PERFORM 2210-DISPATCH-CALC
+           END-IF.
+
+       2210-DISPATCH-CALC.
+           EVALUATE WS-GROUP-ORC-TYPE
                WHEN 'SGL'
                    PERFORM 3100-CALC-SGL
                WHEN 'JNT'
@@ -131,76 +653,180 @@
                    PERFORM 3500-CALC-EBP
                WHEN 'CRA'
                    PERFORM 3600-CALC-CRA
-               WHEN 'GOV1' 'GOV2' 'GOV3'
+               WHEN 'GOV1'
+               WHEN 'GOV2'
+               WHEN 'GOV3'
+               WHEN 'GOV4'
                    PERFORM 3700-CALC-GOV
                WHEN 'ANC'
                    PERFORM 3800-CALC-ANC
                WHEN 'IRR'
-      *            BUG: IRR not properly handled.
-      *            Falls through to default SGL calculation.
-      *            12 CFR 330.13 requires per-beneficiary interest.
-                   PERFORM 3100-CALC-SGL
-                   MOVE 'IRR_FALLBACK_SGL' TO WS-CALC-METHOD
+                   PERFORM 3900-CALC-IRR
                WHEN OTHER
                    MOVE 'UNKNOWN ORC: ' TO WS-ERROR-MSG
                    STRING WS-ERROR-MSG DELIMITED SIZE
-                          ACCT-ORC-TYPE DELIMITED SIZE
+                          WS-GROUP-ORC-TYPE DELIMITED SIZE
                           INTO WS-ERROR-MSG
                    PERFORM 8000-LOG-ERROR
                    PERFORM 3100-CALC-SGL
-           END-EVALUATE
+      *            Distinct from a real SGL classification so
+      *            ORC-SUMMARY-RPT.cob can flag it as an exception
+      *            needing review, not a normal result.
+                   MOVE 'SGL_UNKNOWN_ORC' TO WS-CALC-METHOD
+           END-EVALUATE.
 
-           PERFORM 4000-WRITE-RESULT
-           ADD 1 TO WS-RECORD-COUNT
+       2300-ALLOCATE-AND-WRITE.
+      *    Some calculators (e.g. 3200-CALC-JNT) compute each member
+      *    account's insured/uninsured amount themselves and set
+      *    PER-MEMBER-DONE; otherwise spread the group's aggregate
+      *    insured amount across its member accounts in the order
+      *    encountered — each account is insured up to the remaining
+      *    aggregate capacity, with any balance beyond that reported
+      *    uninsured on that account.
+           IF PER-MEMBER-DONE
+               SET WS-GRP-IDX TO 1
+               PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+                   MOVE WS-GM-INSURED(WS-GRP-IDX) TO WS-MEMBER-INSURED
+                   MOVE WS-GM-UNINSURED(WS-GRP-IDX)
+                       TO WS-MEMBER-UNINSURED
+                   PERFORM 4000-WRITE-RESULT
+                   ADD 1 TO WS-RECORD-COUNT
+                   SET WS-GRP-IDX UP BY 1
+               END-PERFORM
+           ELSE
+               MOVE WS-INSURED TO WS-REMAINING-INSURED
+               SET WS-GRP-IDX TO 1
+               PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+                   IF WS-GM-BALANCE(WS-GRP-IDX) <= WS-REMAINING-INSURED
+                       MOVE WS-GM-BALANCE(WS-GRP-IDX)
+                           TO WS-MEMBER-INSURED
+                       MOVE 0 TO WS-MEMBER-UNINSURED
+                   ELSE
+                       MOVE WS-REMAINING-INSURED TO WS-MEMBER-INSURED
+                       COMPUTE WS-MEMBER-UNINSURED =
+                           WS-GM-BALANCE(WS-GRP-IDX) - WS-MEMBER-INSURED
+                   END-IF
+                   SUBTRACT WS-MEMBER-INSURED FROM WS-REMAINING-INSURED
+                   PERFORM 4000-WRITE-RESULT
+                   ADD 1 TO WS-RECORD-COUNT
+                   SET WS-GRP-IDX UP BY 1
+               END-PERFORM
+           END-IF.
 
-           READ ACCOUNT-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
+       2400-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-GROUPS-SINCE-CKPT
+           IF WS-GROUPS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2410-WRITE-CHECKPOINT
+               MOVE 0 TO WS-GROUPS-SINCE-CKPT
+           END-IF.
+
+       2410-WRITE-CHECKPOINT.
+      *    CHECKPOINT-FILE always holds exactly one record — the most
+      *    recently completed group — so OUTPUT (not EXTEND) to
+      *    replace whatever checkpoint a prior run left behind.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-GROUP-DEPOSITOR TO CKPT-DEPOSITOR-ID
+           MOVE WS-GROUP-ORC-TYPE  TO CKPT-ORC-TYPE
+           MOVE WS-RECORD-COUNT    TO CKPT-RECORD-COUNT
+           MOVE WS-ERROR-COUNT     TO CKPT-ERROR-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
 
        3100-CALC-SGL.
-      *    Single Ownership: 12 CFR 330.6
-      *    BUG: Not aggregating across depositor's other SGL accounts
-           IF ACCT-BALANCE > WS-SMDIA
+      *    Single Ownership: 12 CFR 330.6 — aggregate per depositor
+           IF WS-CALC-BALANCE > WS-SMDIA
                MOVE WS-SMDIA TO WS-INSURED
-               COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-SMDIA
+               COMPUTE WS-UNINSURED = WS-CALC-BALANCE - WS-SMDIA
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
+               MOVE WS-CALC-BALANCE TO WS-INSURED
                MOVE 0 TO WS-UNINSURED
            END-IF
            MOVE 'SGL_STANDARD' TO WS-CALC-METHOD.
 
        3200-CALC-JNT.
       *    Joint Ownership: 12 CFR 330.9
-      *    BUG: Divides balance equally among owners.
-      *    Per 12 CFR 330.9, coverage is based on each owner's
-      *    ACTUAL interest, not equal division.
-      *    BUG: Not checking if all owners are natural persons.
-      *    BUG: Not verifying signature card evidence.
-           MOVE ACCT-JNT-COUNT TO WS-JNT-OWNERS
-           IF WS-JNT-OWNERS < 2
-               MOVE 2 TO WS-JNT-OWNERS
-           END-IF
+      *    Coverage follows each owner's ACTUAL withdrawal interest
+      *    per the signature card, not an equal split — and only once
+      *    every co-owner on the account is confirmed to be a natural
+      *    person. Computed per member account (see PER-MEMBER-DONE)
+      *    since the signature card is account-specific.
+           MOVE 'Y' TO WS-PER-MEMBER-CALC-DONE
+           MOVE 0 TO WS-INSURED
+           MOVE 0 TO WS-UNINSURED
+           SET WS-GRP-IDX TO 1
+           PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               PERFORM 3210-CALC-JNT-MEMBER
+               MOVE WS-MEMBER-INSURED   TO WS-GM-INSURED(WS-GRP-IDX)
+               MOVE WS-MEMBER-UNINSURED TO WS-GM-UNINSURED(WS-GRP-IDX)
+               ADD WS-MEMBER-INSURED    TO WS-INSURED
+               ADD WS-MEMBER-UNINSURED  TO WS-UNINSURED
+               SET WS-GRP-IDX UP BY 1
+           END-PERFORM
+           MOVE 'JNT_ACTUAL_INTEREST' TO WS-CALC-METHOD.
 
-           COMPUTE WS-PER-OWNER-SHARE =
-               ACCT-BALANCE / WS-JNT-OWNERS
+       3210-CALC-JNT-MEMBER.
+           MOVE WS-GM-ACCT-NUMBER(WS-GRP-IDX) TO WS-DSC-ACCT-NUMBER
+           MOVE 0   TO WS-DSC-OWNER-COUNT
+           MOVE 0   TO WS-DSC-INSURED-ACCUM
+           MOVE 'Y' TO WS-DSC-ALL-NATURAL
+           PERFORM 3220-SCAN-SIGNATURE-CARDS
 
-           IF WS-PER-OWNER-SHARE > WS-SMDIA
-               COMPUTE WS-INSURED =
-                   WS-SMDIA * WS-JNT-OWNERS
+           IF WS-DSC-OWNER-COUNT = 0 OR WS-DSC-ALL-NATURAL = 'N'
+      *        No signature card evidence, or a co-owner fails the
+      *        natural-person test — do not honor an unequal split
+      *        on unverified data. Fall back to the flat single-
+      *        ownership limit for this account.
+               IF WS-GM-BALANCE(WS-GRP-IDX) > WS-SMDIA
+                   MOVE WS-SMDIA TO WS-MEMBER-INSURED
+                   COMPUTE WS-MEMBER-UNINSURED =
+                       WS-GM-BALANCE(WS-GRP-IDX) - WS-SMDIA
+               ELSE
+                   MOVE WS-GM-BALANCE(WS-GRP-IDX) TO WS-MEMBER-INSURED
+                   MOVE 0 TO WS-MEMBER-UNINSURED
+               END-IF
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
-           END-IF
+               MOVE WS-DSC-INSURED-ACCUM TO WS-MEMBER-INSURED
+               IF WS-MEMBER-INSURED > WS-GM-BALANCE(WS-GRP-IDX)
+                   MOVE WS-GM-BALANCE(WS-GRP-IDX) TO WS-MEMBER-INSURED
+               END-IF
+               COMPUTE WS-MEMBER-UNINSURED =
+                   WS-GM-BALANCE(WS-GRP-IDX) - WS-MEMBER-INSURED
+           END-IF.
 
-           IF WS-INSURED > ACCT-BALANCE
-               MOVE ACCT-BALANCE TO WS-INSURED
-           END-IF
-           COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-INSURED
-           MOVE 'JNT_EQUAL_SPLIT' TO WS-CALC-METHOD.
+       3220-SCAN-SIGNATURE-CARDS.
+      *    BUG: Sequential scan per account — see ORC-ASSIGNMENT
+      *    3000-LOOKUP-CUSTOMER for the same performance tradeoff.
+           CLOSE DEPOSIT-SIG-CARD-FILE
+           OPEN INPUT DEPOSIT-SIG-CARD-FILE
+           PERFORM UNTIL WS-DSC-STATUS NOT = '00'
+               READ DEPOSIT-SIG-CARD-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF DSC-ACCT-NUMBER = WS-DSC-ACCT-NUMBER
+                           ADD 1 TO WS-DSC-OWNER-COUNT
+                           IF NOT DSC-IS-PERSON
+                               MOVE 'N' TO WS-DSC-ALL-NATURAL
+                           END-IF
+                           COMPUTE WS-DSC-OWNER-AMT ROUNDED =
+                               WS-GM-BALANCE(WS-GRP-IDX)
+                                   * DSC-INTEREST-PCT / 100
+                           IF WS-DSC-OWNER-AMT > WS-SMDIA
+                               MOVE WS-SMDIA TO WS-DSC-OWNER-INSURED
+                           ELSE
+                               MOVE WS-DSC-OWNER-AMT
+                                   TO WS-DSC-OWNER-INSURED
+                           END-IF
+                           ADD WS-DSC-OWNER-INSURED
+                               TO WS-DSC-INSURED-ACCUM
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        3300-CALC-REV.
-      *    Revocable Trust: 12 CFR 330.10
+      *    Revocable Trust: 12 CFR 330.10 — aggregate per depositor
       *    BUG: Does not handle >5 beneficiary aggregate calculation
-           MOVE ACCT-BENE-COUNT TO WS-BENE-COUNT
+           MOVE WS-GROUP-BENE-COUNT TO WS-BENE-COUNT
            IF WS-BENE-COUNT = 0
                MOVE 1 TO WS-BENE-COUNT
            END-IF
@@ -213,98 +839,289 @@
                COMPUTE WS-MAX-COVERAGE = WS-SMDIA * 5
            END-IF
 
-           IF ACCT-BALANCE > WS-MAX-COVERAGE
+           IF WS-CALC-BALANCE > WS-MAX-COVERAGE
                MOVE WS-MAX-COVERAGE TO WS-INSURED
                COMPUTE WS-UNINSURED =
-                   ACCT-BALANCE - WS-MAX-COVERAGE
+                   WS-CALC-BALANCE - WS-MAX-COVERAGE
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
+               MOVE WS-CALC-BALANCE TO WS-INSURED
                MOVE 0 TO WS-UNINSURED
            END-IF
            MOVE 'REV_BENE_CALC' TO WS-CALC-METHOD.
 
        3400-CALC-BUS.
-      *    Business/Organization: 12 CFR 330.11
-           IF ACCT-BALANCE > WS-SMDIA
+      *    Business/Organization: 12 CFR 330.11 — aggregate per depositor
+           IF WS-CALC-BALANCE > WS-SMDIA
                MOVE WS-SMDIA TO WS-INSURED
-               COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-SMDIA
+               COMPUTE WS-UNINSURED = WS-CALC-BALANCE - WS-SMDIA
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
+               MOVE WS-CALC-BALANCE TO WS-INSURED
                MOVE 0 TO WS-UNINSURED
            END-IF
            MOVE 'BUS_STANDARD' TO WS-CALC-METHOD.
 
        3500-CALC-EBP.
       *    Employee Benefit Plan: 12 CFR 330.14
-      *    BUG: Should calculate per-participant pass-through
-      *    coverage but instead applies single SMDIA to entire
-      *    plan balance. This is a CRITICAL violation.
-           IF ACCT-BALANCE > WS-SMDIA
-               MOVE WS-SMDIA TO WS-INSURED
-               COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-SMDIA
+      *    Coverage is $250,000 per plan participant with a vested,
+      *    non-terminated interest, not one flat SMDIA for the whole
+      *    plan balance — sum the participant roster per plan account
+      *    in the group before applying the per-participant limit.
+           MOVE 0 TO WS-ACTIVE-PARTICIPANTS
+           SET WS-GRP-IDX TO 1
+           PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               MOVE WS-GM-ACCT-NUMBER(WS-GRP-IDX) TO WS-EBPP-PLAN-ACCT
+               PERFORM 3510-COUNT-EBP-PARTICIPANTS
+               SET WS-GRP-IDX UP BY 1
+           END-PERFORM
+
+           IF WS-ACTIVE-PARTICIPANTS = 0
+      *        No participant roster on file for this plan — fall
+      *        back to the flat SMDIA rather than insuring nothing.
+               MOVE WS-SMDIA TO WS-MAX-COVERAGE
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
+               COMPUTE WS-MAX-COVERAGE =
+                   WS-SMDIA * WS-ACTIVE-PARTICIPANTS
+           END-IF
+
+           IF WS-CALC-BALANCE > WS-MAX-COVERAGE
+               MOVE WS-MAX-COVERAGE TO WS-INSURED
+               COMPUTE WS-UNINSURED =
+                   WS-CALC-BALANCE - WS-MAX-COVERAGE
+           ELSE
+               MOVE WS-CALC-BALANCE TO WS-INSURED
                MOVE 0 TO WS-UNINSURED
            END-IF
-           MOVE 'EBP_NO_PASSTHRU' TO WS-CALC-METHOD.
+           MOVE 'EBP_PER_PARTIC' TO WS-CALC-METHOD.
+
+       3510-COUNT-EBP-PARTICIPANTS.
+      *    BUG: Sequential scan per plan account — see ORC-ASSIGNMENT
+      *    3000-LOOKUP-CUSTOMER for the same performance tradeoff.
+           CLOSE EBP-PARTICIPANT-FILE
+           OPEN INPUT EBP-PARTICIPANT-FILE
+           PERFORM UNTIL WS-EBPP-STATUS NOT = '00'
+               READ EBP-PARTICIPANT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF EBPP-PLAN-ACCT-NUMBER = WS-EBPP-PLAN-ACCT
+                           AND EBPP-VESTED
+                           AND EBPP-TERM-DATE = SPACES
+                           ADD 1 TO WS-ACTIVE-PARTICIPANTS
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        3600-CALC-CRA.
-      *    Certain Retirement Accounts: 12 CFR 330.14(c)
-           IF ACCT-BALANCE > WS-SMDIA
+      *    Certain Retirement Accounts: 12 CFR 330.14(c) — aggregate
+           IF WS-CALC-BALANCE > WS-SMDIA
                MOVE WS-SMDIA TO WS-INSURED
-               COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-SMDIA
+               COMPUTE WS-UNINSURED = WS-CALC-BALANCE - WS-SMDIA
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
+               MOVE WS-CALC-BALANCE TO WS-INSURED
                MOVE 0 TO WS-UNINSURED
            END-IF
            MOVE 'CRA_STANDARD' TO WS-CALC-METHOD.
 
        3700-CALC-GOV.
-      *    Government Deposits: 12 CFR 330.15
-      *    BUG: Not accounting for collateral pledged against
-      *    government deposits. Insured amount should be NET
-      *    of collateral.
+      *    Government Deposits: 12 CFR 330.15 — aggregate per depositor,
+      *    net of collateral pledged against the public funds account.
       *    BUG: Not verifying official custodian designation.
-           IF ACCT-BALANCE > WS-SMDIA
+           MOVE 0 TO WS-COLL-PLEDGED-ACCUM
+           SET WS-GRP-IDX TO 1
+           PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               MOVE WS-GM-ACCT-NUMBER(WS-GRP-IDX) TO WS-COLL-ACCT-NUMBER
+               PERFORM 3710-SCAN-COLLATERAL
+               SET WS-GRP-IDX UP BY 1
+           END-PERFORM
+
+           COMPUTE WS-NET-GOV-BALANCE =
+               WS-CALC-BALANCE - WS-COLL-PLEDGED-ACCUM
+           IF WS-NET-GOV-BALANCE < 0
+               MOVE 0 TO WS-NET-GOV-BALANCE
+           END-IF
+
+           IF WS-NET-GOV-BALANCE > WS-SMDIA
                MOVE WS-SMDIA TO WS-INSURED
-               COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-SMDIA
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
-               MOVE 0 TO WS-UNINSURED
+               MOVE WS-NET-GOV-BALANCE TO WS-INSURED
            END-IF
-           MOVE 'GOV_NO_COLLATERAL' TO WS-CALC-METHOD.
+           COMPUTE WS-UNINSURED = WS-CALC-BALANCE - WS-INSURED
+           MOVE 'GOV_NET_COLLATERAL' TO WS-CALC-METHOD.
+
+       3710-SCAN-COLLATERAL.
+      *    BUG: Sequential scan per account — see
+      *    3220-SCAN-SIGNATURE-CARDS for the same performance tradeoff.
+           CLOSE COLLATERAL-FILE
+           OPEN INPUT COLLATERAL-FILE
+           PERFORM UNTIL WS-COLL-STATUS NOT = '00'
+               READ COLLATERAL-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF COLL-ACCT-NUMBER = WS-COLL-ACCT-NUMBER
+                               AND COLL-ACTIVE
+                           ADD COLL-PLEDGED-AMT TO WS-COLL-PLEDGED-ACCUM
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        3800-CALC-ANC.
-      *    Annuity Contract: 12 CFR 330.8
-           IF ACCT-BALANCE > WS-SMDIA
+      *    Annuity Contract: 12 CFR 330.8 — aggregate per depositor
+           IF WS-CALC-BALANCE > WS-SMDIA
                MOVE WS-SMDIA TO WS-INSURED
-               COMPUTE WS-UNINSURED = ACCT-BALANCE - WS-SMDIA
+               COMPUTE WS-UNINSURED = WS-CALC-BALANCE - WS-SMDIA
            ELSE
-               MOVE ACCT-BALANCE TO WS-INSURED
+               MOVE WS-CALC-BALANCE TO WS-INSURED
                MOVE 0 TO WS-UNINSURED
            END-IF
            MOVE 'ANC_STANDARD' TO WS-CALC-METHOD.
 
+       3900-CALC-IRR.
+      *    Irrevocable Trust — 12 CFR 330.13
+      *    Each beneficiary's own non-contingent, ascertainable
+      *    interest (DTB-ALLOCATION-PCT of that account's balance) is
+      *    insured separately up to $250,000; contingent interests
+      *    are pooled per account and insured once, up to a combined
+      *    $250,000. Computed per member account, the same as
+      *    3200-CALC-JNT, since the beneficiary roster is tied to a
+      *    specific account rather than the depositor aggregate.
+           MOVE 'Y' TO WS-PER-MEMBER-CALC-DONE
+           MOVE 0 TO WS-INSURED
+           MOVE 0 TO WS-UNINSURED
+           SET WS-GRP-IDX TO 1
+           PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               PERFORM 3910-CALC-IRR-MEMBER
+               MOVE WS-MEMBER-INSURED   TO WS-GM-INSURED(WS-GRP-IDX)
+               MOVE WS-MEMBER-UNINSURED TO WS-GM-UNINSURED(WS-GRP-IDX)
+               ADD WS-MEMBER-INSURED    TO WS-INSURED
+               ADD WS-MEMBER-UNINSURED  TO WS-UNINSURED
+               SET WS-GRP-IDX UP BY 1
+           END-PERFORM
+           MOVE 'IRR_PER_BENE' TO WS-CALC-METHOD.
+
+       3910-CALC-IRR-MEMBER.
+           MOVE WS-GM-ACCT-NUMBER(WS-GRP-IDX) TO WS-DTB-ACCT-NUMBER
+           MOVE 0 TO WS-IRR-BENE-COUNT
+           MOVE 0 TO WS-IRR-CONTINGENT-BAL
+           MOVE 0 TO WS-MEMBER-INSURED
+           MOVE 0 TO WS-MEMBER-UNINSURED
+           PERFORM 3920-SCAN-IRR-BENEFICIARIES
+           IF WS-IRR-BENE-COUNT = 0
+      *        No beneficiary roster on file for this account — fall
+      *        back to a single non-contingent interest rather than
+      *        insuring nothing.
+               IF WS-GM-BALANCE(WS-GRP-IDX) > WS-SMDIA
+                   MOVE WS-SMDIA TO WS-MEMBER-INSURED
+                   COMPUTE WS-MEMBER-UNINSURED =
+                       WS-GM-BALANCE(WS-GRP-IDX) - WS-SMDIA
+               ELSE
+                   MOVE WS-GM-BALANCE(WS-GRP-IDX) TO WS-MEMBER-INSURED
+               END-IF
+           ELSE
+               IF WS-IRR-CONTINGENT-BAL <= WS-SMDIA
+                   ADD WS-IRR-CONTINGENT-BAL TO WS-MEMBER-INSURED
+               ELSE
+                   ADD WS-SMDIA TO WS-MEMBER-INSURED
+                   COMPUTE WS-IRR-OVERAGE =
+                       WS-IRR-CONTINGENT-BAL - WS-SMDIA
+                   ADD WS-IRR-OVERAGE TO WS-MEMBER-UNINSURED
+               END-IF
+           END-IF.
+
+       3920-SCAN-IRR-BENEFICIARIES.
+      *    BUG: Sequential scan per account — see ORC-ASSIGNMENT
+      *    3000-LOOKUP-CUSTOMER for the same performance tradeoff.
+           CLOSE DEPOSIT-TRUST-BENE-FILE
+           OPEN INPUT DEPOSIT-TRUST-BENE-FILE
+           PERFORM UNTIL WS-DTB-STATUS NOT = '00'
+               READ DEPOSIT-TRUST-BENE-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF DTB-ACCT-NUMBER = WS-DTB-ACCT-NUMBER
+                           AND DTB-ACTIVE
+                           ADD 1 TO WS-IRR-BENE-COUNT
+                           PERFORM 3921-APPLY-IRR-INTEREST
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3921-APPLY-IRR-INTEREST.
+           COMPUTE WS-IRR-INTEREST-AMT ROUNDED =
+               WS-GM-BALANCE(WS-GRP-IDX) * DTB-ALLOCATION-PCT / 100
+           IF DTB-NON-CONTINGENT
+               IF WS-IRR-INTEREST-AMT <= WS-SMDIA
+                   ADD WS-IRR-INTEREST-AMT TO WS-MEMBER-INSURED
+               ELSE
+                   ADD WS-SMDIA TO WS-MEMBER-INSURED
+                   COMPUTE WS-IRR-OVERAGE =
+                       WS-IRR-INTEREST-AMT - WS-SMDIA
+                   ADD WS-IRR-OVERAGE TO WS-MEMBER-UNINSURED
+               END-IF
+           ELSE
+               ADD WS-IRR-INTEREST-AMT TO WS-IRR-CONTINGENT-BAL
+           END-IF.
+
+       3950-CALC-DECEASED-EXPIRED.
+      *    12 CFR 330.3 grace period has run out -- the depositor's
+      *    estate is now covered as a single ownership account,
+      *    regardless of the original ORC the account was opened
+      *    under while the depositor was living.
+           IF WS-CALC-BALANCE > WS-SMDIA
+               MOVE WS-SMDIA TO WS-INSURED
+               COMPUTE WS-UNINSURED = WS-CALC-BALANCE - WS-SMDIA
+           ELSE
+               MOVE WS-CALC-BALANCE TO WS-INSURED
+               MOVE 0 TO WS-UNINSURED
+           END-IF
+           MOVE 'DECEASED_GRACE_EXPIRED' TO WS-CALC-METHOD.
+
        4000-WRITE-RESULT.
-           MOVE ACCT-NUMBER TO RSLT-ACCT-NUMBER
-           MOVE ACCT-DEPOSITOR-ID TO RSLT-DEPOSITOR-ID
-           MOVE ACCT-ORC-TYPE TO RSLT-ORC-TYPE
-           MOVE ACCT-BALANCE TO RSLT-BALANCE
-           MOVE WS-INSURED TO RSLT-INSURED-AMT
-           MOVE WS-UNINSURED TO RSLT-UNINSURED-AMT
-           MOVE WS-CALC-METHOD TO RSLT-CALC-METHOD
+           MOVE WS-GM-ACCT-NUMBER(WS-GRP-IDX) TO RSLT-ACCT-NUMBER
+           MOVE WS-GROUP-DEPOSITOR            TO RSLT-DEPOSITOR-ID
+           MOVE WS-GROUP-ORC-TYPE              TO RSLT-ORC-TYPE
+           MOVE WS-GM-BALANCE(WS-GRP-IDX)       TO RSLT-BALANCE
+           MOVE WS-MEMBER-INSURED              TO RSLT-INSURED-AMT
+           MOVE WS-MEMBER-UNINSURED            TO RSLT-UNINSURED-AMT
+           MOVE WS-CALC-METHOD                 TO RSLT-CALC-METHOD
            MOVE 'N' TO RSLT-ERROR-FLAG
-      *    BUG: Timestamp not populated
-           MOVE SPACES TO RSLT-TIMESTAMP
-           WRITE RSLT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RSLT-TIMESTAMP
+           WRITE RSLT-RECORD
+           PERFORM 4050-WRITE-AUDIT.
+
+       4050-WRITE-AUDIT.
+      *    One audit row per account result, so an examiner can trace
+      *    a coverage determination back to the rule that produced it
+      *    without re-running the job.
+           MOVE 'DEPOSIT'      TO AUD-SOURCE-SYSTEM
+           MOVE RSLT-ACCT-NUMBER TO AUD-ENTITY-ID
+           MOVE RSLT-ORC-TYPE    TO AUD-ORC-TYPE
+           MOVE RSLT-CALC-METHOD TO AUD-CALC-METHOD
+           MOVE RSLT-BALANCE     TO AUD-INPUT-BALANCE
+           MOVE RSLT-INSURED-AMT TO AUD-INSURED-AMT
+           MOVE RSLT-UNINSURED-AMT TO AUD-UNINSURED-AMT
+           MOVE RSLT-TIMESTAMP   TO AUD-TIMESTAMP
+           WRITE AUDIT-TRAIL-REC.
 
        8000-LOG-ERROR.
            ADD 1 TO WS-ERROR-COUNT
            WRITE ERR-RECORD FROM WS-ERROR-MSG.
 
        9000-FINALIZE.
-           CLOSE ACCOUNT-FILE
+      *    Clean completion — clear the checkpoint so the next run
+      *    starts a fresh ACCTFILE from the top instead of skipping
+      *    ahead as if resuming an abend.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE SORTED-ACCT-FILE
            CLOSE RESULT-FILE
            CLOSE ERROR-FILE
+           CLOSE EBP-PARTICIPANT-FILE
+           CLOSE DEPOSIT-TRUST-BENE-FILE
+           CLOSE DEPOSIT-SIG-CARD-FILE
+           CLOSE TRANSACTION-FEED-FILE
+           CLOSE COLLATERAL-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE AUDIT-TRAIL-FILE
            DISPLAY 'RECORDS PROCESSED: ' WS-RECORD-COUNT
            DISPLAY 'ERRORS LOGGED: ' WS-ERROR-COUNT.
