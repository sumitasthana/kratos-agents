@@ -0,0 +1,14 @@
+      *================================================================*
+      * COPYBOOK: ORC-PENDING
+      * PURPOSE: Queue of accounts ORC-ASSIGNMENT could not classify
+      *          with HIGH confidence, held for manual analyst review
+      *          rather than silently defaulting to SGL.
+      * USED BY: ORC-ASSIGNMENT.cob, ORC-PENDING-REVIEW.cob
+      *================================================================*
+       01 ORC-PENDING-REC.
+           05 PEND-ACCT-NUMBER     PIC X(20).
+           05 PEND-DEPOSITOR-ID    PIC X(15).
+           05 PEND-RULE-DESC       PIC X(30).
+           05 PEND-PENDING-CODE    PIC X(3).
+           05 PEND-QUEUED-DATE     PIC X(10).
+           05 FILLER               PIC X(10).
