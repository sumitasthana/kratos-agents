@@ -0,0 +1,140 @@
+      *================================================================*
+      * PROGRAM: CUST-DATA-COMPLETE-RPT
+      * PURPOSE: Data-completeness edit against CUSTOMER-FILE per
+      *          FDIC IT Guide Section 2.3.2 — flags any customer
+      *          missing CUST-EMAIL, CUST-PHONE, or with a blank
+      *          CUST-ADDR-* field, so the gap is worked ahead of the
+      *          next data completeness audit instead of found there.
+      * REGULATION: FDIC IT Guide v3.0, Section 2.3.2
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-DATA-COMPLETE-RPT.
+       AUTHOR. LEGACY-SYSTEMS-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO 'CUSTXRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUSTOMER-FILE.
+           COPY CUSTOMER-MASTER.
+
+       FD EXCEPTION-REPORT-FILE.
+       01 EXCEPTION-REPORT-LINE    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-STATUS          PIC XX.
+       01 WS-RPT-STATUS           PIC XX.
+       01 WS-EOF-FLAG             PIC X VALUE 'N'.
+           88 END-OF-FILE         VALUE 'Y'.
+
+       01 WS-RUN-DATE              PIC X(10).
+       01 WS-TOTAL-CUSTOMERS       PIC 9(7) VALUE 0.
+       01 WS-EXCEPTION-COUNT       PIC 9(7) VALUE 0.
+       01 WS-MISSING-REASONS       PIC X(60).
+       01 WS-MISSING-WORK          PIC X(60).
+       01 WS-APPEND-BUFFER         PIC X(60).
+
+       01 EXCP-LINE-DETAIL.
+           05 ELD-DEPOSITOR-ID       PIC X(15).
+           05 FILLER                 PIC X(2).
+           05 ELD-NAME                PIC X(50).
+           05 FILLER                  PIC X(2).
+           05 ELD-MISSING             PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS UNTIL END-OF-FILE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           STRING 'MISSING CONTACT INFO EXCEPTION LIST'
+               DELIMITED SIZE INTO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED SIZE
+               INTO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           READ CUSTOMER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CUSTOMERS.
+           ADD 1 TO WS-TOTAL-CUSTOMERS
+           PERFORM 2100-CHECK-COMPLETENESS
+           READ CUSTOMER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-CHECK-COMPLETENESS.
+           MOVE SPACES TO WS-MISSING-REASONS
+           IF CUST-EMAIL = SPACES
+               MOVE 'EMAIL ' TO WS-MISSING-WORK
+               PERFORM 2120-APPEND-WORK
+           END-IF
+           IF CUST-PHONE = SPACES
+               MOVE 'PHONE ' TO WS-MISSING-WORK
+               PERFORM 2120-APPEND-WORK
+           END-IF
+           IF CUST-ADDR-LINE1 = SPACES
+               MOVE 'ADDR-LINE1 ' TO WS-MISSING-WORK
+               PERFORM 2120-APPEND-WORK
+           END-IF
+           IF CUST-ADDR-CITY = SPACES
+               MOVE 'ADDR-CITY ' TO WS-MISSING-WORK
+               PERFORM 2120-APPEND-WORK
+           END-IF
+           IF CUST-ADDR-STATE = SPACES
+               MOVE 'ADDR-STATE ' TO WS-MISSING-WORK
+               PERFORM 2120-APPEND-WORK
+           END-IF
+           IF CUST-ADDR-ZIP = SPACES
+               MOVE 'ADDR-ZIP ' TO WS-MISSING-WORK
+               PERFORM 2120-APPEND-WORK
+           END-IF
+           IF WS-MISSING-REASONS NOT = SPACES
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE CUST-DEPOSITOR-ID TO ELD-DEPOSITOR-ID
+               MOVE CUST-NAME         TO ELD-NAME
+               MOVE WS-MISSING-REASONS TO ELD-MISSING
+               MOVE EXCP-LINE-DETAIL TO EXCEPTION-REPORT-LINE
+               WRITE EXCEPTION-REPORT-LINE
+           END-IF.
+
+       2120-APPEND-WORK.
+      *    WS-MISSING-REASONS is staged into WS-APPEND-BUFFER first --
+      *    a field cannot be both the STRING destination and a source
+      *    operand in the same statement.
+           MOVE WS-MISSING-REASONS TO WS-APPEND-BUFFER
+           STRING WS-APPEND-BUFFER DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  WS-MISSING-WORK DELIMITED BY SPACE
+                  INTO WS-MISSING-REASONS.
+
+       9000-FINALIZE.
+           CLOSE CUSTOMER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           DISPLAY 'CUSTOMERS SCANNED: ' WS-TOTAL-CUSTOMERS
+           DISPLAY 'MISSING CONTACT INFO: ' WS-EXCEPTION-COUNT.
