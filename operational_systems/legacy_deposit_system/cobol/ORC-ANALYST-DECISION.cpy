@@ -0,0 +1,13 @@
+      *================================================================*
+      * COPYBOOK: ORC-ANALYST-DECISION
+      * PURPOSE: An analyst's manual ORC-TYPE determination for an
+      *          account queued by ORC-ASSIGNMENT in ORC-PENDING-QUEUE,
+      *          applied by ORC-PENDING-REVIEW.
+      * USED BY: ORC-PENDING-REVIEW.cob
+      *================================================================*
+       01 ORC-DECISION-REC.
+           05 DEC-ACCT-NUMBER      PIC X(20).
+           05 DEC-ORC-TYPE         PIC X(4).
+           05 DEC-REVIEWER-ID      PIC X(10).
+           05 DEC-DECISION-DATE    PIC X(10).
+           05 FILLER               PIC X(12).
