@@ -0,0 +1,18 @@
+      *================================================================*
+      * COPYBOOK: TRANSACTION-FEED
+      * PURPOSE: Same-day transaction feed used to roll ACCTFILE's
+      *          as-extracted balance forward to an official 11:59:59
+      *          PM close-of-business snapshot, per 12 CFR 360.8.
+      *          ACCTFILE is cut before COB; any deposit or withdrawal
+      *          posted between the extract and midnight shows up here
+      *          instead, keyed by account number.
+      * USED BY: DEPOSIT-INSURANCE-CALC.cob
+      *================================================================*
+       01 TXN-FEED-REC.
+           05 TXN-ACCT-NUMBER      PIC X(20).
+           05 TXN-TYPE              PIC X(1).
+              88 TXN-IS-DEPOSIT     VALUE 'D'.
+              88 TXN-IS-WITHDRAWAL VALUE 'W'.
+           05 TXN-AMOUNT            PIC S9(13)V99.
+           05 TXN-POSTED-TIME       PIC X(8).
+           05 FILLER                PIC X(17).
