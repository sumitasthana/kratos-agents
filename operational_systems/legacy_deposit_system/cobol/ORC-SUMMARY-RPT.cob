@@ -0,0 +1,256 @@
+      *================================================================*
+      * PROGRAM: ORC-SUMMARY-RPT
+      * PURPOSE: Supervisor digest of a DEPOSIT-INSURANCE-CALC run —
+      *          totals balance/insured/uninsured by RSLT-ORC-TYPE,
+      *          then lists every RSLTFILE record that needs a second
+      *          look: RSLT-ERROR-FLAG set, or RSLT-CALC-METHOD tagging
+      *          a known fallback/default rather than a real rule
+      *          (e.g. SGL_UNKNOWN_ORC, 2210-DISPATCH-CALC's fallback
+      *          for an unrecognized ORC type), so review starts from
+      *          the exceptions instead of the whole file.
+      * REGULATION: 12 CFR Part 330
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORC-SUMMARY-RPT.
+       AUTHOR. LEGACY-SYSTEMS-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO 'RSLTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RSLT-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO 'ORCSUMRP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    Mirrors RSLT-RECORD in DEPOSIT-INSURANCE-CALC.cob.
+       FD RESULT-FILE.
+       01 RSLT-RECORD.
+           05 RSLT-ACCT-NUMBER     PIC X(20).
+           05 RSLT-DEPOSITOR-ID    PIC X(15).
+           05 RSLT-ORC-TYPE        PIC X(4).
+           05 RSLT-BALANCE         PIC S9(13)V99.
+           05 RSLT-INSURED-AMT     PIC S9(13)V99.
+           05 RSLT-UNINSURED-AMT   PIC S9(13)V99.
+           05 RSLT-CALC-METHOD     PIC X(20).
+           05 RSLT-ERROR-FLAG      PIC X(1).
+           05 RSLT-TIMESTAMP       PIC X(26).
+
+       FD SUMMARY-REPORT-FILE.
+       01 SUMMARY-REPORT-LINE      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RSLT-STATUS          PIC XX.
+       01 WS-RPT-STATUS           PIC XX.
+       01 WS-EOF-FLAG             PIC X VALUE 'N'.
+           88 END-OF-FILE         VALUE 'Y'.
+
+      *--- Known fallback/default tags to flag as exceptions ---
+      *    New known-bug tags belong here, not baked into the calc
+      *    programs — this keeps the exception list in one place.
+      *    These are DEPOSIT-INSURANCE-CALC.cob's own RSLT-CALC-METHOD
+      *    values, not TRUST-INSURANCE-CALC.cob's (that program writes
+      *    its own RESULT-FILE, which this report doesn't read).
+       01 WS-KNOWN-BUG-TAG-COUNT  PIC 9(2) VALUE 01.
+       01 WS-KNOWN-BUG-TAGS.
+           05 FILLER               PIC X(20) VALUE 'SGL_UNKNOWN_ORC'.
+           05 FILLER               PIC X(20) VALUE SPACES.
+           05 FILLER               PIC X(20) VALUE SPACES.
+           05 FILLER               PIC X(20) VALUE SPACES.
+       01 WS-KNOWN-BUG-TAG-TABLE REDEFINES WS-KNOWN-BUG-TAGS.
+           05 WS-BUG-TAG OCCURS 04 TIMES PIC X(20).
+       01 WS-BUG-TAG-IDX           PIC 9(2).
+       01 WS-IS-EXCEPTION          PIC X VALUE 'N'.
+           88 IS-EXCEPTION         VALUE 'Y'.
+
+      *--- ORC-type totals table ---
+       01 WS-ORC-TOTAL-COUNT       PIC 9(2) VALUE 0.
+       01 WS-ORC-IDX-SAVE          PIC 9(2).
+       01 WS-ORC-TOTAL-TABLE.
+           05 WS-ORC-TOTAL OCCURS 020 TIMES
+                           INDEXED BY WS-ORC-IDX.
+               10 WS-OT-ORC-TYPE    PIC X(4).
+               10 WS-OT-COUNT       PIC 9(7).
+               10 WS-OT-BALANCE     PIC S9(13)V99.
+               10 WS-OT-INSURED     PIC S9(13)V99.
+               10 WS-OT-UNINSURED   PIC S9(13)V99.
+
+      *--- Exception buffer ---
+      *    Held in memory for the single pass over RESULT-FILE so the
+      *    totals section can print before the exception detail lines
+      *    that follow it in the report.
+       01 WS-EXCEPTION-MAX         PIC 9(5) VALUE 10000.
+       01 WS-EXCEPTION-TABLE.
+           05 WS-EXCP-ENTRY OCCURS 10000 TIMES
+                            INDEXED BY WS-EXCP-IDX.
+               10 WS-EXCP-ACCT        PIC X(20).
+               10 WS-EXCP-DEPOSITOR   PIC X(15).
+               10 WS-EXCP-ORC         PIC X(4).
+               10 WS-EXCP-METHOD      PIC X(20).
+               10 WS-EXCP-ERR-FLAG    PIC X(1).
+
+       01 WS-EXCEPTION-COUNT       PIC 9(7) VALUE 0.
+       01 WS-RECORD-COUNT          PIC 9(7) VALUE 0.
+       01 WS-RUN-DATE              PIC X(10).
+
+       01 SUMM-LINE-DETAIL.
+           05 SMD-ORC               PIC X(6).
+           05 SMD-COUNT              PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(3).
+           05 SMD-BALANCE            PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(2).
+           05 SMD-INSURED             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                  PIC X(2).
+           05 SMD-UNINSURED           PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       01 EXCP-LINE-DETAIL.
+           05 ELD-ACCT               PIC X(20).
+           05 FILLER                 PIC X(2).
+           05 ELD-DEPOSITOR           PIC X(15).
+           05 FILLER                  PIC X(2).
+           05 ELD-ORC                 PIC X(4).
+           05 FILLER                  PIC X(2).
+           05 ELD-METHOD              PIC X(20).
+           05 FILLER                  PIC X(2).
+           05 ELD-ERROR-FLAG          PIC X(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-WRITE-HEADER
+           PERFORM 3000-PROCESS-RESULTS UNTIL END-OF-FILE
+           PERFORM 4000-WRITE-TOTALS
+           PERFORM 5000-WRITE-EXCEPTIONS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RESULT-FILE
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+           READ RESULT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-WRITE-HEADER.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'ORC SUMMARY AND EXCEPTION REPORT'
+               DELIMITED SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED SIZE
+               INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE.
+
+       3000-PROCESS-RESULTS.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 3100-ACCUMULATE-TOTAL
+           PERFORM 3200-CHECK-EXCEPTION
+           READ RESULT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3100-ACCUMULATE-TOTAL.
+      *    Linear find-or-insert on the ORC-totals table, same small-
+      *    table convention used for WS-GROUP-TABLE in
+      *    DEPOSIT-INSURANCE-CALC.cob.
+           MOVE 0 TO WS-ORC-IDX-SAVE
+           SET WS-ORC-IDX TO 1
+           PERFORM UNTIL WS-ORC-IDX > WS-ORC-TOTAL-COUNT
+               IF WS-OT-ORC-TYPE(WS-ORC-IDX) = RSLT-ORC-TYPE
+                   SET WS-ORC-IDX-SAVE TO WS-ORC-IDX
+                   SET WS-ORC-IDX TO WS-ORC-TOTAL-COUNT
+               END-IF
+               SET WS-ORC-IDX UP BY 1
+           END-PERFORM
+           IF WS-ORC-IDX-SAVE = 0
+               ADD 1 TO WS-ORC-TOTAL-COUNT
+               SET WS-ORC-IDX TO WS-ORC-TOTAL-COUNT
+               SET WS-ORC-IDX-SAVE TO WS-ORC-TOTAL-COUNT
+               MOVE RSLT-ORC-TYPE TO WS-OT-ORC-TYPE(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-COUNT(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-BALANCE(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-INSURED(WS-ORC-IDX)
+               MOVE 0 TO WS-OT-UNINSURED(WS-ORC-IDX)
+           END-IF
+           ADD 1 TO WS-OT-COUNT(WS-ORC-IDX-SAVE)
+           ADD RSLT-BALANCE TO WS-OT-BALANCE(WS-ORC-IDX-SAVE)
+           ADD RSLT-INSURED-AMT TO WS-OT-INSURED(WS-ORC-IDX-SAVE)
+           ADD RSLT-UNINSURED-AMT TO WS-OT-UNINSURED(WS-ORC-IDX-SAVE).
+
+       3200-CHECK-EXCEPTION.
+           MOVE 'N' TO WS-IS-EXCEPTION
+           IF RSLT-ERROR-FLAG = 'Y'
+               MOVE 'Y' TO WS-IS-EXCEPTION
+           ELSE
+               PERFORM VARYING WS-BUG-TAG-IDX FROM 1 BY 1
+                   UNTIL WS-BUG-TAG-IDX > WS-KNOWN-BUG-TAG-COUNT
+                   IF RSLT-CALC-METHOD = WS-BUG-TAG(WS-BUG-TAG-IDX)
+                       MOVE 'Y' TO WS-IS-EXCEPTION
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF IS-EXCEPTION
+               AND WS-EXCEPTION-COUNT < WS-EXCEPTION-MAX
+               ADD 1 TO WS-EXCEPTION-COUNT
+               SET WS-EXCP-IDX TO WS-EXCEPTION-COUNT
+               MOVE RSLT-ACCT-NUMBER   TO WS-EXCP-ACCT(WS-EXCP-IDX)
+               MOVE RSLT-DEPOSITOR-ID  TO WS-EXCP-DEPOSITOR(WS-EXCP-IDX)
+               MOVE RSLT-ORC-TYPE      TO WS-EXCP-ORC(WS-EXCP-IDX)
+               MOVE RSLT-CALC-METHOD   TO WS-EXCP-METHOD(WS-EXCP-IDX)
+               MOVE RSLT-ERROR-FLAG    TO WS-EXCP-ERR-FLAG(WS-EXCP-IDX)
+           END-IF.
+
+       4000-WRITE-TOTALS.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'TOTALS BY ORC TYPE' DELIMITED SIZE
+               INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           SET WS-ORC-IDX TO 1
+           PERFORM UNTIL WS-ORC-IDX > WS-ORC-TOTAL-COUNT
+               MOVE WS-OT-ORC-TYPE(WS-ORC-IDX)   TO SMD-ORC
+               MOVE WS-OT-COUNT(WS-ORC-IDX)      TO SMD-COUNT
+               MOVE WS-OT-BALANCE(WS-ORC-IDX)    TO SMD-BALANCE
+               MOVE WS-OT-INSURED(WS-ORC-IDX)    TO SMD-INSURED
+               MOVE WS-OT-UNINSURED(WS-ORC-IDX)  TO SMD-UNINSURED
+               MOVE SUMM-LINE-DETAIL TO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+               SET WS-ORC-IDX UP BY 1
+           END-PERFORM
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE.
+
+       5000-WRITE-EXCEPTIONS.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'EXCEPTIONS (ERROR FLAG OR KNOWN FALLBACK TAG): '
+               DELIMITED SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           SET WS-EXCP-IDX TO 1
+           PERFORM UNTIL WS-EXCP-IDX > WS-EXCEPTION-COUNT
+               MOVE WS-EXCP-ACCT(WS-EXCP-IDX)      TO ELD-ACCT
+               MOVE WS-EXCP-DEPOSITOR(WS-EXCP-IDX)  TO ELD-DEPOSITOR
+               MOVE WS-EXCP-ORC(WS-EXCP-IDX)         TO ELD-ORC
+               MOVE WS-EXCP-METHOD(WS-EXCP-IDX)      TO ELD-METHOD
+               MOVE WS-EXCP-ERR-FLAG(WS-EXCP-IDX)    TO ELD-ERROR-FLAG
+               MOVE EXCP-LINE-DETAIL TO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+               SET WS-EXCP-IDX UP BY 1
+           END-PERFORM.
+
+       9000-FINALIZE.
+           CLOSE RESULT-FILE
+           CLOSE SUMMARY-REPORT-FILE
+           DISPLAY 'RECORDS SUMMARIZED: ' WS-RECORD-COUNT
+           DISPLAY 'EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT.
