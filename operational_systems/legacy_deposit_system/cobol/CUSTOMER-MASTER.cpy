@@ -1,8 +1,16 @@
       *================================================================*
       * COPYBOOK: CUSTOMER-MASTER
       * PURPOSE: Customer record layout for FDIC Part 370 processing
-      * NOTE: Missing email, phone fields per IT Guide Section 2.3.2
-      *       data completeness requirements
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  Added CUST-EMAIL and CUST-PHONE per IT Guide
+      *               Section 2.3.2 data completeness requirements.
+      *               See CUST-DATA-COMPLETE-RPT.cob for the exception
+      *               list run against these and the CUST-ADDR-* fields.
+      *   2026-08-08  Added CUST-TAX-ID-TYPE so ORC-ASSIGNMENT can
+      *               cross-check CUST-NATURAL-PERSON against the
+      *               actual tax id type instead of trusting the flag
+      *               alone (4000-CLASSIFY-ACCOUNT).
       *================================================================*
        01 CUST-MASTER-REC.
            05 CUST-DEPOSITOR-ID    PIC X(15).
@@ -19,9 +27,12 @@
            05 CUST-ADDR-CITY       PIC X(30).
            05 CUST-ADDR-STATE      PIC X(2).
            05 CUST-ADDR-ZIP        PIC X(10).
-      *    MISSING: CUST-EMAIL per IT Guide 2.3.2
-      *    MISSING: CUST-PHONE per IT Guide 2.3.2
-      *    MISSING: CUST-TAX-ID-TYPE (SSN vs EIN)
+           05 CUST-EMAIL           PIC X(40).
+           05 CUST-PHONE           PIC X(15).
+           05 CUST-TAX-ID-TYPE     PIC X(4).
+              88 CUST-TAXID-SSN    VALUE 'SSN '.
+              88 CUST-TAXID-EIN    VALUE 'EIN '.
+              88 CUST-TAXID-ITIN   VALUE 'ITIN'.
            05 CUST-SOURCE-SYSTEM   PIC X(15).
            05 CUST-LAST-UPDATED    PIC X(26).
            05 FILLER               PIC X(16).
