@@ -0,0 +1,14 @@
+      *================================================================*
+      * COPYBOOK: RECON-STATUS
+      * PURPOSE: Single-record gating status written by ACCT-GL-RECON
+      *          and read by DEPOSIT-INSURANCE-CALC at startup -- the
+      *          insurance calc run is not allowed to proceed against
+      *          an ACCTFILE that doesn't foot to the GL.
+      *================================================================*
+       01 RECON-STATUS-REC.
+           05 RECON-STATUS-FLAG     PIC X(1).
+              88 RECON-IN-BALANCE   VALUE 'Y'.
+              88 RECON-OUT-OF-BAL   VALUE 'N'.
+           05 RECON-RUN-DATE        PIC X(10).
+           05 RECON-OOB-COUNT       PIC 9(5).
+           05 FILLER                PIC X(15).
