@@ -0,0 +1,17 @@
+      *================================================================*
+      * COPYBOOK: DEPOSIT-SIGNATURE-CARD
+      * PURPOSE: Signature card evidence of each co-owner's actual
+      *          withdrawal interest in a joint account, per
+      *          12 CFR 330.9. Used to confirm every co-owner is a
+      *          natural person before an unequal-interest split is
+      *          honored in place of the equal-share default.
+      * USED BY: DEPOSIT-INSURANCE-CALC.cob
+      *================================================================*
+       01 DEPOSIT-SIG-CARD-REC.
+           05 DSC-ACCT-NUMBER      PIC X(20).
+           05 DSC-OWNER-ID         PIC X(15).
+           05 DSC-INTEREST-PCT     PIC 9(3)V99.
+           05 DSC-NATURAL-PERSON   PIC X(1).
+              88 DSC-IS-PERSON     VALUE 'Y'.
+              88 DSC-IS-ENTITY     VALUE 'N'.
+           05 FILLER               PIC X(20).
