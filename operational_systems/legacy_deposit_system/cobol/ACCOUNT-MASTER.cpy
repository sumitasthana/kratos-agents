@@ -3,9 +3,11 @@
       * PURPOSE: Account record layout for FDIC Part 370 processing
       * KNOWN ISSUES:
       *   - Missing ownership_category field per Part 370 Appendix A
-      *   - Missing collateral_pledge_ref for GOV accounts
       *   - Missing beneficiary_govt_id for trust beneficiaries
       *   - No participant_count for EBP accounts
+      *   - NOTE: collateral_pledge_ref resolved via COLLATERAL-FILE
+      *     lookup keyed on ACCT-NUMBER (see COLLATERAL-PLEDGE.cpy) --
+      *     no master-record field needed.
       *================================================================*
        01 ACCT-MASTER-REC.
            05 ACCT-NUMBER          PIC X(20).
@@ -25,7 +27,6 @@
            05 ACCT-GOVT-ENTITY     PIC X(50).
            05 ACCT-TAX-ID          PIC X(15).
       *    MISSING: ACCT-OWNERSHIP-CAT per Part 370 Appendix A
-      *    MISSING: ACCT-COLLATERAL-REF for GOV accounts
       *    MISSING: ACCT-EBP-PARTICIPANTS for EBP accounts
       *    MISSING: ACCT-RIGHT-AND-CAPACITY per IT Guide
            05 FILLER               PIC X(6).
