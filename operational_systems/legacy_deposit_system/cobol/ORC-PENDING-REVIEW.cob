@@ -0,0 +1,169 @@
+      *================================================================*
+      * PROGRAM: ORC-PENDING-REVIEW
+      * PURPOSE: Maintenance pass over ORC-ASSIGNMENT's pending queue.
+      *          Applies an analyst's manual ORC-TYPE determination
+      *          (ORC-ANALYST-DECISION-FILE) to each queued account and
+      *          feeds the reviewed assignment back into OUTPUT-FILE,
+      *          the same file ORC-ASSIGNMENT writes, so downstream
+      *          processing sees one reconciled stream of assignments.
+      *          Accounts with no decision on file yet are carried
+      *          forward to STILL-PENDING-FILE for the next review
+      *          cycle rather than being dropped.
+      *
+      * KNOWN ISSUES:
+      *   - Sequential scan join against the decision file — same
+      *     performance tradeoff as ORC-ASSIGNMENT 3000-LOOKUP-CUSTOMER.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORC-PENDING-REVIEW.
+       AUTHOR. LEGACY-SYSTEMS-TEAM.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-QUEUE-FILE ASSIGN TO 'PENDQUEU'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
+           SELECT DECISION-FILE ASSIGN TO 'ORCDECSN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEC-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO 'ORCOUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT STILL-PENDING-FILE ASSIGN TO 'PENDCARY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PENDING-QUEUE-FILE.
+           COPY ORC-PENDING.
+
+       FD DECISION-FILE.
+           COPY ORC-ANALYST-DECISION.
+
+       FD OUTPUT-FILE.
+       01 ORC-OUTPUT-REC.
+           05 OUT-ACCT-NUMBER     PIC X(20).
+           05 OUT-DEPOSITOR-ID    PIC X(15).
+           05 OUT-ORC-TYPE        PIC X(4).
+           05 OUT-ASSIGNMENT-RULE PIC X(30).
+           05 OUT-CONFIDENCE      PIC X(4).
+           05 OUT-PENDING-FLAG    PIC X(1).
+           05 OUT-PENDING-CODE    PIC X(3).
+           05 OUT-TIMESTAMP       PIC X(26).
+
+       FD STILL-PENDING-FILE.
+           COPY ORC-PENDING REPLACING ==ORC-PENDING-REC== BY
+                                       ==ORC-STILL-PEND-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PEND-STATUS         PIC XX.
+       01 WS-DEC-STATUS          PIC XX.
+       01 WS-OUT-STATUS          PIC XX.
+       01 WS-STP-STATUS          PIC XX.
+       01 WS-EOF-PEND            PIC X VALUE 'N'.
+           88 PEND-EOF            VALUE 'Y'.
+       01 WS-DEC-FOUND           PIC X VALUE 'N'.
+           88 DECISION-FOUND      VALUE 'Y'.
+
+       01 WS-DEC-ORC-TYPE        PIC X(4).
+       01 WS-DEC-REVIEWER-ID     PIC X(10).
+
+       01 WS-TOTAL-QUEUED        PIC 9(9) VALUE 0.
+       01 WS-REVIEWED-COUNT      PIC 9(9) VALUE 0.
+       01 WS-CARRIED-COUNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL PEND-EOF
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT PENDING-QUEUE-FILE
+           OPEN INPUT DECISION-FILE
+           OPEN EXTEND OUTPUT-FILE
+           OPEN OUTPUT STILL-PENDING-FILE
+           READ PENDING-QUEUE-FILE
+               AT END SET PEND-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS.
+           ADD 1 TO WS-TOTAL-QUEUED
+
+           PERFORM 3000-LOOKUP-DECISION
+
+           IF DECISION-FOUND
+               PERFORM 4000-WRITE-REVIEWED
+           ELSE
+               PERFORM 4100-CARRY-FORWARD
+           END-IF
+
+           READ PENDING-QUEUE-FILE
+               AT END SET PEND-EOF TO TRUE
+           END-READ.
+
+       3000-LOOKUP-DECISION.
+      *    BUG: Sequential scan — no indexed lookup. See
+      *    ORC-ASSIGNMENT 3000-LOOKUP-CUSTOMER for the same tradeoff.
+           MOVE 'N' TO WS-DEC-FOUND
+           CLOSE DECISION-FILE
+           OPEN INPUT DECISION-FILE
+           PERFORM UNTIL DECISION-FOUND OR
+                         WS-DEC-STATUS NOT = '00'
+               READ DECISION-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF DEC-ACCT-NUMBER =
+                               PEND-ACCT-NUMBER OF ORC-PENDING-REC
+                           SET DECISION-FOUND TO TRUE
+                           MOVE DEC-ORC-TYPE TO WS-DEC-ORC-TYPE
+                           MOVE DEC-REVIEWER-ID TO WS-DEC-REVIEWER-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       4000-WRITE-REVIEWED.
+           MOVE PEND-ACCT-NUMBER OF ORC-PENDING-REC TO OUT-ACCT-NUMBER
+           MOVE PEND-DEPOSITOR-ID OF ORC-PENDING-REC
+               TO OUT-DEPOSITOR-ID
+           MOVE WS-DEC-ORC-TYPE   TO OUT-ORC-TYPE
+           MOVE 'ANALYST-REVIEWED' TO OUT-ASSIGNMENT-RULE
+           MOVE 'HIGH' TO OUT-CONFIDENCE
+           MOVE 'N' TO OUT-PENDING-FLAG
+           MOVE SPACES TO OUT-PENDING-CODE
+           MOVE SPACES TO OUT-TIMESTAMP
+           WRITE ORC-OUTPUT-REC
+           ADD 1 TO WS-REVIEWED-COUNT.
+
+       4100-CARRY-FORWARD.
+      *    No analyst decision on file yet — carry the account
+      *    forward instead of dropping it from review.
+           MOVE PEND-ACCT-NUMBER OF ORC-PENDING-REC
+               TO PEND-ACCT-NUMBER OF ORC-STILL-PEND-REC
+           MOVE PEND-DEPOSITOR-ID OF ORC-PENDING-REC
+               TO PEND-DEPOSITOR-ID OF ORC-STILL-PEND-REC
+           MOVE PEND-RULE-DESC OF ORC-PENDING-REC
+               TO PEND-RULE-DESC OF ORC-STILL-PEND-REC
+           MOVE PEND-PENDING-CODE OF ORC-PENDING-REC
+               TO PEND-PENDING-CODE OF ORC-STILL-PEND-REC
+           MOVE PEND-QUEUED-DATE OF ORC-PENDING-REC
+               TO PEND-QUEUED-DATE OF ORC-STILL-PEND-REC
+           WRITE ORC-STILL-PEND-REC
+           ADD 1 TO WS-CARRIED-COUNT.
+
+       9000-CLEANUP.
+           CLOSE PENDING-QUEUE-FILE
+           CLOSE DECISION-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE STILL-PENDING-FILE
+           DISPLAY 'PENDING QUEUED: ' WS-TOTAL-QUEUED
+           DISPLAY 'REVIEWED: ' WS-REVIEWED-COUNT
+           DISPLAY 'CARRIED FORWARD: ' WS-CARRIED-COUNT.
