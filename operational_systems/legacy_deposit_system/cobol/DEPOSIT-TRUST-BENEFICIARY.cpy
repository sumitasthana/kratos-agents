@@ -0,0 +1,21 @@
+      *================================================================*
+      * COPYBOOK: DEPOSIT-TRUST-BENEFICIARY
+      * PURPOSE: Beneficiary roster for irrevocable trust (IRR) deposit
+      *          accounts, used to compute per-non-contingent-interest
+      *          coverage per 12 CFR 330.13. Mirrors the shape of
+      *          TRUST-BENEFICIARY.cpy in the trust custody system.
+      * USED BY: DEPOSIT-INSURANCE-CALC.cob
+      *================================================================*
+       01 DEPOSIT-TRUST-BENE-REC.
+           05 DTB-BENE-ID           PIC X(10).
+           05 DTB-ACCT-NUMBER       PIC X(20).
+           05 DTB-BENE-NAME         PIC X(40).
+           05 DTB-ALLOCATION-PCT    PIC 9(3)V99.
+           05 DTB-NON-CONTING-FLAG  PIC X(1).
+              88 DTB-NON-CONTINGENT VALUE 'Y'.
+              88 DTB-CONTINGENT     VALUE 'N'.
+           05 DTB-STATUS            PIC X(1).
+              88 DTB-ACTIVE         VALUE 'A'.
+              88 DTB-DECEASED       VALUE 'D'.
+              88 DTB-REMOVED        VALUE 'R'.
+           05 FILLER                PIC X(15).
