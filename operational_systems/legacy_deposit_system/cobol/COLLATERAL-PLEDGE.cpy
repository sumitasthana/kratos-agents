@@ -0,0 +1,16 @@
+      *================================================================*
+      * COPYBOOK: COLLATERAL-PLEDGE
+      * PURPOSE: Collateral pledged against a government depositor's
+      *          public funds account, used to net GOV coverage per
+      *          12 CFR 330.15 — insured amount is the SMDIA applied
+      *          to the balance remaining after pledged collateral.
+      * USED BY: DEPOSIT-INSURANCE-CALC.cob
+      *================================================================*
+       01 COLLATERAL-PLEDGE-REC.
+           05 COLL-ACCT-NUMBER    PIC X(20).
+           05 COLL-PLEDGE-ID      PIC X(15).
+           05 COLL-PLEDGED-AMT    PIC S9(13)V99.
+           05 COLL-STATUS         PIC X(1).
+              88 COLL-ACTIVE      VALUE 'A'.
+              88 COLL-RELEASED    VALUE 'R'.
+           05 FILLER              PIC X(15).
