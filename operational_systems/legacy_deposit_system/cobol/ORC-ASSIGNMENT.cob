@@ -7,11 +7,52 @@
       *   - IRR (Irrevocable Trust) not implemented (CRITICAL)
       *   - JNT does not verify natural_person for co-owners
       *   - JNT does not check signature_card or withdrawal_rights
-      *   - BUS does not verify EIN tax_id format
       *   - GOV does not verify collateral or custodian designation
-      *   - No tribal government classification
-      *   - ANC annuity contract ORC assignment incomplete
-      *   - Unresolvable accounts silently default to SGL
+      *   - Unresolvable accounts still default to SGL, but are now
+      *     queued to ORC-PENDING-QUEUE for analyst review instead of
+      *     going unreviewed.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  4000-CLASSIFY-ACCOUNT now tests ACCT-TYPE for
+      *               'ANNUITY' ahead of the SGL default, assigning
+      *               ORC 'ANC' so DEPOSIT-INSURANCE-CALC's existing
+      *               WHEN 'ANC' branch (3800-CALC-ANC) actually runs
+      *               instead of every annuity contract falling
+      *               through to SGL.
+      *   2026-08-08  BUS classification now validates ACCT-TAX-ID
+      *               against the EIN format (XX-XXXXXXX); a mismatch
+      *               drops confidence to LOW and queues the account
+      *               for analyst review instead of accepting it as-is.
+      *   2026-08-08  4100-CLASSIFY-GOVT now recognizes a TRIBAL
+      *               government entity prefix as GOV4, per 12 CFR
+      *               330.15.
+      *   2026-08-08  CUSTOMER-FILE briefly went to ORGANIZATION IS
+      *               INDEXED for a single keyed READ in
+      *               3000-LOOKUP-CUSTOMER, but CUSTFILE is a flat
+      *               sequential dataset shared with
+      *               DEPOSIT-INSURANCE-CALC.cob, CUST-DATA-COMPLETE-
+      *               RPT.cob, and SMDIA-CROSS-RECON.cob, none of
+      *               which build or maintain an index for it. Reverted
+      *               to ORGANIZATION IS SEQUENTIAL so every program
+      *               that opens CUSTFILE agrees on its physical
+      *               structure; an indexed CUSTFILE remains a valid
+      *               future improvement, but only once something in
+      *               the suite actually creates it as an indexed file
+      *               and every reader is converted together.
+      *   2026-08-08  LOW-confidence classifications (missing customer,
+      *               unresolvable ownership) now set WS-PENDING-FLAG
+      *               and are written to a new ORC-PENDING-QUEUE file
+      *               for manual analyst review; see the companion
+      *               ORC-PENDING-REVIEW program, which feeds analyst
+      *               decisions back into OUTPUT-FILE.
+      *   2026-08-08  4000-CLASSIFY-ACCOUNT now cross-checks
+      *               CUST-NATURAL-PERSON against CUST-TAX-ID-TYPE
+      *               after every classification branch, not just the
+      *               SGL default -- a natural person flagged against
+      *               an EIN is a record mismatch regardless of which
+      *               ORC the account lands in, and is queued for
+      *               analyst review rather than trusted. See
+      *               4090-CHECK-NATURAL-PERSON-TAXID.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ORC-ASSIGNMENT.
@@ -30,17 +71,20 @@
            SELECT OUTPUT-FILE ASSIGN TO 'ORCOUT'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-OUT-STATUS.
+           SELECT PENDING-QUEUE-FILE ASSIGN TO 'PENDQUEU'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD CUSTOMER-FILE.
-       01 CUST-RECORD.
-           COPY CUSTOMER-MASTER.
+           COPY CUSTOMER-MASTER
+               REPLACING ==CUST-MASTER-REC== BY ==CUST-RECORD==.
 
        FD ACCOUNT-FILE.
-       01 ACCT-INPUT.
-           COPY ACCOUNT-MASTER.
+           COPY ACCOUNT-MASTER
+               REPLACING ==ACCT-MASTER-REC== BY ==ACCT-INPUT==.
 
        FD OUTPUT-FILE.
        01 ORC-OUTPUT-REC.
@@ -53,11 +97,16 @@
            05 OUT-PENDING-CODE    PIC X(3).
            05 OUT-TIMESTAMP       PIC X(26).
 
+       FD PENDING-QUEUE-FILE.
+           COPY ORC-PENDING.
+
        WORKING-STORAGE SECTION.
 
        01 WS-CUST-STATUS         PIC XX.
        01 WS-ACCT-STATUS         PIC XX.
        01 WS-OUT-STATUS          PIC XX.
+       01 WS-PEND-STATUS         PIC XX.
+       01 WS-RUN-DATE            PIC X(10).
        01 WS-EOF-ACCT            PIC X VALUE 'N'.
            88 ACCT-EOF            VALUE 'Y'.
        01 WS-CUST-FOUND          PIC X VALUE 'N'.
@@ -74,6 +123,7 @@
        01 WS-CUST-NAME           PIC X(50).
        01 WS-CUST-GOVT-ID        PIC X(15).
        01 WS-CUST-DEATH-FLAG     PIC X(1).
+       01 WS-CUST-TAX-ID-TYPE    PIC X(4).
 
       *--- Counters ---
        01 WS-TOTAL-PROCESSED     PIC 9(9) VALUE 0.
@@ -92,6 +142,8 @@
            OPEN INPUT CUSTOMER-FILE
            OPEN INPUT ACCOUNT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT PENDING-QUEUE-FILE
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
            READ ACCOUNT-FILE
                AT END SET ACCT-EOF TO TRUE
            END-READ.
@@ -106,11 +158,14 @@
            PERFORM 3000-LOOKUP-CUSTOMER
 
            IF NOT CUSTOMER-FOUND
-      *        BUG: Missing customer → should route to pending
-      *        Instead silently defaults to SGL
+      *        Missing customer — still defaults to SGL so downstream
+      *        processing has an ORC to work with, but is queued for
+      *        analyst review rather than silently accepted.
                MOVE 'SGL' TO WS-ASSIGNED-ORC
                MOVE '12CFR330.6-DEFAULT' TO WS-RULE-DESC
                MOVE 'LOW' TO WS-CONFIDENCE
+               MOVE 'Y' TO WS-PENDING-FLAG
+               MOVE 'NOC' TO WS-PENDING-CODE
                ADD 1 TO WS-UNRESOLVED-COUNT
            ELSE
                PERFORM 4000-CLASSIFY-ACCOUNT
@@ -142,6 +197,7 @@
                            MOVE CUST-NAME TO WS-CUST-NAME
                            MOVE CUST-GOVT-ID TO WS-CUST-GOVT-ID
                            MOVE CUST-DEATH-FLAG TO WS-CUST-DEATH-FLAG
+                           MOVE CUST-TAX-ID-TYPE TO WS-CUST-TAX-ID-TYPE
                        END-IF
                END-READ
            END-PERFORM.
@@ -155,9 +211,20 @@
            IF ACCT-BUS-NAME OF ACCT-INPUT NOT = SPACES
                AND WS-CUST-NATURAL-PERSON = 'N'
       *        BUG: Not checking corporation vs. partnership
-      *        BUG: Not verifying EIN format (XX-XXXXXXX)
                MOVE 'BUS' TO WS-ASSIGNED-ORC
-               MOVE '12CFR330.11-BUSINESS' TO WS-RULE-DESC
+               IF ACCT-TAX-ID OF ACCT-INPUT(1:2) IS NUMERIC
+                   AND ACCT-TAX-ID OF ACCT-INPUT(3:1) = '-'
+                   AND ACCT-TAX-ID OF ACCT-INPUT(4:7) IS NUMERIC
+                   MOVE '12CFR330.11-BUSINESS' TO WS-RULE-DESC
+               ELSE
+      *            EIN does not match the XX-XXXXXXX format —
+      *            queue for analyst review rather than accept as-is.
+                   MOVE 'BUS-EIN-FORMAT-INVALID' TO WS-RULE-DESC
+                   MOVE 'LOW' TO WS-CONFIDENCE
+                   MOVE 'Y' TO WS-PENDING-FLAG
+                   MOVE 'EIN' TO WS-PENDING-CODE
+               END-IF
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
                EXIT PARAGRAPH
            END-IF
@@ -170,6 +237,7 @@
       *        MISSING: withdrawal_rights verification
                MOVE 'JNT' TO WS-ASSIGNED-ORC
                MOVE '12CFR330.9-JOINT' TO WS-RULE-DESC
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
                EXIT PARAGRAPH
            END-IF
@@ -178,6 +246,7 @@
            IF ACCT-BENE-COUNT OF ACCT-INPUT > 0
                MOVE 'REV' TO WS-ASSIGNED-ORC
                MOVE '12CFR330.10-REV-TRUST' TO WS-RULE-DESC
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
                EXIT PARAGRAPH
            END-IF
@@ -185,6 +254,7 @@
       *    Check for Government entity
            IF ACCT-GOVT-ENTITY OF ACCT-INPUT NOT = SPACES
                PERFORM 4100-CLASSIFY-GOVT
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
                EXIT PARAGRAPH
            END-IF
@@ -195,6 +265,7 @@
                OR ACCT-TYPE OF ACCT-INPUT = 'ROTH_IRA'
                MOVE 'CRA' TO WS-ASSIGNED-ORC
                MOVE '12CFR330.14C-RETIREMENT' TO WS-RULE-DESC
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
                EXIT PARAGRAPH
            END-IF
@@ -204,6 +275,16 @@
                OR ACCT-TYPE OF ACCT-INPUT = 'PENSION'
                MOVE 'EBP' TO WS-ASSIGNED-ORC
                MOVE '12CFR330.14-EBP' TO WS-RULE-DESC
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
+               ADD 1 TO WS-ASSIGNED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Check for Annuity Contract
+           IF ACCT-TYPE OF ACCT-INPUT = 'ANNUITY'
+               MOVE 'ANC' TO WS-ASSIGNED-ORC
+               MOVE '12CFR330-ANNUITY-CONTRACT' TO WS-RULE-DESC
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
                EXIT PARAGRAPH
            END-IF
@@ -216,17 +297,34 @@
            IF WS-CUST-NATURAL-PERSON = 'Y'
                MOVE 'SGL' TO WS-ASSIGNED-ORC
                MOVE '12CFR330.6-SINGLE-DFLT' TO WS-RULE-DESC
+               PERFORM 4090-CHECK-NATURAL-PERSON-TAXID
                ADD 1 TO WS-ASSIGNED-COUNT
            ELSE
-      *        Unresolvable — should be pending but defaults
+      *        Unresolvable — defaults to SGL but is queued for
+      *        analyst review rather than accepted as-is.
                MOVE 'SGL' TO WS-ASSIGNED-ORC
                MOVE 'UNRESOLVABLE-SGL-DFLT' TO WS-RULE-DESC
                MOVE 'LOW' TO WS-CONFIDENCE
+               MOVE 'Y' TO WS-PENDING-FLAG
+               MOVE 'UNR' TO WS-PENDING-CODE
                ADD 1 TO WS-UNRESOLVED-COUNT
            END-IF.
 
+       4090-CHECK-NATURAL-PERSON-TAXID.
+      *    A natural person's tax id should be an SSN or ITIN -- an
+      *    EIN paired with that flag is a customer-record mismatch
+      *    regardless of which ORC the account classified into, so
+      *    this runs after every branch above instead of only the
+      *    SGL-default fallback.
+           IF WS-CUST-NATURAL-PERSON = 'Y'
+               AND WS-CUST-TAX-ID-TYPE = 'EIN'
+               MOVE 'NATURAL-PERSON-EIN-MISMATCH' TO WS-RULE-DESC
+               MOVE 'LOW' TO WS-CONFIDENCE
+               MOVE 'Y' TO WS-PENDING-FLAG
+               MOVE 'TID' TO WS-PENDING-CODE
+           END-IF.
+
        4100-CLASSIFY-GOVT.
-      *    BUG: Tribal governments not handled
            EVALUATE TRUE
                WHEN ACCT-GOVT-ENTITY OF ACCT-INPUT(1:7) = 'FEDERAL'
                    MOVE 'GOV1' TO WS-ASSIGNED-ORC
@@ -234,6 +332,9 @@
                WHEN ACCT-GOVT-ENTITY OF ACCT-INPUT(1:5) = 'STATE'
                    MOVE 'GOV2' TO WS-ASSIGNED-ORC
                    MOVE '12CFR330.15-STATE-GOVT' TO WS-RULE-DESC
+               WHEN ACCT-GOVT-ENTITY OF ACCT-INPUT(1:6) = 'TRIBAL'
+                   MOVE 'GOV4' TO WS-ASSIGNED-ORC
+                   MOVE '12CFR330.15-TRIBAL-GOVT' TO WS-RULE-DESC
                WHEN OTHER
                    MOVE 'GOV3' TO WS-ASSIGNED-ORC
                    MOVE '12CFR330.15-MUNI-GOVT' TO WS-RULE-DESC
@@ -249,12 +350,29 @@
            MOVE WS-PENDING-CODE TO OUT-PENDING-CODE
       *    BUG: Timestamp not populated
            MOVE SPACES TO OUT-TIMESTAMP
-           WRITE ORC-OUTPUT-REC.
+           WRITE ORC-OUTPUT-REC
+
+           IF WS-PENDING-FLAG = 'Y'
+               PERFORM 5100-WRITE-PENDING
+           END-IF.
+
+       5100-WRITE-PENDING.
+      *    Queue for analyst review by ORC-PENDING-REVIEW rather than
+      *    letting the LOW-confidence default stand unreviewed.
+           INITIALIZE ORC-PENDING-REC
+           MOVE ACCT-NUMBER OF ACCT-INPUT TO PEND-ACCT-NUMBER
+           MOVE ACCT-DEPOSITOR-ID OF ACCT-INPUT TO PEND-DEPOSITOR-ID
+           MOVE WS-RULE-DESC TO PEND-RULE-DESC
+           MOVE WS-PENDING-CODE TO PEND-PENDING-CODE
+           MOVE WS-RUN-DATE TO PEND-QUEUED-DATE
+           WRITE ORC-PENDING-REC
+           ADD 1 TO WS-PENDING-COUNT.
 
        9000-CLEANUP.
            CLOSE CUSTOMER-FILE
            CLOSE ACCOUNT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE PENDING-QUEUE-FILE
            DISPLAY 'TOTAL PROCESSED: ' WS-TOTAL-PROCESSED
            DISPLAY 'ASSIGNED: ' WS-ASSIGNED-COUNT
            DISPLAY 'PENDING: ' WS-PENDING-COUNT
