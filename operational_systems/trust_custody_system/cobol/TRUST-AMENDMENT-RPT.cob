@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUST-AMENDMENT-RPT.
+      ******************************************************************
+      * TRUST INSTRUMENT AMENDMENT COMPLIANCE REPORT
+      * Flags any trust whose governing instrument (TRUST-LAST-AMENDED,
+      * or TRUST-INSTRUMENT-DATE if never amended) is more recent than
+      * the last TRUST-INSURANCE-CALC run -- the coverage figure on
+      * file for that trust may be based on a superseded document.
+      *
+      * Also flags any TRUST-CUSTODIAL trust whose TRUST-FIDUCIARY-
+      * CAPACITY is not CUSTODIAN -- a custodial account administered
+      * under a trustee or agent capacity is routed to the wrong
+      * coverage analysis in TRUST-INSURANCE-CALC's 3400-CALC-CUSTODIAL.
+      ******************************************************************
+      * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
+      *   1. The last-run date comes from NOTIFICATION-FILE, which
+      *      TRUST-INSURANCE-CALC overwrites with a single record each
+      *      run (OPEN OUTPUT) -- this report only ever sees the most
+      *      recent run, same convention as RECON-STATUS.cpy.
+      *   2. If NOTIFICATION-FILE is empty (TRUST-INSURANCE-CALC has
+      *      never run), every amended trust is reported, since there
+      *      is no baseline run date to compare against.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUST-FILE   ASSIGN TO TRUSTIN
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-TRUST-FS.
+           SELECT NOTIFICATION-FILE ASSIGN TO NOTIFYQ
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-NOTIF-FS.
+           SELECT AMENDMENT-RPT-FILE ASSIGN TO AMENDRPT
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRUST-FILE.
+       COPY TRUST-ACCOUNT-MASTER.
+
+       FD  NOTIFICATION-FILE.
+       COPY TRUST-RUN-NOTIFICATION.
+
+       FD  AMENDMENT-RPT-FILE.
+       01  AMENDMENT-RPT-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRUST-FS              PIC XX.
+       01  WS-NOTIF-FS              PIC XX.
+       01  WS-RPT-FS                PIC XX.
+       01  WS-EOF-TRUST             PIC X VALUE 'N'.
+           88  TRUST-END-OF-FILE    VALUE 'Y'.
+       01  WS-LAST-RUN-DATE         PIC X(10) VALUE SPACES.
+       01  WS-COMPARE-DATE          PIC X(10).
+       01  WS-FLAGGED-COUNT         PIC 9(7) VALUE ZEROS.
+       01  WS-CAPACITY-MISMATCH-CNT PIC 9(7) VALUE ZEROS.
+       01  WS-TRUST-COUNT           PIC 9(7) VALUE ZEROS.
+
+       01  AMEND-LINE-DETAIL.
+           05  ALD-TRUST-ID         PIC X(13).
+           05  ALD-TRUST-NAME       PIC X(60).
+           05  ALD-INSTRUMENT-DATE  PIC X(12).
+           05  ALD-AMENDED-DATE     PIC X(12).
+           05  ALD-LAST-RUN-DATE    PIC X(12).
+
+       01  CAPACITY-LINE-DETAIL.
+           05  CLD-TRUST-ID         PIC X(13).
+           05  CLD-TRUST-NAME       PIC X(60).
+           05  CLD-CAPACITY         PIC X(12).
+           05  CLD-MESSAGE          PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRUST UNTIL TRUST-END-OF-FILE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRUST-FILE
+                INPUT  NOTIFICATION-FILE.
+           OPEN OUTPUT AMENDMENT-RPT-FILE.
+           PERFORM 1010-READ-LAST-RUN-DATE
+           CLOSE NOTIFICATION-FILE
+           PERFORM 1020-WRITE-REPORT-HEADER
+           READ TRUST-FILE
+               AT END SET TRUST-END-OF-FILE TO TRUE
+           END-READ.
+
+       1010-READ-LAST-RUN-DATE.
+           READ NOTIFICATION-FILE
+               AT END MOVE SPACES TO WS-LAST-RUN-DATE
+               NOT AT END
+                   STRING NOTIF-RUN-END-TS(1:4) '-'
+                          NOTIF-RUN-END-TS(5:2) '-'
+                          NOTIF-RUN-END-TS(7:2)
+                          DELIMITED BY SIZE INTO WS-LAST-RUN-DATE
+           END-READ.
+
+       1020-WRITE-REPORT-HEADER.
+           MOVE SPACES TO AMENDMENT-RPT-LINE
+           STRING 'TRUST INSTRUMENT AMENDMENT COMPLIANCE REPORT'
+               DELIMITED SIZE INTO AMENDMENT-RPT-LINE
+           WRITE AMENDMENT-RPT-LINE
+           MOVE SPACES TO AMENDMENT-RPT-LINE
+           STRING 'LAST TRUST-INSURANCE-CALC RUN: ' WS-LAST-RUN-DATE
+               DELIMITED SIZE INTO AMENDMENT-RPT-LINE
+           WRITE AMENDMENT-RPT-LINE
+           MOVE SPACES TO AMENDMENT-RPT-LINE
+           WRITE AMENDMENT-RPT-LINE.
+
+       2000-PROCESS-TRUST.
+           ADD 1 TO WS-TRUST-COUNT
+           PERFORM 2100-CHECK-AMENDMENT-DATE
+           PERFORM 2200-CHECK-FIDUCIARY-CAPACITY
+           READ TRUST-FILE
+               AT END SET TRUST-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-CHECK-AMENDMENT-DATE.
+      * Compare against whichever date actually reflects the current
+      * governing document -- the amendment date if one is on file,
+      * otherwise the original instrument date.
+           IF TRUST-LAST-AMENDED NOT = SPACES
+               MOVE TRUST-LAST-AMENDED TO WS-COMPARE-DATE
+           ELSE
+               MOVE TRUST-INSTRUMENT-DATE TO WS-COMPARE-DATE
+           END-IF
+           IF WS-COMPARE-DATE NOT = SPACES
+               AND WS-COMPARE-DATE > WS-LAST-RUN-DATE
+               PERFORM 2110-WRITE-FLAGGED-LINE
+           END-IF.
+
+       2110-WRITE-FLAGGED-LINE.
+           ADD 1 TO WS-FLAGGED-COUNT
+           MOVE SPACES TO AMEND-LINE-DETAIL
+           MOVE TRUST-ID             TO ALD-TRUST-ID
+           MOVE TRUST-NAME           TO ALD-TRUST-NAME
+           MOVE TRUST-INSTRUMENT-DATE TO ALD-INSTRUMENT-DATE
+           MOVE TRUST-LAST-AMENDED   TO ALD-AMENDED-DATE
+           MOVE WS-LAST-RUN-DATE     TO ALD-LAST-RUN-DATE
+           MOVE AMEND-LINE-DETAIL TO AMENDMENT-RPT-LINE
+           WRITE AMENDMENT-RPT-LINE.
+
+       2200-CHECK-FIDUCIARY-CAPACITY.
+      * A custodial trust (TRUST-CUSTODIAL) must be administered under
+      * a CUSTODIAN fiduciary capacity -- any other capacity means the
+      * account is mis-routed for coverage purposes.
+           IF TRUST-CUSTODIAL AND NOT FIDUCIARY-CUSTODIAN
+               PERFORM 2210-WRITE-CAPACITY-MISMATCH
+           END-IF.
+
+       2210-WRITE-CAPACITY-MISMATCH.
+           ADD 1 TO WS-CAPACITY-MISMATCH-CNT
+           MOVE SPACES TO CAPACITY-LINE-DETAIL
+           MOVE TRUST-ID                TO CLD-TRUST-ID
+           MOVE TRUST-NAME              TO CLD-TRUST-NAME
+           MOVE TRUST-FIDUCIARY-CAPACITY TO CLD-CAPACITY
+           MOVE 'CUSTODIAL TRUST NOT IN CUSTODIAN CAPACITY'
+               TO CLD-MESSAGE
+           MOVE CAPACITY-LINE-DETAIL TO AMENDMENT-RPT-LINE
+           WRITE AMENDMENT-RPT-LINE.
+
+       9000-FINALIZE.
+           CLOSE TRUST-FILE
+                 AMENDMENT-RPT-FILE.
+           DISPLAY 'TRUST AMENDMENT COMPLIANCE REPORT COMPLETE'
+           DISPLAY '  Trusts reviewed:    ' WS-TRUST-COUNT
+           DISPLAY '  Amendment flagged:  ' WS-FLAGGED-COUNT
+           DISPLAY '  Capacity mismatch:  ' WS-CAPACITY-MISMATCH-CNT.
