@@ -0,0 +1,28 @@
+      ******************************************************************
+      * TRUST-RUN-NOTIFICATION.CPY
+      * Copybook for the TRUST-INSURANCE-CALC batch run notification
+      * queue -- one record per run, picked up by whatever ops
+      * monitoring already consumes a flat-file queue, so a missed
+      * 24-hour regulatory reporting deadline or an abend gets flagged
+      * without anyone having to watch the job log.
+      * Used by: TRUST-INSURANCE-CALC.cob
+      ******************************************************************
+      * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
+      *   1. A hard abend (not one of the program's own STOP RUN
+      *      checks) still bypasses this file entirely -- true abend
+      *      detection has to come from job-scheduler/JCL-level
+      *      monitoring around the step, not from inside the program.
+      ******************************************************************
+
+       01  RUN-NOTIFICATION-REC.
+           05  NOTIF-JOB-NAME          PIC X(20).
+           05  NOTIF-RUN-START-TS      PIC X(21).
+           05  NOTIF-RUN-END-TS        PIC X(21).
+           05  NOTIF-ELAPSED-SECONDS   PIC 9(9).
+           05  NOTIF-STATUS            PIC X(1).
+               88  NOTIF-COMPLETED-OK      VALUE 'C'.
+               88  NOTIF-DEADLINE-MISSED   VALUE 'M'.
+               88  NOTIF-ABENDED            VALUE 'A'.
+           05  NOTIF-TRUST-COUNT       PIC 9(7).
+           05  NOTIF-ERROR-COUNT       PIC 9(5).
+           05  FILLER                  PIC X(10).
