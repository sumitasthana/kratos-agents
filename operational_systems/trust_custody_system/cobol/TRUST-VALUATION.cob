@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUST-VALUATION.
+      ******************************************************************
+      * TRUST ASSET VALUATION
+      * Marks each trust's TRUST-BALANCE to the current market value of
+      * its held assets and writes the refreshed trust master that
+      * TRUST-INSURANCE-CALC consumes.
+      ******************************************************************
+      * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
+      *   1. A trust with no ACTIVE holdings on file is carried forward
+      *      at its prior TRUST-BALANCE rather than zeroed, pending a
+      *      decision on how to treat accounts awaiting initial
+      *      funding, and is logged to VALUATION-ERROR-FILE so it can
+      *      be reviewed.
+      *   2. Sequential scan of HOLDING-FILE per trust — same
+      *      performance tradeoff already flagged against BENE-FILE
+      *      in TRUST-INSURANCE-CALC.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUST-FILE-IN  ASSIGN TO TRUSTRAW
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-IN-FS.
+           SELECT HOLDING-FILE  ASSIGN TO TRUSTHLD
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-HLD-FS.
+           SELECT TRUST-FILE-OUT ASSIGN TO TRUSTIN
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-OUT-FS.
+           SELECT VALUATION-ERROR-FILE ASSIGN TO VALERROR
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-ERR-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Raw, pre-valuation trust records — TRUST-BALANCE here is
+      * whatever stale figure was loaded onto the header at open.
+       FD  TRUST-FILE-IN.
+       01  TRIN-TRUST-RECORD.
+           05  TRIN-TRUST-ID            PIC X(12).
+           05  TRIN-TRUST-NAME          PIC X(60).
+           05  TRIN-TRUST-TYPE          PIC X(3).
+           05  TRIN-TRUST-CUSTODIAL-SUBTYPE PIC X(3).
+           05  TRIN-TRUST-GRANTOR-ID    PIC X(10).
+           05  TRIN-TRUST-GRANTOR-NAME  PIC X(40).
+           05  TRIN-TRUST-GRANTOR-SSN   PIC X(11).
+           05  TRIN-TRUST-TRUSTEE-ID    PIC X(10).
+           05  TRIN-TRUST-TRUSTEE-NAME  PIC X(40).
+           05  TRIN-TRUST-BALANCE       PIC S9(13)V99
+                                        USAGE COMP-3.
+           05  TRIN-TRUST-ACCRUED-INT   PIC S9(9)V99
+                                        USAGE COMP-3.
+           05  TRIN-TRUST-BENE-COUNT    PIC 9(3).
+           05  TRIN-TRUST-PARTICIP-COUNT PIC 9(5).
+           05  TRIN-TRUST-STATUS        PIC X(1).
+           05  TRIN-TRUST-OPEN-DATE     PIC X(10).
+           05  TRIN-TRUST-INSTITUTION-ID PIC X(5).
+           05  TRIN-TRUST-ORC-ASSIGNED  PIC X(5).
+           05  TRIN-FIDUCIARY-CAPACITY  PIC X(3).
+           05  TRIN-INSTRUMENT-DATE     PIC X(10).
+           05  TRIN-LAST-AMENDED        PIC X(10).
+           05  FILLER                   PIC X(04).
+
+       FD  HOLDING-FILE.
+           COPY TRUST-HOLDING.
+
+      * Refreshed trust master — TRUST-BALANCE now reflects the sum of
+      * the trust's ACTIVE holdings at current market value.
+       FD  TRUST-FILE-OUT.
+           COPY TRUST-ACCOUNT-MASTER.
+
+       FD  VALUATION-ERROR-FILE.
+       01  VALUATION-ERROR-REC          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-FS                    PIC XX.
+       01  WS-HLD-FS                   PIC XX.
+       01  WS-OUT-FS                   PIC XX.
+       01  WS-ERR-FS                   PIC XX.
+
+       01  WS-EOF-TRUST                PIC X VALUE 'N'.
+           88  TRUST-END-OF-FILE       VALUE 'Y'.
+       01  WS-EOF-HOLDING               PIC X VALUE 'N'.
+
+       01  WS-MARKET-VALUE              PIC S9(13)V99 VALUE 0.
+       01  WS-HOLDING-FOUND             PIC X VALUE 'N'.
+           88  WS-HOLDING-WAS-FOUND     VALUE 'Y'.
+
+       01  WS-TRUST-COUNT               PIC 9(7) VALUE 0.
+       01  WS-REVALUED-COUNT            PIC 9(7) VALUE 0.
+       01  WS-NO-HOLDINGS-COUNT         PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRUST UNTIL TRUST-END-OF-FILE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRUST-FILE-IN
+           OPEN INPUT HOLDING-FILE
+           OPEN OUTPUT TRUST-FILE-OUT
+           OPEN OUTPUT VALUATION-ERROR-FILE
+           CLOSE HOLDING-FILE
+           READ TRUST-FILE-IN
+               AT END SET TRUST-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRUST.
+           ADD 1 TO WS-TRUST-COUNT
+           PERFORM 2100-VALUE-HOLDINGS
+           PERFORM 2200-WRITE-REVALUED-TRUST
+           READ TRUST-FILE-IN
+               AT END SET TRUST-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-VALUE-HOLDINGS.
+      * Sum the ACTIVE holdings on file for this trust to current
+      * market value (see KNOWN ISSUES #2 above).
+           MOVE ZEROS TO WS-MARKET-VALUE
+           MOVE 'N' TO WS-HOLDING-FOUND
+           OPEN INPUT HOLDING-FILE
+           PERFORM UNTIL WS-EOF-HOLDING = 'Y'
+               READ HOLDING-FILE
+                   AT END MOVE 'Y' TO WS-EOF-HOLDING
+               END-READ
+               IF WS-EOF-HOLDING NOT = 'Y'
+                   AND HOLD-TRUST-ID = TRIN-TRUST-ID
+                   AND HOLD-ACTIVE
+                   ADD HOLD-MARKET-VALUE TO WS-MARKET-VALUE
+                   MOVE 'Y' TO WS-HOLDING-FOUND
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-HOLDING
+           CLOSE HOLDING-FILE.
+
+       2200-WRITE-REVALUED-TRUST.
+           MOVE TRIN-TRUST-ID            TO TRUST-ID
+           MOVE TRIN-TRUST-NAME          TO TRUST-NAME
+           MOVE TRIN-TRUST-TYPE          TO TRUST-TYPE
+           MOVE TRIN-TRUST-CUSTODIAL-SUBTYPE TO TRUST-CUSTODIAL-SUBTYPE
+           MOVE TRIN-TRUST-GRANTOR-ID    TO TRUST-GRANTOR-ID
+           MOVE TRIN-TRUST-GRANTOR-NAME  TO TRUST-GRANTOR-NAME
+           MOVE TRIN-TRUST-GRANTOR-SSN   TO TRUST-GRANTOR-SSN
+           MOVE TRIN-TRUST-TRUSTEE-ID    TO TRUST-TRUSTEE-ID
+           MOVE TRIN-TRUST-TRUSTEE-NAME  TO TRUST-TRUSTEE-NAME
+           MOVE TRIN-TRUST-ACCRUED-INT   TO TRUST-ACCRUED-INT
+           MOVE TRIN-TRUST-BENE-COUNT    TO TRUST-BENE-COUNT
+           MOVE TRIN-TRUST-PARTICIP-COUNT TO TRUST-PARTICIP-COUNT
+           MOVE TRIN-TRUST-STATUS        TO TRUST-STATUS
+           MOVE TRIN-TRUST-OPEN-DATE     TO TRUST-OPEN-DATE
+           MOVE TRIN-TRUST-INSTITUTION-ID TO TRUST-INSTITUTION-ID
+           MOVE TRIN-TRUST-ORC-ASSIGNED  TO TRUST-ORC-ASSIGNED
+           MOVE TRIN-FIDUCIARY-CAPACITY  TO TRUST-FIDUCIARY-CAPACITY
+           MOVE TRIN-INSTRUMENT-DATE     TO TRUST-INSTRUMENT-DATE
+           MOVE TRIN-LAST-AMENDED        TO TRUST-LAST-AMENDED
+           IF WS-HOLDING-WAS-FOUND
+               MOVE WS-MARKET-VALUE TO TRUST-BALANCE
+               ADD 1 TO WS-REVALUED-COUNT
+           ELSE
+               MOVE TRIN-TRUST-BALANCE TO TRUST-BALANCE
+               ADD 1 TO WS-NO-HOLDINGS-COUNT
+               PERFORM 8010-WRITE-ERROR
+           END-IF
+           WRITE TRUST-ACCOUNT-REC.
+
+       8010-WRITE-ERROR.
+           MOVE SPACES TO VALUATION-ERROR-REC
+           STRING 'NO ACTIVE HOLDINGS ON FILE - TRUST-ID: '
+               TRIN-TRUST-ID
+               ' - PRIOR BALANCE CARRIED FORWARD'
+               DELIMITED SIZE INTO VALUATION-ERROR-REC
+           WRITE VALUATION-ERROR-REC.
+
+       9000-FINALIZE.
+           CLOSE TRUST-FILE-IN
+           CLOSE TRUST-FILE-OUT
+           CLOSE VALUATION-ERROR-FILE
+           DISPLAY 'TRUSTS PROCESSED: ' WS-TRUST-COUNT
+           DISPLAY 'TRUSTS REVALUED FROM HOLDINGS: ' WS-REVALUED-COUNT
+           DISPLAY 'TRUSTS WITH NO ACTIVE HOLDINGS: '
+               WS-NO-HOLDINGS-COUNT.
