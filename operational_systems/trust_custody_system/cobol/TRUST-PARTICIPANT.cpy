@@ -0,0 +1,25 @@
+      ******************************************************************
+      * TRUST-PARTICIPANT.CPY
+      * Copybook for EBP Trust Participant Roster Record Layout
+      * Used by: TRUST-INSURANCE-CALC.cob
+      ******************************************************************
+      * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
+      *   1. No beneficiary-of-participant tracking for death-in-
+      *      service payouts
+      *   2. PART-TERM-DATE not validated against PART-STATUS
+      ******************************************************************
+
+       01  TRUST-PARTICIPANT-REC.
+           05  PART-ID                 PIC X(10).
+           05  PART-TRUST-ID           PIC X(12).
+           05  PART-NAME               PIC X(40).
+           05  PART-SSN                PIC X(11).
+           05  PART-VESTED-FLAG        PIC X(1).
+               88  PART-IS-VESTED      VALUE 'Y'.
+               88  PART-NOT-VESTED     VALUE 'N'.
+           05  PART-STATUS             PIC X(1).
+               88  PART-ACTIVE         VALUE 'A'.
+               88  PART-TERMINATED     VALUE 'T'.
+           05  PART-TERM-DATE          PIC X(10).
+           05  PART-EFF-DATE           PIC X(10).
+           05  FILLER                  PIC X(20).
