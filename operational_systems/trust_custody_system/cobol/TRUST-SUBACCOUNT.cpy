@@ -0,0 +1,28 @@
+      ******************************************************************
+      * TRUST-SUBACCOUNT.CPY
+      * Copybook for Trust-Owned Sub-Account Record Layout (CDs,
+      * savings, and other accounts titled in a trust's name at the
+      * same or another branch, separate from the trust's header
+      * balance).
+      * Used by: TRUST-INSURANCE-CALC.cob
+      ******************************************************************
+      * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
+      *   1. No branch/source-system field, so a sub-account opened
+      *      at another institution entirely cannot be distinguished
+      *      from one at this institution.
+      ******************************************************************
+
+       01  TRUST-SUBACCOUNT-REC.
+           05  SUBACCT-ID              PIC X(12).
+           05  SUBACCT-TRUST-ID        PIC X(12).
+           05  SUBACCT-PRODUCT-TYPE    PIC X(4).
+               88  SUBACCT-CD          VALUE 'CD  '.
+               88  SUBACCT-SAVINGS     VALUE 'SAV '.
+               88  SUBACCT-CHECKING    VALUE 'CHK '.
+               88  SUBACCT-MMKT        VALUE 'MMKT'.
+           05  SUBACCT-BALANCE         PIC S9(13)V99
+                                       USAGE COMP-3.
+           05  SUBACCT-STATUS          PIC X(1).
+               88  SUBACCT-ACTIVE      VALUE 'A'.
+               88  SUBACCT-CLOSED      VALUE 'C'.
+           05  FILLER                  PIC X(10).
