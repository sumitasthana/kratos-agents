@@ -1,15 +1,26 @@
       ******************************************************************
       * TRUST-BENEFICIARY.CPY
       * Copybook for Trust Beneficiary Record Layout
-      * Used by: TRUST-INSURANCE-CALC.cob, TRUST-VALUATION.cob
+      * Used by: TRUST-INSURANCE-CALC.cob
       ******************************************************************
       * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
-      *   1. BENE-ALLOCATION-PCT not used in coverage calculation
-      *   2. No field for contingent vs non-contingent interest
+      *   1. FIXED 2026-08-08: BENE-ALLOCATION-PCT now drives
+      *      proportional coverage in TRUST-INSURANCE-CALC's
+      *      3100-CALC-REVOCABLE, 3200-CALC-IRREVOCABLE, and
+      *      3420-CALC-529 (falls back to an equal split only when
+      *      no usable beneficiary data is on file).
+      *   2. FIXED 2026-08-08: Added BENE-INTEREST-FLAG so
+      *      TRUST-INSURANCE-CALC's 3200-CALC-IRREVOCABLE can tell a
+      *      beneficiary's non-contingent interest from a contingent
+      *      one (12 CFR 330.13).
       *   3. BENE-RELATIONSHIP limited to 10 chars — truncates types
       *   4. Missing: charitable beneficiary flag, minor flag
-      *   5. No death date field — deceased beneficiaries counted
-      *   6. Missing beneficiary-of-beneficiary (successor) tracking
+      *   5. FIXED 2026-08-08: Added BENE-DEATH-DATE; callers exclude
+      *      a beneficiary with a populated death date even if
+      *      BENE-STATUS was never updated to 'D'.
+      *   6. FIXED 2026-08-08: Added SUCCESSOR-BENE-ID so a deceased
+      *      beneficiary's share can pass to a named successor
+      *      instead of simply being excluded.
       ******************************************************************
 
        01  TRUST-BENEFICIARY-REC.
@@ -33,4 +44,9 @@
                88  BENE-REMOVED        VALUE 'R'.
            05  BENE-EFF-DATE           PIC X(10).
            05  BENE-END-DATE           PIC X(10).
-           05  FILLER                  PIC X(20).
+           05  BENE-INTEREST-FLAG      PIC X(1).
+               88  BENE-NONCONTINGENT  VALUE 'Y'.
+               88  BENE-IS-CONTINGENT-INTEREST VALUE 'N'.
+           05  BENE-DEATH-DATE         PIC X(10).
+           05  SUCCESSOR-BENE-ID       PIC X(10).
+           05  FILLER                  PIC X(9).
