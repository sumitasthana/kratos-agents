@@ -0,0 +1,13 @@
+      *================================================================*
+      * COPYBOOK: SMDIA-PARM
+      * PURPOSE: Standard Maximum Deposit Insurance Amount, keyed by
+      *          the date it became effective, so a regulatory change
+      *          to the SMDIA can be maintained as data instead of a
+      *          recompile. The record with the latest effective date
+      *          not after the run date is the one in force.
+      * USED BY: TRUST-INSURANCE-CALC.cob
+      *================================================================*
+       01 SMDIA-PARM-REC.
+           05 SMDIA-EFFECTIVE-DATE  PIC X(10).
+           05 SMDIA-AMOUNT          PIC S9(13)V99.
+           05 FILLER                PIC X(20).
