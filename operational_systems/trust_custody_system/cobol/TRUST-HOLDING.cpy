@@ -0,0 +1,34 @@
+      ******************************************************************
+      * TRUST-HOLDING.CPY
+      * Copybook for Trust-Held Asset Record Layout
+      * Used by: TRUST-VALUATION.cob
+      ******************************************************************
+      * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
+      *   1. HOLD-MARKET-VALUE is taken as supplied by the custody
+      *      pricing feed — TRUST-VALUATION does not independently
+      *      verify it against HOLD-QUANTITY * HOLD-UNIT-PRICE.
+      *   2. No lot-level cost basis, so realized/unrealized gain or
+      *      loss cannot be derived from this record alone.
+      ******************************************************************
+
+       01  TRUST-HOLDING-REC.
+           05  HOLD-ID                 PIC X(12).
+           05  HOLD-TRUST-ID           PIC X(12).
+           05  HOLD-ASSET-TYPE         PIC X(4).
+               88  HOLD-CASH           VALUE 'CASH'.
+               88  HOLD-CD             VALUE 'CD  '.
+               88  HOLD-EQUITY         VALUE 'EQTY'.
+               88  HOLD-BOND           VALUE 'BOND'.
+               88  HOLD-FUND           VALUE 'FUND'.
+           05  HOLD-DESCRIPTION        PIC X(30).
+           05  HOLD-QUANTITY           PIC S9(9)V999
+                                        USAGE COMP-3.
+           05  HOLD-UNIT-PRICE         PIC S9(7)V9999
+                                       USAGE COMP-3.
+           05  HOLD-MARKET-VALUE       PIC S9(13)V99
+                                       USAGE COMP-3.
+           05  HOLD-VALUATION-DATE     PIC X(10).
+           05  HOLD-STATUS             PIC X(1).
+               88  HOLD-ACTIVE         VALUE 'A'.
+               88  HOLD-CLOSED         VALUE 'C'.
+           05  FILLER                  PIC X(10).
