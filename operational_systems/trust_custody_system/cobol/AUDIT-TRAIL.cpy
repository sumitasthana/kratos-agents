@@ -0,0 +1,19 @@
+      *================================================================*
+      * COPYBOOK: AUDIT-TRAIL
+      * PURPOSE: Shared audit trail of insurance-calculation
+      *          methodology, appended to by both DEPOSIT-INSURANCE-
+      *          CALC and TRUST-INSURANCE-CALC so an examiner can see
+      *          which rule produced a given coverage determination
+      *          without re-running the job.
+      * USED BY: DEPOSIT-INSURANCE-CALC.cob, TRUST-INSURANCE-CALC.cob
+      *================================================================*
+       01 AUDIT-TRAIL-REC.
+           05 AUD-SOURCE-SYSTEM   PIC X(10).
+           05 AUD-ENTITY-ID       PIC X(20).
+           05 AUD-ORC-TYPE        PIC X(5).
+           05 AUD-CALC-METHOD     PIC X(20).
+           05 AUD-INPUT-BALANCE   PIC S9(13)V99.
+           05 AUD-INSURED-AMT     PIC S9(13)V99.
+           05 AUD-UNINSURED-AMT   PIC S9(13)V99.
+           05 AUD-TIMESTAMP       PIC X(26).
+           05 FILLER              PIC X(10).
