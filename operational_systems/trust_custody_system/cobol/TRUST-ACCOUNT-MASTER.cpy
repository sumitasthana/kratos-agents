@@ -1,15 +1,25 @@
       ******************************************************************
       * TRUST-ACCOUNT-MASTER.CPY
       * Copybook for Trust Account Master Record Layout
-      * Used by: TRUST-INSURANCE-CALC.cob, TRUST-VALUATION.cob
+      * Used by: TRUST-INSURANCE-CALC.cob, TRUST-VALUATION.cob,
+      *          TRUST-AMENDMENT-RPT.cob
       ******************************************************************
       * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
-      *   1. TRUST-TYPE only supports REV/IRR/EBP — missing CRA, GOV
-      *   2. No field for trust instrument date or amendment tracking
+      *   1. TRUST-TYPE only supports REV/IRR/EBP/CUS/CRT — missing
+      *      CRA, GOV
+      *   2. FIXED 2026-08-08: Added TRUST-INSTRUMENT-DATE and
+      *      TRUST-LAST-AMENDED; see TRUST-AMENDMENT-RPT.cob.
       *   3. TRUST-GRANTOR-ID not linked to depositor master
-      *   4. Missing fiduciary capacity indicator
-      *   5. No sub-account tracking for trust-owned CDs/savings
+      *   4. FIXED 2026-08-08: Added TRUST-FIDUCIARY-CAPACITY.
+      *   5. FIXED 2026-08-08: Added TRUST-SUBACCOUNT.cpy /
+      *      SUBACCOUNT-FILE; TRUST-INSURANCE-CALC's
+      *      2120-SUM-SUBACCOUNTS rolls a trust's ACTIVE CDs/savings
+      *      sub-accounts into its balance.
       *   6. TRUST-BALANCE stores current market value, not deposit value
+      *   7. FIXED 2026-08-08: Added TRUST-CUSTODIAL-SUBTYPE so
+      *      TRUST-INSURANCE-CALC's 3400-CALC-CUSTODIAL can route a
+      *      custodial account to the coverage rule for its real
+      *      underlying ownership type instead of flat SGL.
       ******************************************************************
 
        01  TRUST-ACCOUNT-REC.
@@ -20,6 +30,11 @@
                88  TRUST-IRREVOCABLE   VALUE 'IRR'.
                88  TRUST-EBP           VALUE 'EBP'.
                88  TRUST-CUSTODIAL     VALUE 'CUS'.
+               88  TRUST-CHAR-REMAINDER VALUE 'CRT'.
+           05  TRUST-CUSTODIAL-SUBTYPE PIC X(3).
+               88  CUSTODIAL-IRA       VALUE 'IRA'.
+               88  CUSTODIAL-UTMA      VALUE 'UTM'.
+               88  CUSTODIAL-529-PLAN  VALUE '529'.
            05  TRUST-GRANTOR-ID        PIC X(10).
            05  TRUST-GRANTOR-NAME      PIC X(40).
            05  TRUST-GRANTOR-SSN       PIC X(11).
@@ -38,4 +53,10 @@
            05  TRUST-OPEN-DATE         PIC X(10).
            05  TRUST-INSTITUTION-ID    PIC X(5).
            05  TRUST-ORC-ASSIGNED      PIC X(5).
-           05  FILLER                  PIC X(30).
+           05  TRUST-FIDUCIARY-CAPACITY PIC X(3).
+               88  FIDUCIARY-TRUSTEE   VALUE 'TTE'.
+               88  FIDUCIARY-CUSTODIAN VALUE 'CUS'.
+               88  FIDUCIARY-AGENT     VALUE 'AGT'.
+           05  TRUST-INSTRUMENT-DATE   PIC X(10).
+           05  TRUST-LAST-AMENDED      PIC X(10).
+           05  FILLER                  PIC X(04).
