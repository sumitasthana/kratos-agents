@@ -6,22 +6,47 @@
       * with complex ownership structures and beneficiary overlays.
       ******************************************************************
       * KNOWN ISSUES (FDIC Part 370 / 12 CFR 330):
-      *   1. REV trust: only counts PRIMARY beneficiaries — CONTINGENT
-      *      and REMAINDER beneficiaries ignored (12 CFR 330.10 gap)
-      *   2. IRR trust: NOT IMPLEMENTED — falls through to SGL default
-      *      violating 12 CFR 330.13 per-non-contingent-interest rule
-      *   3. EBP: uses TRUST-PARTICIP-COUNT which is plan-level count,
-      *      not actual number of participants with vested interest
-      *      (violates 12 CFR 330.14 pass-through coverage)
-      *   4. Per-trust calculation — NOT aggregated by grantor across
-      *      multiple trusts (same grantor, same beneficiaries = 1 limit)
-      *   5. Deceased beneficiaries still counted — inflates coverage
-      *   6. CUSTODIAL accounts default to SGL — should use underlying
-      *      ownership type (e.g., IRA custodial = IRR)
-      *   7. Beneficiary allocation percentage not used — equal split
-      *   8. No handling of charitable remainder trusts
-      *   9. Trust sub-accounts (CDs, savings) not rolled up to trust
-      *  10. Missing audit trail — no record of calculation methodology
+      *   1. FIXED 2026-08-08: 3100-CALC-REVOCABLE now counts every
+      *      PRIMARY, CONTINGENT, and REMAINDER beneficiary on file,
+      *      with no artificial cap on the count.
+      *   2. FIXED 2026-08-08: 3200-CALC-IRREVOCABLE now applies the
+      *      12 CFR 330.13 per-non-contingent-interest rule using
+      *      BENE-INTEREST-FLAG and BENE-ALLOCATION-PCT, falling back
+      *      to flat SGL only when a trust has no usable beneficiary
+      *      interest data on file.
+      *   3. FIXED 2026-08-08: 3300-CALC-EBP now counts active,
+      *      vested participants from the new PARTICIPANT-FILE
+      *      roster (3310-SCAN-EBP-PARTICIPANTS), falling back to
+      *      TRUST-PARTICIP-COUNT only when the roster has no
+      *      matching entries for the trust.
+      *   4. FIXED 2026-08-08: 1000-INITIALIZE now sorts TRUST-FILE by
+      *      grantor + trust type ahead of 2000-PROCESS-GRANTOR-GROUP,
+      *      so revocable trusts naming the same grantor share one
+      *      combined per-beneficiary limit instead of one limit per
+      *      TRUST-ID.
+      *   5. FIXED 2026-08-08: A beneficiary with a populated
+      *      BENE-DEATH-DATE is excluded from coverage even if
+      *      BENE-STATUS was never updated to 'D'.
+      *   6. FIXED 2026-08-08: 3400-CALC-CUSTODIAL now routes on
+      *      TRUST-CUSTODIAL-SUBTYPE (IRA → IRR rules, UTMA/UGMA →
+      *      SGL in the minor's name, 529 → per-beneficiary SGL),
+      *      falling back to flat SGL only for an unrecognized or
+      *      blank sub-type.
+      *   7. FIXED 2026-08-08: BENE-ALLOCATION-PCT now drives
+      *      proportional per-beneficiary coverage in
+      *      3100-CALC-REVOCABLE; falls back to an equal split only
+      *      when no per-beneficiary data is on file.
+      *   8. FIXED 2026-08-08: Added a CRT trust type, handled by
+      *      3500-CALC-CRT (applies the same per-non-contingent-
+      *      interest rule as 3200-CALC-IRREVOCABLE).
+      *   9. FIXED 2026-08-08: 2110-ADD-GROUP-MEMBER now rolls each
+      *      member trust's ACTIVE sub-accounts (new SUBACCOUNT-FILE,
+      *      2120-SUM-SUBACCOUNTS) into its balance before the
+      *      grantor-group aggregate is calculated.
+      *  10. FIXED 2026-08-08: A deceased beneficiary's named
+      *      successor (SUCCESSOR-BENE-ID) now steps into the
+      *      interest instead of it being dropped (3111-ADD-BENE-IF-
+      *      NEW, 3210/3421-SCAN beneficiary filters).
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -31,10 +56,19 @@
                                 ORGANIZATION IS SEQUENTIAL
                                 ACCESS MODE IS SEQUENTIAL
                                 FILE STATUS IS WS-TRUST-FS.
+           SELECT SORT-WORK-FILE ASSIGN TO TRUSTWK1.
+           SELECT SORTED-TRUST-FILE ASSIGN TO TRUSTSRT
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-SRTD-FS.
            SELECT BENE-FILE     ASSIGN TO BENEIN
                                 ORGANIZATION IS SEQUENTIAL
                                 ACCESS MODE IS SEQUENTIAL
                                 FILE STATUS IS WS-BENE-FS.
+           SELECT PARTICIPANT-FILE ASSIGN TO PARTICIN
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-PART-FS.
            SELECT RESULT-FILE   ASSIGN TO RESULTOUT
                                 ORGANIZATION IS SEQUENTIAL
                                 ACCESS MODE IS SEQUENTIAL
@@ -43,15 +77,88 @@
                                 ORGANIZATION IS SEQUENTIAL
                                 ACCESS MODE IS SEQUENTIAL
                                 FILE STATUS IS WS-ERROR-FS.
+           SELECT SMDIA-PARM-FILE ASSIGN TO SMDIAPRM
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-SMDIAP-FS.
+           SELECT SUBACCOUNT-FILE ASSIGN TO SUBACCTIN
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-SUBACCT-FS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITTRL
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-AUD-FS.
+           SELECT NOTIFICATION-FILE ASSIGN TO NOTIFYQ
+                                ORGANIZATION IS SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS WS-NOTIF-FS.
 
        DATA DIVISION.
        FILE SECTION.
+
+      * Raw, as-extracted trust records — input to the sort only.
        FD  TRUST-FILE.
+       01  RAW-TRUST-RECORD.
+           05  RAW-TRUST-ID             PIC X(12).
+           05  RAW-TRUST-NAME           PIC X(60).
+           05  RAW-TRUST-TYPE           PIC X(3).
+           05  RAW-TRUST-CUSTODIAL-SUBTYPE PIC X(3).
+           05  RAW-TRUST-GRANTOR-ID     PIC X(10).
+           05  RAW-TRUST-GRANTOR-NAME   PIC X(40).
+           05  RAW-TRUST-GRANTOR-SSN    PIC X(11).
+           05  RAW-TRUST-TRUSTEE-ID     PIC X(10).
+           05  RAW-TRUST-TRUSTEE-NAME   PIC X(40).
+           05  RAW-TRUST-BALANCE        PIC S9(13)V99
+                                        USAGE COMP-3.
+           05  RAW-TRUST-ACCRUED-INT    PIC S9(9)V99
+                                        USAGE COMP-3.
+           05  RAW-TRUST-BENE-COUNT     PIC 9(3).
+           05  RAW-TRUST-PARTICIP-COUNT PIC 9(5).
+           05  RAW-TRUST-STATUS         PIC X(1).
+           05  RAW-TRUST-OPEN-DATE      PIC X(10).
+           05  RAW-TRUST-INSTITUTION-ID PIC X(5).
+           05  RAW-TRUST-ORC-ASSIGNED   PIC X(5).
+           05  FILLER                   PIC X(27).
+
+      * Sort work record — grouped by grantor + trust type ahead of
+      * calc, so 3100-CALC-REVOCABLE sees every revocable trust a
+      * grantor has on file, not just one TRUST-ID at a time.
+       SD  SORT-WORK-FILE.
+       01  TRST-SRT-REC.
+           05  TRST-SRT-ID              PIC X(12).
+           05  TRST-SRT-NAME            PIC X(60).
+           05  TRST-SRT-TYPE            PIC X(3).
+           05  TRST-SRT-CUSTODIAL-SUBTYPE PIC X(3).
+           05  TRST-SRT-GRANTOR-ID      PIC X(10).
+           05  TRST-SRT-GRANTOR-NAME    PIC X(40).
+           05  TRST-SRT-GRANTOR-SSN     PIC X(11).
+           05  TRST-SRT-TRUSTEE-ID      PIC X(10).
+           05  TRST-SRT-TRUSTEE-NAME    PIC X(40).
+           05  TRST-SRT-BALANCE         PIC S9(13)V99
+                                        USAGE COMP-3.
+           05  TRST-SRT-ACCRUED-INT     PIC S9(9)V99
+                                        USAGE COMP-3.
+           05  TRST-SRT-BENE-COUNT      PIC 9(3).
+           05  TRST-SRT-PARTICIP-COUNT  PIC 9(5).
+           05  TRST-SRT-STATUS          PIC X(1).
+           05  TRST-SRT-OPEN-DATE       PIC X(10).
+           05  TRST-SRT-INSTITUTION-ID  PIC X(5).
+           05  TRST-SRT-ORC-ASSIGNED    PIC X(5).
+           05  FILLER                   PIC X(27).
+
+      * Sorted trust records — this is what 2000-PROCESS-GRANTOR-GROUP
+      * actually reads; same layout the program used before the sort
+      * pass was added, so the field names below are unchanged.
+       FD  SORTED-TRUST-FILE.
        COPY TRUST-ACCOUNT-MASTER.
 
        FD  BENE-FILE.
        COPY TRUST-BENEFICIARY.
 
+       FD  PARTICIPANT-FILE.
+       COPY TRUST-PARTICIPANT.
+
        FD  RESULT-FILE.
        01  RESULT-REC.
            05  RES-TRUST-ID         PIC X(12).
@@ -70,14 +177,61 @@
        FD  ERROR-FILE.
        01  ERROR-REC               PIC X(200).
 
+       FD  SMDIA-PARM-FILE.
+       COPY SMDIA-PARM.
+
+       FD  SUBACCOUNT-FILE.
+       COPY TRUST-SUBACCOUNT.
+
+       FD  AUDIT-TRAIL-FILE.
+       COPY AUDIT-TRAIL.
+
+       FD  NOTIFICATION-FILE.
+       COPY TRUST-RUN-NOTIFICATION.
+
        WORKING-STORAGE SECTION.
        01  WS-TRUST-FS             PIC XX.
+       01  WS-SRTD-FS              PIC XX.
        01  WS-BENE-FS              PIC XX.
+       01  WS-PART-FS              PIC XX.
        01  WS-RESULT-FS            PIC XX.
        01  WS-ERROR-FS             PIC XX.
+       01  WS-SMDIAP-FS            PIC XX.
+       01  WS-AUD-FS               PIC XX.
+       01  WS-SUBACCT-FS           PIC XX.
+       01  WS-NOTIF-FS             PIC XX.
        01  WS-EOF-TRUST            PIC X VALUE 'N'.
+           88  TRUST-END-OF-FILE   VALUE 'Y'.
        01  WS-EOF-BENE             PIC X VALUE 'N'.
-
+       01  WS-EOF-PART             PIC X VALUE 'N'.
+       01  WS-EOF-SUBACCT          PIC X VALUE 'N'.
+       01  WS-EBP-VESTED-COUNT     PIC 9(5) VALUE ZEROS.
+       01  WS-SUBACCT-BALANCE      PIC S9(13)V99 VALUE ZEROS.
+
+      *--- Batch SLA deadline monitoring (9010/9020) ---
+       01  WS-RUN-START-TS         PIC X(21).
+       01  WS-RUN-END-TS           PIC X(21).
+       01  WS-SLA-DEADLINE-SECS    PIC 9(9) VALUE 86400.
+       01  WS-ELAPSED-SECONDS      PIC S9(9) VALUE ZEROS.
+       01  WS-SLA-MISSED-FLAG      PIC X VALUE 'N'.
+           88  WS-SLA-DEADLINE-MISSED VALUE 'Y'.
+       01  WS-START-DATE-NUM       PIC 9(8).
+       01  WS-START-HH             PIC 9(2).
+       01  WS-START-MM             PIC 9(2).
+       01  WS-START-SS             PIC 9(2).
+       01  WS-START-DAY-NUM        PIC 9(7).
+       01  WS-START-SECONDS        PIC 9(8).
+       01  WS-END-DATE-NUM         PIC 9(8).
+       01  WS-END-HH               PIC 9(2).
+       01  WS-END-MM               PIC 9(2).
+       01  WS-END-SS               PIC 9(2).
+       01  WS-END-DAY-NUM          PIC 9(7).
+       01  WS-END-SECONDS          PIC 9(8).
+
+      * WS-SMDIA is loaded from SMDIA-PARM-FILE at 1000-INITIALIZE
+      * (1010-LOAD-SMDIA-PARM). The literal below is retained only
+      * as the emergency fallback if the parameter file can't be
+      * opened or has no record effective on or before the run date.
        01  WS-SMDIA                PIC 9(9)V99 VALUE 250000.00.
        01  WS-TOTAL-INSURED        PIC S9(13)V99 VALUE ZEROS.
        01  WS-TOTAL-UNINSURED      PIC S9(13)V99 VALUE ZEROS.
@@ -88,95 +242,376 @@
        01  WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.
        01  WS-CURRENT-DATE         PIC X(10).
 
-      * BUG: No working storage for grantor-level aggregation
+      *--- Grantor-level grouping (12 CFR 330.10) ---
+      * A grantor's revocable trusts are grouped together by
+      * 2100-BUILD-GRANTOR-GROUP so 3100-CALC-REVOCABLE applies one
+      * combined per-beneficiary limit across the whole group instead
+      * of one limit per TRUST-ID; every other trust type keeps its
+      * existing one-trust-per-group behavior.
+       01  WS-GROUP-GRANTOR-ID     PIC X(10).
+       01  WS-GROUP-TRUST-TYPE     PIC X(3).
+           88  WS-GRP-REVOCABLE    VALUE 'REV'.
+           88  WS-GRP-IRREVOCABLE  VALUE 'IRR'.
+           88  WS-GRP-EBP          VALUE 'EBP'.
+           88  WS-GRP-CUSTODIAL    VALUE 'CUS'.
+           88  WS-GRP-CRT          VALUE 'CRT'.
+       01  WS-GROUP-COUNT          PIC 9(3) VALUE ZEROS.
+       01  WS-GROUP-MAX            PIC 9(3) VALUE 050.
+       01  WS-REMAINING-INSURED    PIC S9(13)V99.
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-MEMBER OCCURS 050 TIMES
+                                INDEXED BY WS-GRP-IDX.
+               10  WS-GM-TRUST-ID         PIC X(12).
+               10  WS-GM-TRUST-NAME       PIC X(60).
+               10  WS-GM-CUSTODIAL-SUBTYPE PIC X(3).
+               10  WS-GM-GRANTOR-ID       PIC X(10).
+               10  WS-GM-BENE-COUNT       PIC 9(3).
+               10  WS-GM-PARTICIP-COUNT   PIC 9(5).
+               10  WS-GM-BALANCE          PIC S9(13)V99.
+               10  WS-GM-INSURED          PIC S9(13)V99.
+               10  WS-GM-UNINSURED        PIC S9(13)V99.
+
+      *--- Beneficiary de-dup within a grantor's REV group ---
+      * A beneficiary named on more than one of the grantor's
+      * revocable trusts is still only one qualifying interest.
+       01  WS-BENE-SEEN-COUNT       PIC 9(3) VALUE ZEROS.
+       01  WS-BENE-SEEN-MAX         PIC 9(3) VALUE 100.
+       01  WS-BENE-SEEN-IDX-SAVE    PIC 9(3).
+       01  WS-BENE-SEEN-TABLE.
+           05  WS-BS-ENTRY OCCURS 100 TIMES
+                            INDEXED BY WS-BS-IDX.
+               10  WS-BS-BENE-ID       PIC X(10).
+               10  WS-BS-INTEREST-AMT  PIC S9(13)V99.
+       01  WS-EFFECTIVE-BENE-ID     PIC X(10).
+
+      *--- Irrevocable trust per-non-contingent-interest (12 CFR 330.13) ---
+       01  WS-IRR-BENE-FOUND        PIC X VALUE 'N'.
+       01  WS-IRR-INTEREST-AMT      PIC S9(13)V99.
+       01  WS-IRR-CONTINGENT-BALANCE PIC S9(13)V99.
+       01  WS-IRR-OVERAGE           PIC S9(13)V99.
+
       * BUG: No tracking of previously processed trusts for same grantor
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-TRUSTS UNTIL WS-EOF-TRUST = 'Y'
+           PERFORM 2000-PROCESS-GRANTOR-GROUP UNTIL TRUST-END-OF-FILE
            PERFORM 9000-FINALIZE
            STOP RUN.
 
        1000-INITIALIZE.
-           OPEN INPUT  TRUST-FILE
-                INPUT  BENE-FILE
+           OPEN INPUT  BENE-FILE
+                INPUT  PARTICIPANT-FILE
+                INPUT  SUBACCOUNT-FILE
                 OUTPUT RESULT-FILE
-                OUTPUT ERROR-FILE.
-           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
-           READ TRUST-FILE
-               AT END MOVE 'Y' TO WS-EOF-TRUST
+                OUTPUT ERROR-FILE
+                OUTPUT NOTIFICATION-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-START-TS.
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-CURRENT-DATE.
+           PERFORM 1010-LOAD-SMDIA-PARM.
+
+      * Group TRUST-FILE by grantor + trust type ahead of any
+      * calculation, per 12 CFR 330.10.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRST-SRT-GRANTOR-ID
+                                 TRST-SRT-TYPE
+                                 TRST-SRT-ID
+               USING TRUST-FILE
+               GIVING SORTED-TRUST-FILE
+
+           OPEN INPUT SORTED-TRUST-FILE
+           IF WS-SRTD-FS NOT = '00'
+               DISPLAY 'ERROR OPENING SORTED TRUST FILE: ' WS-SRTD-FS
+               PERFORM 1020-ABEND-NOTIFY-AND-STOP
+           END-IF
+           READ SORTED-TRUST-FILE
+               AT END SET TRUST-END-OF-FILE TO TRUE
            END-READ.
 
-       2000-PROCESS-TRUSTS.
-      * Process each trust account
+       1010-LOAD-SMDIA-PARM.
+      * WS-SMDIA keeps its literal fallback value unless the
+      * parameter file opens and has a record effective on or
+      * before the run date — the latest such record wins.
+           OPEN INPUT SMDIA-PARM-FILE.
+           IF WS-SMDIAP-FS = '00'
+               PERFORM UNTIL WS-SMDIAP-FS NOT = '00'
+                   READ SMDIA-PARM-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF SMDIA-EFFECTIVE-DATE NOT > WS-CURRENT-DATE
+                               MOVE SMDIA-AMOUNT TO WS-SMDIA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SMDIA-PARM-FILE
+           END-IF.
+
+       1020-ABEND-NOTIFY-AND-STOP.
+      * A setup failure this early means none of the run's counts are
+      * meaningful yet -- log just enough to tell ops monitoring the
+      * run never got started, then stop. A true abend (one that
+      * doesn't pass through this paragraph) still has to be caught
+      * by job-scheduler monitoring, per TRUST-RUN-NOTIFICATION's
+      * own known issue #1.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TS
+           MOVE 'TRUST-INSURANCE-CALC'  TO NOTIF-JOB-NAME
+           MOVE WS-RUN-START-TS         TO NOTIF-RUN-START-TS
+           MOVE WS-RUN-END-TS           TO NOTIF-RUN-END-TS
+           MOVE ZEROS                  TO NOTIF-ELAPSED-SECONDS
+           MOVE ZEROS                  TO NOTIF-TRUST-COUNT
+           MOVE ZEROS                  TO NOTIF-ERROR-COUNT
+           SET NOTIF-ABENDED TO TRUE
+           WRITE RUN-NOTIFICATION-REC
+           CLOSE NOTIFICATION-FILE
+           STOP RUN.
+
+       2000-PROCESS-GRANTOR-GROUP.
+      * Build the grantor's trust-type group first (2100), calculate
+      * once on the aggregate (2200), then allocate the aggregate
+      * insured/uninsured amount back across the group's member
+      * trusts and write a result row per trust (2300).
+           PERFORM 2100-BUILD-GRANTOR-GROUP
+           PERFORM 2200-CALC-GRANTOR-GROUP
+           PERFORM 2300-ALLOCATE-AND-WRITE.
+
+       2100-BUILD-GRANTOR-GROUP.
+           MOVE TRUST-GRANTOR-ID TO WS-GROUP-GRANTOR-ID
+           MOVE TRUST-TYPE       TO WS-GROUP-TRUST-TYPE
+           MOVE ZEROS TO WS-CALC-BALANCE
+           MOVE ZEROS TO WS-GROUP-COUNT
+           PERFORM 2110-ADD-GROUP-MEMBER
+           READ SORTED-TRUST-FILE
+               AT END SET TRUST-END-OF-FILE TO TRUE
+           END-READ
+           IF WS-GRP-REVOCABLE
+               PERFORM UNTIL TRUST-END-OF-FILE
+                   OR TRUST-GRANTOR-ID NOT = WS-GROUP-GRANTOR-ID
+                   OR TRUST-TYPE NOT = WS-GROUP-TRUST-TYPE
+                   PERFORM 2110-ADD-GROUP-MEMBER
+                   READ SORTED-TRUST-FILE
+                       AT END SET TRUST-END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2110-ADD-GROUP-MEMBER.
            ADD 1 TO WS-TRUST-COUNT
+           IF WS-GROUP-COUNT < WS-GROUP-MAX
+               ADD 1 TO WS-GROUP-COUNT
+               SET WS-GRP-IDX TO WS-GROUP-COUNT
+               MOVE TRUST-ID         TO WS-GM-TRUST-ID(WS-GRP-IDX)
+               MOVE TRUST-NAME       TO WS-GM-TRUST-NAME(WS-GRP-IDX)
+               MOVE TRUST-CUSTODIAL-SUBTYPE
+                   TO WS-GM-CUSTODIAL-SUBTYPE(WS-GRP-IDX)
+               MOVE TRUST-GRANTOR-ID TO WS-GM-GRANTOR-ID(WS-GRP-IDX)
+               MOVE TRUST-BENE-COUNT
+                   TO WS-GM-BENE-COUNT(WS-GRP-IDX)
+               MOVE TRUST-PARTICIP-COUNT
+                   TO WS-GM-PARTICIP-COUNT(WS-GRP-IDX)
+               COMPUTE WS-GM-BALANCE(WS-GRP-IDX) =
+                   TRUST-BALANCE + TRUST-ACCRUED-INT
+               PERFORM 2120-SUM-SUBACCOUNTS
+               ADD WS-SUBACCT-BALANCE TO WS-GM-BALANCE(WS-GRP-IDX)
+               ADD WS-GM-BALANCE(WS-GRP-IDX) TO WS-CALC-BALANCE
+           ELSE
+               STRING 'GROUP TABLE OVERFLOW FOR GRANTOR: '
+                      TRUST-GRANTOR-ID
+                   DELIMITED SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       2120-SUM-SUBACCOUNTS.
+      * FIXED 2026-08-08: Rolls up this trust's ACTIVE CDs/savings
+      * sub-accounts into the member's balance -- TRUST-BALANCE on
+      * the header record alone understated a trust's true insured
+      * funds (TRUST-ACCOUNT-MASTER known issue #5).
+      * BUG: Sequential scan per trust — same tradeoff as the
+      * beneficiary and participant scans above.
+           MOVE ZEROS TO WS-SUBACCT-BALANCE
+           PERFORM UNTIL WS-EOF-SUBACCT = 'Y'
+               READ SUBACCOUNT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SUBACCT
+               END-READ
+               IF WS-EOF-SUBACCT NOT = 'Y'
+                   AND SUBACCT-TRUST-ID = TRUST-ID
+                   AND SUBACCT-ACTIVE
+                   ADD SUBACCT-BALANCE TO WS-SUBACCT-BALANCE
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-SUBACCT
+           CLOSE SUBACCOUNT-FILE
+           OPEN INPUT SUBACCOUNT-FILE.
 
-      * Determine ORC type and calculate coverage
+       2200-CALC-GRANTOR-GROUP.
            EVALUATE TRUE
-               WHEN TRUST-REVOCABLE
+               WHEN WS-GRP-REVOCABLE
                    PERFORM 3100-CALC-REVOCABLE
-               WHEN TRUST-IRREVOCABLE
+               WHEN WS-GRP-IRREVOCABLE
                    PERFORM 3200-CALC-IRREVOCABLE
-               WHEN TRUST-EBP
+               WHEN WS-GRP-EBP
                    PERFORM 3300-CALC-EBP
-               WHEN TRUST-CUSTODIAL
+               WHEN WS-GRP-CUSTODIAL
                    PERFORM 3400-CALC-CUSTODIAL
+               WHEN WS-GRP-CRT
+                   PERFORM 3500-CALC-CRT
                WHEN OTHER
       * BUG: Unrecognized trust types default to SGL
       * Should raise error for manual review
                    PERFORM 3900-CALC-DEFAULT
-           END-EVALUATE
-
-           READ TRUST-FILE
-               AT END MOVE 'Y' TO WS-EOF-TRUST
-           END-READ.
+           END-EVALUATE.
 
        3100-CALC-REVOCABLE.
       * Revocable Trust — 12 CFR 330.10
-      * Coverage = $250,000 per qualifying beneficiary
-      * BUG #1: Only counts beneficiaries with BENE-TYPE = 'PRI'
-      *         Should also count named contingent beneficiaries
-      * BUG #2: Deceased beneficiaries (BENE-STATUS = 'D') still counted
+      * FIXED 2026-08-08: Each beneficiary's own proportional
+      * interest (BENE-ALLOCATION-PCT of the trust balance they're
+      * named on) is insured separately, up to $250,000 — not an
+      * equal split of the grantor's combined balance across a head
+      * count. Combined across every revocable trust this grantor
+      * has on file — a beneficiary named on more than one of the
+      * grantor's trusts is still only credited once
+      * (3110-SCAN-TRUST-BENEFICIARIES / 3112-APPLY-BENE-INTEREST).
+      * FIXED 2026-08-08: Counts every PRIMARY, CONTINGENT, and
+      * REMAINDER beneficiary on file (not just PRIMARY), with no
+      * artificial cap on the count.
+      * FIXED 2026-08-08: Beneficiaries with a populated
+      * BENE-DEATH-DATE are excluded even if BENE-STATUS was never
+      * updated to 'D'.
       * BUG #3: Does not check if beneficiary is a natural person
-      * BUG #4: BENE-ALLOCATION-PCT ignored — assumes equal split
-      * BUG #5: No grantor-level aggregation across multiple REV trusts
 
            MOVE ZEROS TO WS-ACTIVE-BENE
-           COMPUTE WS-CALC-BALANCE =
-               TRUST-BALANCE + TRUST-ACCRUED-INT
-
-      * Count active primary beneficiaries from BENE-FILE
-      * BUG: Sequential scan — extremely slow for large beneficiary files
-           PERFORM VARYING WS-ACTIVE-BENE
-               FROM 1 BY 0
-               UNTIL WS-EOF-BENE = 'Y'
+           MOVE ZEROS TO WS-BENE-SEEN-COUNT
+           MOVE ZEROS TO WS-TOTAL-INSURED
+           MOVE ZEROS TO WS-TOTAL-UNINSURED
+           SET WS-GRP-IDX TO 1
+           PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               PERFORM 3110-SCAN-TRUST-BENEFICIARIES
+               SET WS-GRP-IDX UP BY 1
+           END-PERFORM
+
+      * If no per-beneficiary interest data was found anywhere in
+      * the group, fall back to an equal split of the combined
+      * balance across the group's header beneficiary counts.
+           IF WS-ACTIVE-BENE = 0
+               PERFORM 3120-CALC-HEADER-FALLBACK
+           ELSE
+               PERFORM 3113-CAP-BENE-INTERESTS
+               MOVE 'REV'                  TO RES-ORC-TYPE
+               MOVE 'PER_BENE_ALLOCATION'  TO RES-CALC-METHOD
+           END-IF.
+
+       3110-SCAN-TRUST-BENEFICIARIES.
+      * BUG: Sequential scan per trust — extremely slow for large
+      * beneficiary files.
+           PERFORM UNTIL WS-EOF-BENE = 'Y'
                READ BENE-FILE
                    AT END MOVE 'Y' TO WS-EOF-BENE
                END-READ
-               IF BENE-TRUST-ID = TRUST-ID
-                   AND BENE-PRIMARY
-                   AND BENE-ACTIVE
-                   ADD 1 TO WS-ACTIVE-BENE
+               IF WS-EOF-BENE NOT = 'Y'
+                   AND BENE-TRUST-ID = WS-GM-TRUST-ID(WS-GRP-IDX)
+                   AND (BENE-PRIMARY OR BENE-CONTINGENT
+                        OR BENE-REMAINDER)
+                   AND ((BENE-ACTIVE AND BENE-DEATH-DATE = SPACES)
+                        OR ((BENE-DECEASED OR
+                             BENE-DEATH-DATE NOT = SPACES)
+                            AND SUCCESSOR-BENE-ID NOT = SPACES))
+                   PERFORM 3111-ADD-BENE-IF-NEW
                END-IF
            END-PERFORM
-
-      * If no beneficiaries found, use header count
-      * BUG: Header count may be stale — not synced with beneficiary file
-           IF WS-ACTIVE-BENE = 0
-               MOVE TRUST-BENE-COUNT TO WS-ACTIVE-BENE
+           MOVE 'N' TO WS-EOF-BENE
+           CLOSE BENE-FILE
+           OPEN INPUT BENE-FILE.
+
+       3111-ADD-BENE-IF-NEW.
+      * Linear find-or-insert on the seen-beneficiary table, same
+      * small-table convention used for WS-GROUP-TABLE above.
+      * FIXED 2026-08-08: A deceased beneficiary with a named
+      * successor (SUCCESSOR-BENE-ID) is deduped and counted under
+      * the successor's id instead of being dropped outright.
+           IF (BENE-DECEASED OR BENE-DEATH-DATE NOT = SPACES)
+               AND SUCCESSOR-BENE-ID NOT = SPACES
+               MOVE SUCCESSOR-BENE-ID TO WS-EFFECTIVE-BENE-ID
+           ELSE
+               MOVE BENE-ID TO WS-EFFECTIVE-BENE-ID
            END-IF
-
-      * BUG: Cap beneficiaries at 5 — FDIC rules do NOT cap
-      * This was an OLD rule (pre-2010) that has been removed
-           IF WS-ACTIVE-BENE > 5
-               MOVE 5 TO WS-ACTIVE-BENE
+           MOVE ZEROS TO WS-BENE-SEEN-IDX-SAVE
+           SET WS-BS-IDX TO 1
+           PERFORM UNTIL WS-BS-IDX > WS-BENE-SEEN-COUNT
+               IF WS-BS-BENE-ID(WS-BS-IDX) = WS-EFFECTIVE-BENE-ID
+                   SET WS-BENE-SEEN-IDX-SAVE TO WS-BS-IDX
+                   SET WS-BS-IDX TO WS-BENE-SEEN-COUNT
+               END-IF
+               SET WS-BS-IDX UP BY 1
+           END-PERFORM
+           IF WS-BENE-SEEN-IDX-SAVE = 0
+               AND WS-BENE-SEEN-COUNT < WS-BENE-SEEN-MAX
+               ADD 1 TO WS-BENE-SEEN-COUNT
+               SET WS-BS-IDX TO WS-BENE-SEEN-COUNT
+               SET WS-BENE-SEEN-IDX-SAVE TO WS-BENE-SEEN-COUNT
+               MOVE WS-EFFECTIVE-BENE-ID TO WS-BS-BENE-ID(WS-BS-IDX)
+               MOVE ZEROS TO WS-BS-INTEREST-AMT(WS-BS-IDX)
+               ADD 1 TO WS-ACTIVE-BENE
+           END-IF
+           IF WS-BENE-SEEN-IDX-SAVE = 0
+               AND WS-BENE-SEEN-COUNT NOT < WS-BENE-SEEN-MAX
+               STRING 'BENEFICIARY TABLE OVERFLOW FOR GRANTOR: '
+                      WS-GM-GRANTOR-ID(WS-GRP-IDX)
+                   DELIMITED SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           IF WS-BENE-SEEN-IDX-SAVE NOT = 0
+               PERFORM 3112-APPLY-BENE-INTEREST
+           END-IF.
+
+       3112-APPLY-BENE-INTEREST.
+      * Adds this trust's share to the beneficiary's running total
+      * for the grantor's whole REV group; the $250,000 cap is
+      * applied once the group is fully scanned (see
+      * 3113-CAP-BENE-INTERESTS) so a beneficiary named on more
+      * than one of the grantor's revocable trusts is capped on
+      * their combined interest, not on each trust separately.
+           COMPUTE WS-IRR-INTEREST-AMT ROUNDED =
+               WS-GM-BALANCE(WS-GRP-IDX) * BENE-ALLOCATION-PCT / 100
+           ADD WS-IRR-INTEREST-AMT
+               TO WS-BS-INTEREST-AMT(WS-BENE-SEEN-IDX-SAVE).
+
+       3113-CAP-BENE-INTERESTS.
+      * Applies the $250,000 SMDIA cap once per beneficiary, on
+      * their allocation amount summed across every revocable
+      * trust in this grantor's group, per 12 CFR 330.10.
+           SET WS-BS-IDX TO 1
+           PERFORM UNTIL WS-BS-IDX > WS-BENE-SEEN-COUNT
+               IF WS-BS-INTEREST-AMT(WS-BS-IDX) <= WS-SMDIA
+                   ADD WS-BS-INTEREST-AMT(WS-BS-IDX)
+                       TO WS-TOTAL-INSURED
+               ELSE
+                   ADD WS-SMDIA TO WS-TOTAL-INSURED
+                   COMPUTE WS-IRR-OVERAGE =
+                       WS-BS-INTEREST-AMT(WS-BS-IDX) - WS-SMDIA
+                   ADD WS-IRR-OVERAGE TO WS-TOTAL-UNINSURED
+               END-IF
+               SET WS-BS-IDX UP BY 1
+           END-PERFORM.
+
+       3120-CALC-HEADER-FALLBACK.
+      * BUG: No per-beneficiary allocation data found on file for
+      * this group — falls back to an equal split of the combined
+      * balance across the header beneficiary counts. Header count
+      * may itself be stale — not synced with the beneficiary file.
+           PERFORM 3121-SUM-HEADER-BENE-COUNT
+           IF WS-ACTIVE-BENE > 0
+               COMPUTE WS-PER-BENE-LIMIT =
+                   WS-SMDIA * WS-ACTIVE-BENE
+           ELSE
+               MOVE WS-SMDIA TO WS-PER-BENE-LIMIT
            END-IF
-
-      * Calculate per-beneficiary limit
-           COMPUTE WS-PER-BENE-LIMIT =
-               WS-SMDIA * WS-ACTIVE-BENE
-
            IF WS-CALC-BALANCE <= WS-PER-BENE-LIMIT
                MOVE WS-CALC-BALANCE TO WS-TOTAL-INSURED
                MOVE ZEROS TO WS-TOTAL-UNINSURED
@@ -185,63 +620,122 @@
                COMPUTE WS-TOTAL-UNINSURED =
                    WS-CALC-BALANCE - WS-PER-BENE-LIMIT
            END-IF
-
            MOVE 'REV'               TO RES-ORC-TYPE
-           MOVE 'PER_BENE_CAPPED'   TO RES-CALC-METHOD
-           PERFORM 8000-WRITE-RESULT.
+           MOVE 'PER_BENE_CAPPED'   TO RES-CALC-METHOD.
+
+       3121-SUM-HEADER-BENE-COUNT.
+           SET WS-BS-IDX TO 1
+           PERFORM UNTIL WS-BS-IDX > WS-GROUP-COUNT
+               ADD WS-GM-BENE-COUNT(WS-BS-IDX) TO WS-ACTIVE-BENE
+               SET WS-BS-IDX UP BY 1
+           END-PERFORM.
 
        3200-CALC-IRREVOCABLE.
       * Irrevocable Trust — 12 CFR 330.13
-      * Coverage based on each beneficiary's non-contingent interest
-      * BUG: THIS ENTIRE SECTION IS NOT IMPLEMENTED
-      * All IRR trusts fall through to SGL default ($250K flat)
-
-           COMPUTE WS-CALC-BALANCE =
-               TRUST-BALANCE + TRUST-ACCRUED-INT
-
-      * TODO: Implement per-non-contingent-interest calculation
-      * Should determine each beneficiary's proportional interest
-      * and apply $250K limit per interest
-
-      * FALLBACK: Apply SGL limit
-           IF WS-CALC-BALANCE <= WS-SMDIA
-               MOVE WS-CALC-BALANCE TO WS-TOTAL-INSURED
-               MOVE ZEROS TO WS-TOTAL-UNINSURED
+      * Each beneficiary's own non-contingent, ascertainable interest
+      * (BENE-ALLOCATION-PCT of the trust balance) is insured
+      * separately up to $250,000; contingent interests are pooled
+      * and insured once, up to one combined $250,000.
+      * 3210-SCAN-IRR-BENEFICIARIES excludes a deceased beneficiary
+      * (BENE-DECEASED or a populated BENE-DEATH-DATE) unless a
+      * SUCCESSOR-BENE-ID steps into the interest.
+           MOVE 'N' TO WS-IRR-BENE-FOUND
+           MOVE ZEROS TO WS-TOTAL-INSURED
+           MOVE ZEROS TO WS-TOTAL-UNINSURED
+           MOVE ZEROS TO WS-IRR-CONTINGENT-BALANCE
+           PERFORM 3210-SCAN-IRR-BENEFICIARIES
+
+           IF WS-IRR-BENE-FOUND = 'Y'
+               IF WS-IRR-CONTINGENT-BALANCE <= WS-SMDIA
+                   ADD WS-IRR-CONTINGENT-BALANCE TO WS-TOTAL-INSURED
+               ELSE
+                   ADD WS-SMDIA TO WS-TOTAL-INSURED
+                   COMPUTE WS-IRR-OVERAGE =
+                       WS-IRR-CONTINGENT-BALANCE - WS-SMDIA
+                   ADD WS-IRR-OVERAGE TO WS-TOTAL-UNINSURED
+               END-IF
+               MOVE 'IRR'                TO RES-ORC-TYPE
+               MOVE 'PER_NONCONTINGENT'  TO RES-CALC-METHOD
            ELSE
-               MOVE WS-SMDIA TO WS-TOTAL-INSURED
-               COMPUTE WS-TOTAL-UNINSURED =
-                   WS-CALC-BALANCE - WS-SMDIA
-           END-IF
-
-           STRING 'IRR trust ' TRUST-ID
-                  ' defaulted to SGL — not implemented'
-               DELIMITED SIZE INTO ERROR-REC
-           WRITE ERROR-REC
-           ADD 1 TO WS-ERROR-COUNT
-
-           MOVE 'SGL'               TO RES-ORC-TYPE
-           MOVE 'SGL_DEFAULT_BUG'   TO RES-CALC-METHOD
-           PERFORM 8000-WRITE-RESULT.
+      * FALLBACK: no usable beneficiary interest data -- apply SGL
+               IF WS-CALC-BALANCE <= WS-SMDIA
+                   MOVE WS-CALC-BALANCE TO WS-TOTAL-INSURED
+                   MOVE ZEROS TO WS-TOTAL-UNINSURED
+               ELSE
+                   MOVE WS-SMDIA TO WS-TOTAL-INSURED
+                   COMPUTE WS-TOTAL-UNINSURED =
+                       WS-CALC-BALANCE - WS-SMDIA
+               END-IF
+               STRING 'IRR trust ' WS-GM-TRUST-ID(1)
+                      ' has no usable beneficiary interest data'
+                      ' -- defaulted to SGL'
+                   DELIMITED SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE 'SGL'               TO RES-ORC-TYPE
+               MOVE 'SGL_DEFAULT_BUG'   TO RES-CALC-METHOD
+           END-IF.
+
+       3210-SCAN-IRR-BENEFICIARIES.
+      * BUG: Sequential scan per trust — extremely slow for large
+      * beneficiary files (same tradeoff as
+      * 3110-SCAN-TRUST-BENEFICIARIES above).
+           PERFORM UNTIL WS-EOF-BENE = 'Y'
+               READ BENE-FILE
+                   AT END MOVE 'Y' TO WS-EOF-BENE
+               END-READ
+               IF WS-EOF-BENE NOT = 'Y'
+                   AND BENE-TRUST-ID = WS-GM-TRUST-ID(1)
+                   AND ((BENE-ACTIVE AND BENE-DEATH-DATE = SPACES)
+                        OR ((BENE-DECEASED OR
+                             BENE-DEATH-DATE NOT = SPACES)
+                            AND SUCCESSOR-BENE-ID NOT = SPACES))
+                   PERFORM 3211-APPLY-IRR-INTEREST
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-BENE
+           CLOSE BENE-FILE
+           OPEN INPUT BENE-FILE.
+
+       3211-APPLY-IRR-INTEREST.
+           MOVE 'Y' TO WS-IRR-BENE-FOUND
+           COMPUTE WS-IRR-INTEREST-AMT ROUNDED =
+               WS-CALC-BALANCE * BENE-ALLOCATION-PCT / 100
+           IF BENE-NONCONTINGENT
+               IF WS-IRR-INTEREST-AMT <= WS-SMDIA
+                   ADD WS-IRR-INTEREST-AMT TO WS-TOTAL-INSURED
+               ELSE
+                   ADD WS-SMDIA TO WS-TOTAL-INSURED
+                   COMPUTE WS-IRR-OVERAGE =
+                       WS-IRR-INTEREST-AMT - WS-SMDIA
+                   ADD WS-IRR-OVERAGE TO WS-TOTAL-UNINSURED
+               END-IF
+           ELSE
+               ADD WS-IRR-INTEREST-AMT TO WS-IRR-CONTINGENT-BALANCE
+           END-IF.
 
        3300-CALC-EBP.
       * Employee Benefit Plan — 12 CFR 330.14
-      * Coverage = $250,000 per plan participant with vested interest
-      * BUG #1: Uses TRUST-PARTICIP-COUNT from header — not actual
-      *         participant roster with vested interests
-      * BUG #2: Non-vested participants counted — inflates coverage
-      * BUG #3: Terminated participants still counted
+      * Coverage = $250,000 per plan participant with a vested
+      * interest, counted from the PARTICIPANT-FILE roster rather
+      * than the plan-level TRUST-PARTICIP-COUNT header field.
       * BUG #4: Plan-level calc, not per-participant pass-through
       * BUG #5: Multiple plans by same employer not linked
 
-           COMPUTE WS-CALC-BALANCE =
-               TRUST-BALANCE + TRUST-ACCRUED-INT
+           MOVE ZEROS TO WS-EBP-VESTED-COUNT
+           PERFORM 3310-SCAN-EBP-PARTICIPANTS
+
+      * BUG: If the roster has no active vested participant on file
+      * for this trust, falls back to the plan-level header count —
+      * same staleness risk the roster was added to get away from.
+           IF WS-EBP-VESTED-COUNT = 0
+               MOVE WS-GM-PARTICIP-COUNT(1) TO WS-EBP-VESTED-COUNT
+           END-IF
 
-      * BUG: Using plan-level count instead of individual participant data
-           IF TRUST-PARTICIP-COUNT > 0
+           IF WS-EBP-VESTED-COUNT > 0
                COMPUTE WS-PER-BENE-LIMIT =
-                   WS-SMDIA * TRUST-PARTICIP-COUNT
+                   WS-SMDIA * WS-EBP-VESTED-COUNT
            ELSE
-      * BUG: If no count, defaults to flat $250K
                MOVE WS-SMDIA TO WS-PER-BENE-LIMIT
            END-IF
 
@@ -255,20 +749,52 @@
            END-IF
 
            MOVE 'EBP'               TO RES-ORC-TYPE
-           MOVE 'PER_PLAN_FLAT'     TO RES-CALC-METHOD
-           PERFORM 8000-WRITE-RESULT.
+           MOVE 'PER_PARTICIPANT'   TO RES-CALC-METHOD.
+
+       3310-SCAN-EBP-PARTICIPANTS.
+      * BUG: Sequential scan per trust — same tradeoff as the
+      * beneficiary scans above.
+           PERFORM UNTIL WS-EOF-PART = 'Y'
+               READ PARTICIPANT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PART
+               END-READ
+               IF WS-EOF-PART NOT = 'Y'
+                   AND PART-TRUST-ID = WS-GM-TRUST-ID(1)
+                   AND PART-ACTIVE
+                   AND PART-IS-VESTED
+                   ADD 1 TO WS-EBP-VESTED-COUNT
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-PART
+           CLOSE PARTICIPANT-FILE
+           OPEN INPUT PARTICIPANT-FILE.
 
        3400-CALC-CUSTODIAL.
-      * Custodial Accounts (UTMA/UGMA, IRA Custodial)
-      * BUG: All custodial accounts treated as SGL
-      * Should determine underlying ownership type:
+      * Custodial Accounts — routes to the coverage rule for the
+      * account's real underlying ownership type instead of
+      * treating every custodial account as flat SGL:
       *   - IRA custodial → same as IRR  (12 CFR 330.13)
-      *   - UTMA/UGMA → SGL in minor's name
-      *   - 529 Plan custodial → SGL per beneficiary
-
-           COMPUTE WS-CALC-BALANCE =
-               TRUST-BALANCE + TRUST-ACCRUED-INT
+      *   - UTMA/UGMA → SGL in minor's name (12 CFR 330.6)
+      *   - 529 Plan custodial → SGL per designated beneficiary
+           EVALUATE WS-GM-CUSTODIAL-SUBTYPE(1)
+               WHEN 'IRA'
+                   PERFORM 3200-CALC-IRREVOCABLE
+      *            Re-tag as custodial -- 3200-CALC-IRREVOCABLE leaves
+      *            RES-ORC-TYPE as IRR (or SGL on its own fallback),
+      *            same as 3500-CALC-CRT does after the same call.
+                   MOVE 'CUS' TO RES-ORC-TYPE
+               WHEN 'UTM'
+                   PERFORM 3410-CALC-UTMA
+               WHEN '529'
+                   PERFORM 3420-CALC-529
+               WHEN OTHER
+      * BUG: Unrecognized/blank custodial sub-type — flat SGL
+                   PERFORM 3430-CALC-CUSTODIAL-DEFAULT
+           END-EVALUATE.
 
+       3410-CALC-UTMA.
+      * UTMA/UGMA custodial account — insured as a single-ownership
+      * account in the minor's name.
            IF WS-CALC-BALANCE <= WS-SMDIA
                MOVE WS-CALC-BALANCE TO WS-TOTAL-INSURED
                MOVE ZEROS TO WS-TOTAL-UNINSURED
@@ -277,17 +803,85 @@
                COMPUTE WS-TOTAL-UNINSURED =
                    WS-CALC-BALANCE - WS-SMDIA
            END-IF
+           MOVE 'SGL'              TO RES-ORC-TYPE
+           MOVE 'UTMA_MINOR_SGL'   TO RES-CALC-METHOD.
+
+       3420-CALC-529.
+      * 529 Plan custodial account — each designated beneficiary's
+      * interest (BENE-ALLOCATION-PCT of the balance) is insured
+      * separately, up to $250,000.
+           MOVE 'N' TO WS-IRR-BENE-FOUND
+           MOVE ZEROS TO WS-TOTAL-INSURED
+           MOVE ZEROS TO WS-TOTAL-UNINSURED
+           PERFORM 3421-SCAN-529-BENEFICIARIES
+           IF WS-IRR-BENE-FOUND = 'Y'
+               MOVE 'SGL'                TO RES-ORC-TYPE
+               MOVE 'PER_BENEFICIARY_529' TO RES-CALC-METHOD
+           ELSE
+               PERFORM 3430-CALC-CUSTODIAL-DEFAULT
+           END-IF.
 
+       3421-SCAN-529-BENEFICIARIES.
+      * BUG: Sequential scan per trust — same tradeoff as the
+      * beneficiary scans above.
+           PERFORM UNTIL WS-EOF-BENE = 'Y'
+               READ BENE-FILE
+                   AT END MOVE 'Y' TO WS-EOF-BENE
+               END-READ
+               IF WS-EOF-BENE NOT = 'Y'
+                   AND BENE-TRUST-ID = WS-GM-TRUST-ID(1)
+                   AND ((BENE-ACTIVE AND BENE-DEATH-DATE = SPACES)
+                        OR ((BENE-DECEASED OR
+                             BENE-DEATH-DATE NOT = SPACES)
+                            AND SUCCESSOR-BENE-ID NOT = SPACES))
+                   PERFORM 3422-APPLY-529-INTEREST
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-BENE
+           CLOSE BENE-FILE
+           OPEN INPUT BENE-FILE.
+
+       3422-APPLY-529-INTEREST.
+           MOVE 'Y' TO WS-IRR-BENE-FOUND
+           COMPUTE WS-IRR-INTEREST-AMT ROUNDED =
+               WS-CALC-BALANCE * BENE-ALLOCATION-PCT / 100
+           IF WS-IRR-INTEREST-AMT <= WS-SMDIA
+               ADD WS-IRR-INTEREST-AMT TO WS-TOTAL-INSURED
+           ELSE
+               ADD WS-SMDIA TO WS-TOTAL-INSURED
+               COMPUTE WS-IRR-OVERAGE =
+                   WS-IRR-INTEREST-AMT - WS-SMDIA
+               ADD WS-IRR-OVERAGE TO WS-TOTAL-UNINSURED
+           END-IF.
+
+       3430-CALC-CUSTODIAL-DEFAULT.
+           IF WS-CALC-BALANCE <= WS-SMDIA
+               MOVE WS-CALC-BALANCE TO WS-TOTAL-INSURED
+               MOVE ZEROS TO WS-TOTAL-UNINSURED
+           ELSE
+               MOVE WS-SMDIA TO WS-TOTAL-INSURED
+               COMPUTE WS-TOTAL-UNINSURED =
+                   WS-CALC-BALANCE - WS-SMDIA
+           END-IF
            MOVE 'SGL'               TO RES-ORC-TYPE
-           MOVE 'CUSTODIAL_AS_SGL'  TO RES-CALC-METHOD
-           PERFORM 8000-WRITE-RESULT.
+           MOVE 'CUSTODIAL_AS_SGL'  TO RES-CALC-METHOD.
+
+       3500-CALC-CRT.
+      * Charitable Remainder Trust — 12 CFR 330.13
+      * FIXED 2026-08-08: A CRT is a split-interest irrevocable trust
+      * (a non-contingent income interest for a term, with the
+      * remainder passing irrevocably to a qualified charity), so it
+      * is insured under the same per-non-contingent-interest rule as
+      * any other irrevocable trust rather than defaulting to flat
+      * SGL. The charity's remainder interest is itself non-
+      * contingent once the trust is irrevocable, and is picked up by
+      * the same beneficiary scan as any other remainder interest.
+           PERFORM 3200-CALC-IRREVOCABLE
+           MOVE 'CRT' TO RES-ORC-TYPE.
 
        3900-CALC-DEFAULT.
       * Default fallback — SGL treatment
       * BUG: No error logging for unknown trust types
-           COMPUTE WS-CALC-BALANCE =
-               TRUST-BALANCE + TRUST-ACCRUED-INT
-
            IF WS-CALC-BALANCE <= WS-SMDIA
                MOVE WS-CALC-BALANCE TO WS-TOTAL-INSURED
                MOVE ZEROS TO WS-TOTAL-UNINSURED
@@ -298,27 +892,119 @@
            END-IF
 
            MOVE 'SGL'               TO RES-ORC-TYPE
-           MOVE 'UNKNOWN_DEFAULT'   TO RES-CALC-METHOD
-           PERFORM 8000-WRITE-RESULT.
+           MOVE 'UNKNOWN_DEFAULT'   TO RES-CALC-METHOD.
+
+       2300-ALLOCATE-AND-WRITE.
+      * Spread the group's aggregate insured amount across its member
+      * trusts in the order encountered — each trust is insured up to
+      * the remaining aggregate capacity, with any balance beyond
+      * that reported uninsured on that trust. Mirrors the analogous
+      * allocation in DEPOSIT-INSURANCE-CALC's 2300-ALLOCATE-AND-WRITE.
+           MOVE WS-TOTAL-INSURED TO WS-REMAINING-INSURED
+           SET WS-GRP-IDX TO 1
+           PERFORM UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               IF WS-GM-BALANCE(WS-GRP-IDX) <= WS-REMAINING-INSURED
+                   MOVE WS-GM-BALANCE(WS-GRP-IDX)
+                       TO WS-GM-INSURED(WS-GRP-IDX)
+                   MOVE 0 TO WS-GM-UNINSURED(WS-GRP-IDX)
+               ELSE
+                   MOVE WS-REMAINING-INSURED
+                       TO WS-GM-INSURED(WS-GRP-IDX)
+                   COMPUTE WS-GM-UNINSURED(WS-GRP-IDX) =
+                       WS-GM-BALANCE(WS-GRP-IDX)
+                       - WS-GM-INSURED(WS-GRP-IDX)
+               END-IF
+               SUBTRACT WS-GM-INSURED(WS-GRP-IDX)
+                   FROM WS-REMAINING-INSURED
+               PERFORM 8000-WRITE-RESULT
+               SET WS-GRP-IDX UP BY 1
+           END-PERFORM.
 
        8000-WRITE-RESULT.
-           MOVE TRUST-ID            TO RES-TRUST-ID
-           MOVE TRUST-NAME          TO RES-TRUST-NAME
-           MOVE TRUST-TYPE          TO RES-TRUST-TYPE
-           MOVE TRUST-GRANTOR-ID    TO RES-GRANTOR-ID
-           MOVE WS-CALC-BALANCE     TO RES-TOTAL-BALANCE
-           MOVE WS-ACTIVE-BENE      TO RES-BENE-COUNT
-           MOVE WS-TOTAL-INSURED    TO RES-INSURED-AMT
-           MOVE WS-TOTAL-UNINSURED  TO RES-UNINSURED-AMT
-           MOVE ZEROS               TO RES-PENDING-AMT
-           MOVE 'CALCULATED'        TO RES-STATUS
-           WRITE RESULT-REC.
+           MOVE WS-GM-TRUST-ID(WS-GRP-IDX)   TO RES-TRUST-ID
+           MOVE WS-GM-TRUST-NAME(WS-GRP-IDX) TO RES-TRUST-NAME
+           MOVE WS-GROUP-TRUST-TYPE          TO RES-TRUST-TYPE
+           MOVE WS-GM-GRANTOR-ID(WS-GRP-IDX) TO RES-GRANTOR-ID
+           MOVE WS-GM-BALANCE(WS-GRP-IDX)    TO RES-TOTAL-BALANCE
+           MOVE WS-ACTIVE-BENE               TO RES-BENE-COUNT
+           MOVE WS-GM-INSURED(WS-GRP-IDX)    TO RES-INSURED-AMT
+           MOVE WS-GM-UNINSURED(WS-GRP-IDX)  TO RES-UNINSURED-AMT
+           MOVE ZEROS                        TO RES-PENDING-AMT
+           MOVE 'CALCULATED'                 TO RES-STATUS
+           WRITE RESULT-REC
+           PERFORM 8010-WRITE-AUDIT.
+
+       8010-WRITE-AUDIT.
+      * One audit row per trust result, so an examiner can trace a
+      * coverage determination back to the rule that produced it
+      * without re-running the job.
+           MOVE 'TRUST'          TO AUD-SOURCE-SYSTEM
+           MOVE RES-TRUST-ID     TO AUD-ENTITY-ID
+           MOVE RES-ORC-TYPE     TO AUD-ORC-TYPE
+           MOVE RES-CALC-METHOD  TO AUD-CALC-METHOD
+           MOVE RES-TOTAL-BALANCE TO AUD-INPUT-BALANCE
+           MOVE RES-INSURED-AMT  TO AUD-INSURED-AMT
+           MOVE RES-UNINSURED-AMT TO AUD-UNINSURED-AMT
+      * Full date-and-time stamp, same as DEPOSIT-INSURANCE-CALC's
+      * write to this same shared AUDITTRL -- WS-CURRENT-DATE is only
+      * a 10-byte run date and left AUD-TIMESTAMP's trailing bytes
+      * blank.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           WRITE AUDIT-TRAIL-REC.
 
        9000-FINALIZE.
+      * FIXED 2026-08-08: Logs the run's start/end time against the
+      * 24-hour regulatory reporting deadline and writes a completion
+      * notification either way (9010/9020).
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TS
+           PERFORM 9010-CHECK-SLA-DEADLINE
+           PERFORM 9020-WRITE-NOTIFICATION
            DISPLAY 'Trust Insurance Calc Complete'
            DISPLAY '  Trusts processed: ' WS-TRUST-COUNT
            DISPLAY '  Errors:           ' WS-ERROR-COUNT
-           CLOSE TRUST-FILE BENE-FILE RESULT-FILE ERROR-FILE.
+           DISPLAY '  Elapsed seconds:  ' WS-ELAPSED-SECONDS
+           CLOSE SORTED-TRUST-FILE BENE-FILE PARTICIPANT-FILE
+                 SUBACCOUNT-FILE RESULT-FILE ERROR-FILE
+                 AUDIT-TRAIL-FILE NOTIFICATION-FILE.
       * BUG: No summary statistics for audit
-      * BUG: No 24-hour deadline check
-      * BUG: No notification on completion/failure
+
+       9010-CHECK-SLA-DEADLINE.
+      * 24-hour regulatory reporting deadline, measured from the job's
+      * own start timestamp (WS-RUN-START-TS, captured at
+      * 1000-INITIALIZE) rather than any fixed wall-clock cutoff.
+           MOVE WS-RUN-START-TS(1:8)  TO WS-START-DATE-NUM
+           MOVE WS-RUN-START-TS(9:2)  TO WS-START-HH
+           MOVE WS-RUN-START-TS(11:2) TO WS-START-MM
+           MOVE WS-RUN-START-TS(13:2) TO WS-START-SS
+           MOVE WS-RUN-END-TS(1:8)    TO WS-END-DATE-NUM
+           MOVE WS-RUN-END-TS(9:2)    TO WS-END-HH
+           MOVE WS-RUN-END-TS(11:2)   TO WS-END-MM
+           MOVE WS-RUN-END-TS(13:2)   TO WS-END-SS
+           COMPUTE WS-START-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-START-DATE-NUM)
+           COMPUTE WS-END-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-END-DATE-NUM)
+           COMPUTE WS-START-SECONDS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS
+           COMPUTE WS-END-SECONDS =
+               (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS
+           COMPUTE WS-ELAPSED-SECONDS =
+               ((WS-END-DAY-NUM - WS-START-DAY-NUM) * 86400)
+               + (WS-END-SECONDS - WS-START-SECONDS)
+           IF WS-ELAPSED-SECONDS > WS-SLA-DEADLINE-SECS
+               SET WS-SLA-DEADLINE-MISSED TO TRUE
+           END-IF.
+
+       9020-WRITE-NOTIFICATION.
+           MOVE 'TRUST-INSURANCE-CALC'  TO NOTIF-JOB-NAME
+           MOVE WS-RUN-START-TS         TO NOTIF-RUN-START-TS
+           MOVE WS-RUN-END-TS           TO NOTIF-RUN-END-TS
+           MOVE WS-ELAPSED-SECONDS      TO NOTIF-ELAPSED-SECONDS
+           MOVE WS-TRUST-COUNT          TO NOTIF-TRUST-COUNT
+           MOVE WS-ERROR-COUNT          TO NOTIF-ERROR-COUNT
+           IF WS-SLA-DEADLINE-MISSED
+               SET NOTIF-DEADLINE-MISSED TO TRUE
+           ELSE
+               SET NOTIF-COMPLETED-OK TO TRUE
+           END-IF
+           WRITE RUN-NOTIFICATION-REC.
